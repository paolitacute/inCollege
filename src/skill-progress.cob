@@ -0,0 +1,160 @@
+       >>SOURCE FREE
+       *> Records which LEARN-SKILL modules a user has finished, and
+       *> answers whether a given user has already finished a given
+       *> module. One flat line-sequential file, one row per completed
+       *> skill, so LEARN-SKILL (recording) and VIEW-PROFILE (listing)
+       *> can both use it without duplicating the file layout.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SKILL-PROGRESS.
+       AUTHOR. Paola
+       DATE-WRITTEN. 08/09/2026
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMPLETIONS-FILE ASSIGN TO "skill_completions.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMPLETIONS-FILE.
+       01  COMPLETIONS-RECORD    PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS        PIC X(2).
+       01  WS-EOF-FLAG           PIC X VALUE 'N'.
+       01  WS-ROW-USERNAME       PIC X(20).
+       01  WS-ROW-SKILL-NAME     PIC X(30).
+       01  WS-ROW-DATE           PIC X(10).
+       01  WS-FOUND-FLAG         PIC X VALUE 'N'.
+
+       LINKAGE SECTION.
+       01  LS-USERNAME           PIC X(20).
+      *> 'RECORD' = mark LS-SKILL-NAME complete for LS-USERNAME
+      *> 'CHECK'  = report whether LS-USERNAME already finished it
+      *> 'LIST'   = fill LS-SKILL-LIST/LS-SKILL-COUNT with every
+      *>            skill LS-USERNAME has finished, in file order
+       01  LS-ACTION             PIC X(10).
+       01  LS-SKILL-NAME         PIC X(30).
+       01  LS-SKILL-LIST.
+           05 LS-SKILL-LIST-ENTRY OCCURS 20 TIMES PIC X(30).
+       01  LS-SKILL-COUNT        PIC 9(2).
+      *> 'S' = Success/already complete, 'F' = Not found (CHECK only)
+       01  LS-RETURN-CODE        PIC X.
+
+       PROCEDURE DIVISION USING LS-USERNAME, LS-ACTION, LS-SKILL-NAME,
+           LS-SKILL-LIST, LS-SKILL-COUNT, LS-RETURN-CODE.
+
+           MOVE 'S' TO LS-RETURN-CODE.
+           MOVE FUNCTION TRIM(LS-USERNAME) TO LS-USERNAME.
+
+           EVALUATE FUNCTION TRIM(LS-ACTION)
+               WHEN "RECORD"
+                   PERFORM RECORD-COMPLETION
+               WHEN "LIST"
+                   PERFORM LIST-COMPLETIONS
+               WHEN OTHER
+                   PERFORM CHECK-COMPLETION
+           END-EVALUATE.
+           GOBACK.
+
+       RECORD-COMPLETION SECTION.
+           PERFORM CHECK-COMPLETION.
+           IF LS-RETURN-CODE = 'S'
+      *> Already completed -- nothing new to write
+               EXIT SECTION
+           END-IF.
+
+           OPEN EXTEND COMPLETIONS-FILE.
+           IF WS-FILE-STATUS = "35"
+               CLOSE COMPLETIONS-FILE
+               OPEN OUTPUT COMPLETIONS-FILE
+           END-IF.
+
+           MOVE SPACES TO COMPLETIONS-RECORD.
+           STRING FUNCTION TRIM(LS-USERNAME) DELIMITED BY SIZE
+               "~" DELIMITED BY SIZE
+               FUNCTION TRIM(LS-SKILL-NAME) DELIMITED BY SIZE
+               "~" DELIMITED BY SIZE
+               FUNCTION CURRENT-DATE(1:10) DELIMITED BY SIZE
+               INTO COMPLETIONS-RECORD.
+           WRITE COMPLETIONS-RECORD.
+           CLOSE COMPLETIONS-FILE.
+
+           MOVE 'S' TO LS-RETURN-CODE.
+           EXIT SECTION.
+
+       CHECK-COMPLETION SECTION.
+           MOVE 'F' TO LS-RETURN-CODE.
+           MOVE 'N' TO WS-FOUND-FLAG.
+           MOVE 'N' TO WS-EOF-FLAG.
+
+           OPEN INPUT COMPLETIONS-FILE.
+           IF WS-FILE-STATUS = "35"
+               CLOSE COMPLETIONS-FILE
+               EXIT SECTION
+           END-IF.
+
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ COMPLETIONS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM PARSE-COMPLETION-ROW
+                       IF FUNCTION TRIM(WS-ROW-USERNAME) = FUNCTION TRIM(LS-USERNAME)
+                           AND FUNCTION TRIM(WS-ROW-SKILL-NAME) = FUNCTION TRIM(LS-SKILL-NAME)
+                           MOVE 'Y' TO WS-FOUND-FLAG
+                           MOVE 'Y' TO WS-EOF-FLAG
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE COMPLETIONS-FILE.
+
+           IF WS-FOUND-FLAG = 'Y'
+               MOVE 'S' TO LS-RETURN-CODE
+           ELSE
+               MOVE 'F' TO LS-RETURN-CODE
+           END-IF.
+           EXIT SECTION.
+
+       LIST-COMPLETIONS SECTION.
+           MOVE 0 TO LS-SKILL-COUNT.
+           MOVE SPACES TO LS-SKILL-LIST.
+           MOVE 'N' TO WS-EOF-FLAG.
+
+           OPEN INPUT COMPLETIONS-FILE.
+           IF WS-FILE-STATUS = "35"
+               CLOSE COMPLETIONS-FILE
+               MOVE 'F' TO LS-RETURN-CODE
+               EXIT SECTION
+           END-IF.
+
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ COMPLETIONS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM PARSE-COMPLETION-ROW
+                       IF FUNCTION TRIM(WS-ROW-USERNAME) = FUNCTION TRIM(LS-USERNAME)
+                           AND LS-SKILL-COUNT < 20
+                           ADD 1 TO LS-SKILL-COUNT
+                           MOVE WS-ROW-SKILL-NAME TO
+                               LS-SKILL-LIST-ENTRY(LS-SKILL-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE COMPLETIONS-FILE.
+
+           IF LS-SKILL-COUNT > 0
+               MOVE 'S' TO LS-RETURN-CODE
+           ELSE
+               MOVE 'F' TO LS-RETURN-CODE
+           END-IF.
+           EXIT SECTION.
+
+       PARSE-COMPLETION-ROW SECTION.
+           MOVE SPACES TO WS-ROW-USERNAME, WS-ROW-SKILL-NAME, WS-ROW-DATE.
+           UNSTRING COMPLETIONS-RECORD DELIMITED BY "~"
+               INTO WS-ROW-USERNAME, WS-ROW-SKILL-NAME, WS-ROW-DATE.
+           EXIT SECTION.
