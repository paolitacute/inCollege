@@ -38,6 +38,26 @@
        01 WS-MESSAGE           PIC X(80).           *> Buffer for formatted output messages
        01 WS-TEMP-ONE          PIC X(80).           *> Temporary work area
        01 WS-TEMP-TWO          PIC X(80).           *> Temporary work area
+       01 WS-CONN-RETURN-CODE  PIC X.               *> CONNECTIONS "STATUS" result
+       01 WS-MUTUAL-DUMMY      PIC 9(3).            *> Unused CONNECTIONS "MUTUAL" out param here
+       01 WS-NETWORK-DUMMY-LIST.                    *> Unused CONNECTIONS "NETWORK" out param here
+          05 WS-NETWORK-DUMMY-USER OCCURS 300 TIMES PIC X(20).
+       01 WS-NETWORK-DUMMY-COUNT PIC 9(3).
+       01 WS-FIELD-COUNT       PIC 9.               *> Filled-out field count for completeness
+       01 WS-COMPLETE-PCT      PIC 999.             *> Completeness percentage
+       01 WS-SUGGESTIONS       PIC X(120).          *> What to add next, if anything
+       01 K                    PIC 9.               *> Loop counter for completed skills
+       01 WS-SKILL-RETURN-CODE PIC X.               *> SKILL-PROGRESS "LIST" result
+       01 WS-SKILL-LIST.
+          05 WS-SKILL-LIST-ENTRY PIC X(30) OCCURS 20 TIMES.
+       01 WS-SKILL-LIST-COUNT  PIC 9(2).            *> Number of completed skills
+       01 WS-RECO-RETURN-CODE  PIC X.               *> RECOMMENDATIONS "LIST" result
+       01 WS-RECO-LIST.
+          05 WS-RECO-ENTRY OCCURS 10 TIMES.
+             10 WS-RECO-AUTHOR      PIC X(20).
+             10 WS-RECO-TEXT-ENTRY  PIC X(200).
+       01 WS-RECO-COUNT        PIC 9(2).            *> Number of recommendations
+       01 M                    PIC 9(2).            *> Loop counter for recommendations
        *> Parameters passed from calling program
        LINKAGE SECTION.
        *> Username to search for in profiles file
@@ -51,27 +71,37 @@
        05 LS-MAJOR          PIC X(50).           *> Academic major
        05 LS-GRAD-YEAR      PIC X(4).            *> Graduation year
        05 LS-ABOUT-ME       PIC X(200).          *> Personal description
-       *> Work experience table (up to 3 entries)
+       05 LS-VISIBILITY     PIC X(11).           *> PUBLIC or CONNECTIONS
+       *> Work experience table (up to 9 entries)
        05 LS-EXPERIENCE-TABLE.
-        10 LS-EXPERIENCE OCCURS 3 TIMES INDEXED BY EXP-IDX.
+        10 LS-EXPERIENCE OCCURS 9 TIMES INDEXED BY EXP-IDX.
            15 LS-EXP-TITLE    PIC X(50).       *> Job title
            15 LS-EXP-COMPANY  PIC X(50).       *> Company name
            15 LS-EXP-DATES    PIC X(50).       *> Employment dates
            15 LS-EXP-DESC     PIC X(100).      *> Job description
        05 LS-EXP-COUNT      PIC 9.               *> Number of experience entries
-       *> Education table (up to 3 entries)
+       *> Education table (up to 9 entries)
        05 LS-EDUCATION-TABLE.
-        10 LS-EDUCATION OCCURS 3 TIMES INDEXED BY EDU-IDX.
+        10 LS-EDUCATION OCCURS 9 TIMES INDEXED BY EDU-IDX.
            15 LS-EDU-DEGREE   PIC X(50).       *> Degree type
            15 LS-EDU-UNIV     PIC X(50).       *> University name
            15 LS-EDU-YEARS    PIC X(50).       *> Years attended
        05 LS-EDU-COUNT      PIC 9.               *> Number of education entries
+       *> Skills list (up to 9 entries)
+       05 LS-SKILLS-TABLE.
+        10 LS-SKILL PIC X(30) OCCURS 9 TIMES INDEXED BY SKL-IDX.
+       05 LS-SKILL-COUNT    PIC 9.               *> Number of skill entries
 
        *> Return code to indicate success/failure to calling program
        01 LS-RETURN-CODE       PIC X.
 
+       *> Username of the person asking to see this profile, used to
+       *> enforce the PRIV: CONNECTIONS visibility setting below
+       01 LS-REQUESTER-USERNAME PIC X(20).
+
        *> Main program logic - searches for and displays user profile
-       PROCEDURE DIVISION USING LS-USERNAME LS-PROFILE-DATA LS-RETURN-CODE.
+       PROCEDURE DIVISION USING LS-USERNAME LS-PROFILE-DATA LS-RETURN-CODE
+                                 LS-REQUESTER-USERNAME.
 
        *> Initialize return code to 'F' (failure) and reset EOF flag
        MOVE 'F' TO LS-RETURN-CODE
@@ -79,6 +109,7 @@
 
        *> Clean up input username by removing extra spaces/newlines
        MOVE FUNCTION TRIM(LS-USERNAME) TO LS-USERNAME
+       MOVE FUNCTION TRIM(LS-REQUESTER-USERNAME) TO LS-REQUESTER-USERNAME
 
        *> Open input file for reading and output file for appending
        OPEN INPUT PROFILE-FILE.
@@ -117,6 +148,17 @@
           END-IF
        END-PERFORM
 
+       *> Enforce the profile's own visibility setting before showing it
+       *> to anyone other than its owner.
+       IF LS-RETURN-CODE = 'S'
+          AND LS-VISIBILITY = "CONNECTIONS"
+          AND LS-REQUESTER-USERNAME NOT = LS-USERNAME
+           PERFORM CHECK-VIEWER-IS-CONNECTED
+           IF WS-CONN-RETURN-CODE NOT = 'S'
+               MOVE 'P' TO LS-RETURN-CODE
+           END-IF
+       END-IF
+
        *> If profile was found successfully, display it
        IF LS-RETURN-CODE = 'S'
           PERFORM PROFILE-DISPLAY
@@ -261,18 +303,184 @@
                   END-PERFORM
               END-IF
 
+              *> Display skills section with None check
+              IF LS-SKILL-COUNT = 0
+                  INITIALIZE WS-MESSAGE
+                  MOVE "Skills: None" TO WS-MESSAGE
+                  DISPLAY WS-MESSAGE
+                  MOVE WS-MESSAGE TO OUTPUT-RECORD
+                  WRITE OUTPUT-RECORD
+              ELSE
+                  INITIALIZE WS-MESSAGE
+                  MOVE "Skills:" TO WS-MESSAGE
+                  DISPLAY WS-MESSAGE
+                  MOVE WS-MESSAGE TO OUTPUT-RECORD
+                  WRITE OUTPUT-RECORD
+
+                  *> Loop through and display each skill
+                  PERFORM VARYING SKL-IDX FROM 1 BY 1
+                          UNTIL SKL-IDX > LS-SKILL-COUNT
+                     INITIALIZE WS-MESSAGE
+                     STRING " - " LS-SKILL(SKL-IDX)
+                         INTO WS-MESSAGE
+                     DISPLAY WS-MESSAGE
+                     MOVE WS-MESSAGE TO OUTPUT-RECORD
+                     WRITE OUTPUT-RECORD
+                  END-PERFORM
+              END-IF
+
+              *> Display skills-completed section, fed by the LEARN-SKILL
+              *> menu's SKILL-PROGRESS records -- same None check as the
+              *> other list sections above.
+              CALL "SKILL-PROGRESS" USING LS-USERNAME, "LIST", SPACES,
+                  WS-SKILL-LIST, WS-SKILL-LIST-COUNT, WS-SKILL-RETURN-CODE
+
+              IF WS-SKILL-LIST-COUNT = 0
+                  INITIALIZE WS-MESSAGE
+                  MOVE "Skills Completed: None" TO WS-MESSAGE
+                  DISPLAY WS-MESSAGE
+                  MOVE WS-MESSAGE TO OUTPUT-RECORD
+                  WRITE OUTPUT-RECORD
+              ELSE
+                  INITIALIZE WS-MESSAGE
+                  MOVE "Skills Completed:" TO WS-MESSAGE
+                  DISPLAY WS-MESSAGE
+                  MOVE WS-MESSAGE TO OUTPUT-RECORD
+                  WRITE OUTPUT-RECORD
+
+                  PERFORM VARYING K FROM 1 BY 1
+                          UNTIL K > WS-SKILL-LIST-COUNT
+                     INITIALIZE WS-MESSAGE
+                     STRING " - " WS-SKILL-LIST-ENTRY(K)
+                         INTO WS-MESSAGE
+                     DISPLAY WS-MESSAGE
+                     MOVE WS-MESSAGE TO OUTPUT-RECORD
+                     WRITE OUTPUT-RECORD
+                  END-PERFORM
+              END-IF
+
+              *> Display recommendations left by connections, fed by the
+              *> RECOMMENDATIONS file -- same None check as the other
+              *> list sections above.
+              CALL "RECOMMENDATIONS" USING LS-USERNAME, SPACES, "LIST",
+                  SPACES, WS-RECO-LIST, WS-RECO-COUNT, WS-RECO-RETURN-CODE
+
+              IF WS-RECO-COUNT = 0
+                  INITIALIZE WS-MESSAGE
+                  MOVE "Recommendations: None" TO WS-MESSAGE
+                  DISPLAY WS-MESSAGE
+                  MOVE WS-MESSAGE TO OUTPUT-RECORD
+                  WRITE OUTPUT-RECORD
+              ELSE
+                  INITIALIZE WS-MESSAGE
+                  MOVE "Recommendations:" TO WS-MESSAGE
+                  DISPLAY WS-MESSAGE
+                  MOVE WS-MESSAGE TO OUTPUT-RECORD
+                  WRITE OUTPUT-RECORD
+
+                  PERFORM VARYING M FROM 1 BY 1
+                          UNTIL M > WS-RECO-COUNT
+                     INITIALIZE WS-MESSAGE
+                     STRING " - " FUNCTION TRIM(WS-RECO-TEXT-ENTRY(M))
+                            " (" FUNCTION TRIM(WS-RECO-AUTHOR(M)) ")"
+                         INTO WS-MESSAGE
+                     DISPLAY WS-MESSAGE
+                     MOVE WS-MESSAGE TO OUTPUT-RECORD
+                     WRITE OUTPUT-RECORD
+                  END-PERFORM
+              END-IF
+
               *> Add separator line after profile
               INITIALIZE WS-MESSAGE
               MOVE "--------------------" TO WS-MESSAGE
               DISPLAY WS-MESSAGE
               MOVE WS-MESSAGE TO OUTPUT-RECORD
-              WRITE OUTPUT-RECORD.
+              WRITE OUTPUT-RECORD
+
+              *> Show the completeness score only to the profile's own
+              *> owner -- it's a prompt to finish filling it out, not
+              *> something a visitor needs to see.
+              IF LS-REQUESTER-USERNAME = LS-USERNAME
+                  PERFORM PROFILE-COMPLETENESS
+              END-IF.
+
+       *> Computes and displays how filled-out the profile is, based on
+       *> which optional fields are present, with a hint at what would
+       *> raise the score the most.
+       PROFILE-COMPLETENESS.
+              MOVE 0 TO WS-FIELD-COUNT
+              MOVE SPACES TO WS-SUGGESTIONS
+
+              IF FUNCTION TRIM(LS-FIRST-NAME) > SPACES
+                  ADD 1 TO WS-FIELD-COUNT
+              END-IF
+              IF FUNCTION TRIM(LS-LAST-NAME) > SPACES
+                  ADD 1 TO WS-FIELD-COUNT
+              END-IF
+              IF FUNCTION TRIM(LS-UNIVERSITY) > SPACES
+                  ADD 1 TO WS-FIELD-COUNT
+              END-IF
+              IF FUNCTION TRIM(LS-MAJOR) > SPACES
+                  ADD 1 TO WS-FIELD-COUNT
+              END-IF
+              IF FUNCTION TRIM(LS-GRAD-YEAR) > SPACES
+                  ADD 1 TO WS-FIELD-COUNT
+              END-IF
+              IF FUNCTION TRIM(LS-ABOUT-ME) > SPACES
+                  ADD 1 TO WS-FIELD-COUNT
+              ELSE
+                  PERFORM APPEND-SUGGESTION
+                  STRING FUNCTION TRIM(WS-SUGGESTIONS) "an About Me"
+                      INTO WS-SUGGESTIONS
+              END-IF
+              IF LS-EXP-COUNT > 0
+                  ADD 1 TO WS-FIELD-COUNT
+              ELSE
+                  PERFORM APPEND-SUGGESTION
+                  STRING FUNCTION TRIM(WS-SUGGESTIONS) "an Experience entry"
+                      INTO WS-SUGGESTIONS
+              END-IF
+              IF LS-EDU-COUNT > 0
+                  ADD 1 TO WS-FIELD-COUNT
+              ELSE
+                  PERFORM APPEND-SUGGESTION
+                  STRING FUNCTION TRIM(WS-SUGGESTIONS) "an Education entry"
+                      INTO WS-SUGGESTIONS
+              END-IF
+
+              COMPUTE WS-COMPLETE-PCT = (WS-FIELD-COUNT * 100) / 8
+
+              INITIALIZE WS-MESSAGE
+              STRING "Your profile is " WS-COMPLETE-PCT "% complete."
+                  INTO WS-MESSAGE
+              DISPLAY WS-MESSAGE
+              MOVE WS-MESSAGE TO OUTPUT-RECORD
+              WRITE OUTPUT-RECORD
+
+              IF FUNCTION TRIM(WS-SUGGESTIONS) > SPACES
+                  INITIALIZE WS-MESSAGE
+                  STRING "Add " FUNCTION TRIM(WS-SUGGESTIONS) " to improve it."
+                      INTO WS-MESSAGE
+                  DISPLAY WS-MESSAGE
+                  MOVE WS-MESSAGE TO OUTPUT-RECORD
+                  WRITE OUTPUT-RECORD
+              END-IF.
+
+       *> Appends a ", " separator to WS-SUGGESTIONS if it already holds
+       *> a prior suggestion, so multiple missing fields read as a list.
+       APPEND-SUGGESTION.
+              IF FUNCTION TRIM(WS-SUGGESTIONS) > SPACES
+                  STRING FUNCTION TRIM(WS-SUGGESTIONS) ", "
+                      INTO WS-SUGGESTIONS
+              END-IF.
 
        *> Parse profile data from file after finding matching username
        PARSE-PROFILE.
        *> Initialize counters for experience and education entries
        MOVE 0 TO LS-EXP-COUNT
        MOVE 0 TO LS-EDU-COUNT
+       MOVE 0 TO LS-SKILL-COUNT
+       MOVE "PUBLIC" TO LS-VISIBILITY
 
        *> Continue reading and parsing until we hit the end marker
        PERFORM UNTIL PROFILE-RECORD(1:10) = "ENDPROFILE"
@@ -302,16 +510,22 @@
               *> Parse about me section
               WHEN PROFILE-RECORD(1:5) = "ABOU:"
                   MOVE PROFILE-RECORD(6:) TO LS-ABOUT-ME
-              *> Parse experience entries (up to 3)
-              WHEN PROFILE-RECORD(1:6) = "EXP01:" OR
-                   PROFILE-RECORD(1:6) = "EXP02:" OR
-                   PROFILE-RECORD(1:6) = "EXP03:"
+              *> Parse visibility setting (defaults to PUBLIC if absent,
+              *> e.g. a profile written before this field existed)
+              WHEN PROFILE-RECORD(1:5) = "PRIV:"
+                  MOVE FUNCTION TRIM(PROFILE-RECORD(6:)) TO LS-VISIBILITY
+              *> Parse experience entries (up to 9, tag is EXPnn:)
+              WHEN PROFILE-RECORD(1:3) = "EXP" AND
+                   PROFILE-RECORD(6:1) = ":"
                   PERFORM PARSE-EXPERIENCE-LINE
-              *> Parse education entries (up to 3)
-              WHEN PROFILE-RECORD(1:6) = "EDU01:" OR
-                   PROFILE-RECORD(1:6) = "EDU02:" OR
-                   PROFILE-RECORD(1:6) = "EDU03:"
+              *> Parse education entries (up to 9, tag is EDUnn:)
+              WHEN PROFILE-RECORD(1:3) = "EDU" AND
+                   PROFILE-RECORD(6:1) = ":"
                   PERFORM PARSE-EDUCATION-LINE
+              *> Parse skill entries (up to 9, tag is SKLnn:)
+              WHEN PROFILE-RECORD(1:3) = "SKL" AND
+                   PROFILE-RECORD(6:1) = ":"
+                  PERFORM PARSE-SKILL-LINE
           END-EVALUATE
        END-PERFORM.
 
@@ -336,5 +550,18 @@
                LS-EDU-YEARS(LS-EDU-COUNT)
        END-UNSTRING.
 
+       *> Parse a single skill entry line (just one value, no delimiter)
+       PARSE-SKILL-LINE.
+       ADD 1 TO LS-SKILL-COUNT                  *> Increment skill counter
+       MOVE PROFILE-RECORD(7:) TO LS-SKILL(LS-SKILL-COUNT).
+
+       *> Ask CONNECTIONS whether the requester and the profile owner are
+       *> connected, for enforcing a PRIV: CONNECTIONS profile.
+       CHECK-VIEWER-IS-CONNECTED.
+       CALL "CONNECTIONS" USING "STATUS", LS-REQUESTER-USERNAME,
+                                 LS-USERNAME, WS-CONN-RETURN-CODE, SPACES,
+                                 WS-MUTUAL-DUMMY, WS-NETWORK-DUMMY-LIST,
+                                 WS-NETWORK-DUMMY-COUNT.
+
 
 
