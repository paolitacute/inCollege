@@ -3,40 +3,96 @@
        PROGRAM-ID. LOGIN.
        AUTHOR. Kaden
        DATE-WRITTEN. 09/09/2025
+      *> Modification History:
+      *> 08/09/2026 - Added per-username failed-login tracking with a
+      *>              temporary lockout after repeated bad attempts.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-               SELECT ACCOUNTS-FILE ASSIGN TO "accounts.txt"
-                   ORGANIZATION IS LINE SEQUENTIAL
+               SELECT ACCOUNTS-FILE ASSIGN TO "accounts.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS ACCOUNTS-USERNAME
                    FILE STATUS IS WS-ACCOUNTS-STATUS.
+               SELECT ATTEMPTS-FILE ASSIGN TO "login_attempts.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-ATTEMPTS-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
            FD  ACCOUNTS-FILE.
-           01  ACCOUNTS-RECORD-DATA PIC X(50).  *> entire line from accounts file
+           01  ACCOUNTS-RECORD-DATA.
+               05  ACCOUNTS-USERNAME       PIC X(20).
+               05  ACCOUNTS-PASSWORD       PIC X(20).
+               05  ACCOUNTS-RECOVERY-EMAIL PIC X(50).
+               05  ACCOUNTS-ACCOUNT-TYPE   PIC X(8).
+            05  ACCOUNTS-CREATED-DATE  PIC X(8).
+
+           FD  ATTEMPTS-FILE.
+           01  ATTEMPTS-RECORD      PIC X(100).
 
        WORKING-STORAGE SECTION.
            01  WS-EOF-FLAG        PIC X(1) VALUE 'N'.
            01  WS-ACCOUNTS-STATUS PIC X(2).
-           01  WS-USER-FROM-FILE  PIC X(20).
-           01  WS-PASS-FROM-FILE  PIC X(20).
+           01  WS-ATTEMPTS-STATUS PIC X(2).
+
+           *> Lockout policy
+           01  WS-LOCKOUT-THRESHOLD PIC 9(3) VALUE 5.
+           01  WS-LOCKOUT-MINUTES   PIC 9(5) VALUE 15.
+
+           01  WS-ATT-USERNAME    PIC X(20).
+           01  WS-ATT-FAILCOUNT   PIC 9(3).
+           01  WS-ATT-LOCKUNTIL   PIC 9(10).
+           01  WS-ATT-ENTRY-FOUND PIC X VALUE 'N'.
+
+           01  WS-CURR-DATE-TXT   PIC X(30).
+           01  WS-NOW-DATE-NUM    PIC 9(8).
+           01  WS-NOW-DAYS        PIC 9(10).
+           01  WS-NOW-HOUR        PIC 9(2).
+           01  WS-NOW-MIN         PIC 9(2).
+           01  WS-NOW-MINUTES     PIC 9(10).
+           01  WS-REMAIN-MINUTES  PIC 9(5).
+
+           01  I                  PIC 9(3).
+           01  J                  PIC 9(3).
+           01  WS-ATT-COUNT       PIC 9(3) VALUE 0.
+           01  WS-ATT-CAP-WARNED  PIC X VALUE 'N'.
+           01  WS-ATT-TEMP-TABLE.
+               05 WS-ATT-TEMP-RECORD OCCURS 500 TIMES PIC X(100).
 
        LINKAGE SECTION.
            01  LS-USERNAME     PIC X(20).
            01  LS-PASSWORD     PIC X(20).
            01  LS-RETURN-CODE  PIC X.
+           01  LS-LOCK-MINUTES PIC 9(5).
+           01  LS-ACCOUNT-TYPE PIC X(8).
 
-       PROCEDURE DIVISION USING LS-USERNAME, LS-PASSWORD, LS-RETURN-CODE.
+       PROCEDURE DIVISION USING LS-USERNAME, LS-PASSWORD, LS-RETURN-CODE,
+                                 LS-LOCK-MINUTES, LS-ACCOUNT-TYPE.
 
            *> Default to failed login
            MOVE 'F' TO LS-RETURN-CODE
+           MOVE 0 TO LS-LOCK-MINUTES
+           MOVE SPACES TO LS-ACCOUNT-TYPE
            MOVE 'N' TO WS-EOF-FLAG
 
            *> Trim input username and password to remove extra spaces or newlines
            MOVE FUNCTION TRIM(LS-USERNAME) TO LS-USERNAME
            MOVE FUNCTION TRIM(LS-PASSWORD) TO LS-PASSWORD
 
+           PERFORM COMPUTE-NOW-MINUTES.
+           PERFORM LOAD-LOGIN-ATTEMPT.
+
+           *> If the account is still inside its lockout window, refuse the
+           *> attempt outright without even checking the password.
+           IF WS-ATT-LOCKUNTIL > 0 AND WS-NOW-MINUTES < WS-ATT-LOCKUNTIL
+               COMPUTE WS-REMAIN-MINUTES = WS-ATT-LOCKUNTIL - WS-NOW-MINUTES
+               MOVE WS-REMAIN-MINUTES TO LS-LOCK-MINUTES
+               MOVE 'K' TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
            OPEN INPUT ACCOUNTS-FILE
 
            IF WS-ACCOUNTS-STATUS = "35"
@@ -54,37 +110,143 @@
                GOBACK
            END-IF
 
-           *> Search the file for matching username and password
+           *> A keyed read finds the account directly instead of scanning
+           *> the whole file.
+           MOVE LS-USERNAME TO ACCOUNTS-USERNAME
+           READ ACCOUNTS-FILE KEY IS ACCOUNTS-USERNAME
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF FUNCTION TRIM(ACCOUNTS-PASSWORD) = LS-PASSWORD
+                       MOVE 'S' TO LS-RETURN-CODE
+                       MOVE ACCOUNTS-ACCOUNT-TYPE TO LS-ACCOUNT-TYPE
+                   END-IF
+           END-READ
+
+           CLOSE ACCOUNTS-FILE
+
+           *> Accounts created before the account-type field existed come
+           *> back blank -- treat those as STUDENT rather than leaving the
+           *> caller with an unrecognized type.
+           IF LS-RETURN-CODE = 'S' AND FUNCTION TRIM(LS-ACCOUNT-TYPE) = SPACES
+               MOVE "STUDENT" TO LS-ACCOUNT-TYPE
+           END-IF
+
+           *> Update the per-username failed-attempt counter based on the
+           *> outcome of this attempt.
+           IF LS-RETURN-CODE = 'S'
+               MOVE 0 TO WS-ATT-FAILCOUNT
+               MOVE 0 TO WS-ATT-LOCKUNTIL
+               PERFORM SAVE-LOGIN-ATTEMPT
+           ELSE
+               ADD 1 TO WS-ATT-FAILCOUNT
+               IF WS-ATT-FAILCOUNT >= WS-LOCKOUT-THRESHOLD
+                   COMPUTE WS-ATT-LOCKUNTIL = WS-NOW-MINUTES + WS-LOCKOUT-MINUTES
+                   MOVE WS-LOCKOUT-MINUTES TO LS-LOCK-MINUTES
+                   MOVE 'K' TO LS-RETURN-CODE
+               END-IF
+               PERFORM SAVE-LOGIN-ATTEMPT
+           END-IF
+
+           GOBACK.
+
+       COMPUTE-NOW-MINUTES SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATE-TXT
+           MOVE WS-CURR-DATE-TXT(1:8) TO WS-NOW-DATE-NUM
+           MOVE FUNCTION INTEGER-OF-DATE(WS-NOW-DATE-NUM)
+               TO WS-NOW-DAYS
+           MOVE WS-CURR-DATE-TXT(9:2) TO WS-NOW-HOUR
+           MOVE WS-CURR-DATE-TXT(11:2) TO WS-NOW-MIN
+           COMPUTE WS-NOW-MINUTES =
+               (WS-NOW-DAYS * 1440) + (WS-NOW-HOUR * 60) + WS-NOW-MIN
+           EXIT.
+
+       LOAD-LOGIN-ATTEMPT SECTION.
+           MOVE 0 TO WS-ATT-FAILCOUNT.
+           MOVE 0 TO WS-ATT-LOCKUNTIL.
+           MOVE 'N' TO WS-ATT-ENTRY-FOUND.
+           MOVE 0 TO WS-ATT-COUNT.
+           MOVE 'N' TO WS-ATT-CAP-WARNED.
+           MOVE 'N' TO WS-EOF-FLAG.
+
+           OPEN INPUT ATTEMPTS-FILE.
+           IF WS-ATTEMPTS-STATUS = "35"
+               CLOSE ATTEMPTS-FILE
+               EXIT PARAGRAPH
+           END-IF.
+           IF WS-ATTEMPTS-STATUS NOT = "00"
+               CLOSE ATTEMPTS-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
            PERFORM UNTIL WS-EOF-FLAG = 'Y'
-               READ ACCOUNTS-FILE
+               READ ATTEMPTS-FILE
                    AT END
                        MOVE 'Y' TO WS-EOF-FLAG
                    NOT AT END
-                       *> Split line into username and password
-                       UNSTRING ACCOUNTS-RECORD-DATA
-                           DELIMITED BY ALL SPACE
-                           INTO WS-USER-FROM-FILE
-                                WS-PASS-FROM-FILE
-
-                       *> Trim both values
-                       MOVE FUNCTION TRIM(WS-USER-FROM-FILE) TO WS-USER-FROM-FILE
-                       MOVE FUNCTION TRIM(WS-PASS-FROM-FILE) TO WS-PASS-FROM-FILE
-
-                       *> Debug output
-                       *> DISPLAY "USERNAME ENTERED=[" LS-USERNAME "]"
-                       *> DISPLAY "USERNAME FILE   =[" WS-USER-FROM-FILE "]"
-                       *> DISPLAY "PASSWORD ENTERED=[" LS-PASSWORD "]"
-                       *> DISPLAY "PASSWORD FILE   =[" WS-PASS-FROM-FILE "]"
-
-                       *> Compare with input
-                       IF WS-USER-FROM-FILE = LS-USERNAME
-                          AND WS-PASS-FROM-FILE = LS-PASSWORD
-                           MOVE 'S' TO LS-RETURN-CODE
-                           MOVE 'Y' TO WS-EOF-FLAG
+                       IF WS-ATT-COUNT < 500
+                           ADD 1 TO WS-ATT-COUNT
+                           MOVE ATTEMPTS-RECORD TO WS-ATT-TEMP-RECORD(WS-ATT-COUNT)
+                       ELSE
+                           IF WS-ATT-CAP-WARNED = 'N'
+                               DISPLAY "Login attempt table capped at 500 entries; some entries were not loaded."
+                               MOVE 'Y' TO WS-ATT-CAP-WARNED
+                           END-IF
+                       END-IF
+                       UNSTRING ATTEMPTS-RECORD DELIMITED BY ":"
+                           INTO WS-ATT-USERNAME WS-ATT-FAILCOUNT WS-ATT-LOCKUNTIL
+                       IF FUNCTION TRIM(WS-ATT-USERNAME) = LS-USERNAME
+                           MOVE 'Y' TO WS-ATT-ENTRY-FOUND
                        END-IF
                END-READ
-           END-PERFORM
-
-           CLOSE ACCOUNTS-FILE
-
-           GOBACK.
+           END-PERFORM.
+           CLOSE ATTEMPTS-FILE.
+
+           IF WS-ATT-ENTRY-FOUND = 'N'
+               MOVE 0 TO WS-ATT-FAILCOUNT
+               MOVE 0 TO WS-ATT-LOCKUNTIL
+           END-IF.
+           EXIT.
+
+       SAVE-LOGIN-ATTEMPT SECTION.
+           *> Rewrite login_attempts.txt with this username's counter
+           *> updated, preserving every other username's row (same
+           *> read-into-table/rewrite approach CONNECTIONS uses).
+           MOVE 0 TO J.
+           MOVE 'N' TO WS-ATT-ENTRY-FOUND.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ATT-COUNT
+               UNSTRING WS-ATT-TEMP-RECORD(I) DELIMITED BY ":"
+                   INTO WS-ATT-USERNAME
+               IF FUNCTION TRIM(WS-ATT-USERNAME) = LS-USERNAME
+                   ADD 1 TO J
+                   PERFORM BUILD-ATTEMPT-RECORD
+                   MOVE ATTEMPTS-RECORD TO WS-ATT-TEMP-RECORD(J)
+                   MOVE 'Y' TO WS-ATT-ENTRY-FOUND
+               ELSE
+                   ADD 1 TO J
+                   MOVE WS-ATT-TEMP-RECORD(I) TO WS-ATT-TEMP-RECORD(J)
+               END-IF
+           END-PERFORM.
+
+           IF WS-ATT-ENTRY-FOUND = 'N'
+               ADD 1 TO J
+               PERFORM BUILD-ATTEMPT-RECORD
+               MOVE ATTEMPTS-RECORD TO WS-ATT-TEMP-RECORD(J)
+           END-IF.
+
+           OPEN OUTPUT ATTEMPTS-FILE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > J
+               WRITE ATTEMPTS-RECORD FROM WS-ATT-TEMP-RECORD(I)
+           END-PERFORM.
+           CLOSE ATTEMPTS-FILE.
+           EXIT.
+
+       BUILD-ATTEMPT-RECORD SECTION.
+           INITIALIZE ATTEMPTS-RECORD.
+           STRING LS-USERNAME DELIMITED BY SPACE
+                  ":" DELIMITED BY SIZE
+                  WS-ATT-FAILCOUNT DELIMITED BY SIZE
+                  ":" DELIMITED BY SIZE
+                  WS-ATT-LOCKUNTIL DELIMITED BY SIZE
+                  INTO ATTEMPTS-RECORD
+           EXIT.
