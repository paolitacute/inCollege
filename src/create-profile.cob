@@ -0,0 +1,376 @@
+       >>SOURCE FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CREATE-PROFILE.
+       AUTHOR. Paola
+       DATE-WRITTEN. 08/09/2026
+
+       *> Writes (or overwrites) one user's block in profiles.txt. Since a
+       *> profile's block is a variable number of lines terminated by
+       *> ENDPROFILE rather than one fixed-width row, this reads the whole
+       *> file into memory, drops the caller's old block if one exists, and
+       *> rewrites everything plus the new block -- the same read/rewrite
+       *> approach CONNECTIONS uses for its own line-sequential file.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROFILE-FILE ASSIGN TO "profiles.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROFILE-FILE.
+       01  PROFILE-RECORD       PIC X(350).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS       PIC X(2).
+       01  WS-EOF-FLAG          PIC X VALUE 'N'.
+       01  WS-SKIP-BLOCK        PIC X VALUE 'N'.
+       01  WS-LINE-COUNT        PIC 9(5) VALUE 0.
+       01  WS-LINE-CAP-WARNED   PIC X VALUE 'N'.
+       01  WS-WRITE-INDEX       PIC 9(5).
+
+      *> Sized for WS-ACCOUNT-LIMIT's default of 500 users at up to
+      *> ~40 lines per profile block (bio fields plus nine each of
+      *> experience/education/skill entries).
+       01  WS-TEMP-LINES.
+           05 WS-TEMP-LINE OCCURS 20000 TIMES PIC X(350).
+
+       01  WS-EXP-TAG           PIC 99.
+       01  WS-EDU-TAG           PIC 99.
+       01  WS-SKL-TAG           PIC 99.
+
+       LINKAGE SECTION.
+       01  LS-USERNAME          PIC X(20).
+
+       01  LS-PROFILE-DATA.
+           05 LS-FIRST-NAME     PIC X(50).
+           05 LS-LAST-NAME      PIC X(50).
+           05 LS-UNIVERSITY     PIC X(100).
+           05 LS-MAJOR          PIC X(50).
+           05 LS-GRAD-YEAR      PIC X(4).
+           05 LS-ABOUT-ME       PIC X(200).
+           05 LS-VISIBILITY     PIC X(11).
+           05 LS-EXPERIENCE-TABLE.
+              10 LS-EXPERIENCE OCCURS 9 TIMES INDEXED BY EXP-IDX.
+                 15 LS-EXP-TITLE    PIC X(50).
+                 15 LS-EXP-COMPANY  PIC X(50).
+                 15 LS-EXP-DATES    PIC X(50).
+                 15 LS-EXP-DESC     PIC X(100).
+           05 LS-EXP-COUNT      PIC 9.
+           05 LS-EDUCATION-TABLE.
+              10 LS-EDUCATION OCCURS 9 TIMES INDEXED BY EDU-IDX.
+                 15 LS-EDU-DEGREE   PIC X(50).
+                 15 LS-EDU-UNIV     PIC X(50).
+                 15 LS-EDU-YEARS    PIC X(50).
+           05 LS-EDU-COUNT      PIC 9.
+           05 LS-SKILLS-TABLE.
+              10 LS-SKILL PIC X(30) OCCURS 9 TIMES INDEXED BY SKL-IDX.
+           05 LS-SKILL-COUNT    PIC 9.
+
+       01  LS-RETURN-CODE       PIC X.
+
+       PROCEDURE DIVISION USING LS-USERNAME, LS-PROFILE-DATA, LS-RETURN-CODE.
+
+           MOVE 'S' TO LS-RETURN-CODE.
+           MOVE FUNCTION TRIM(LS-USERNAME) TO LS-USERNAME.
+
+           PERFORM VALIDATE-PROFILE-DATA.
+           IF LS-RETURN-CODE NOT = 'S'
+               GOBACK
+           END-IF.
+
+           PERFORM LOAD-EXISTING-PROFILES.
+           IF LS-RETURN-CODE NOT = 'S'
+               GOBACK
+           END-IF.
+
+           PERFORM WRITE-PROFILES-FILE.
+
+           GOBACK.
+
+       VALIDATE-PROFILE-DATA SECTION.
+           *> Graduation year is the one field the main menu's flow leans
+           *> on us to police -- mirror incollege.cob's own check so a bad
+           *> value never reaches the file even if a future caller skips
+           *> its own validation loop.
+           IF LS-GRAD-YEAR NOT NUMERIC
+              OR FUNCTION LENGTH(FUNCTION TRIM(LS-GRAD-YEAR)) NOT = 4
+               MOVE 'F' TO LS-RETURN-CODE
+           END-IF.
+
+           *> Anything other than an explicit CONNECTIONS setting defaults
+           *> to PUBLIC, same as a profile always behaved before visibility
+           *> existed.
+           IF FUNCTION TRIM(LS-VISIBILITY) NOT = "CONNECTIONS"
+               MOVE "PUBLIC" TO LS-VISIBILITY
+           END-IF.
+           EXIT.
+
+       LOAD-EXISTING-PROFILES SECTION.
+           MOVE 0 TO WS-LINE-COUNT.
+           MOVE 'N' TO WS-LINE-CAP-WARNED.
+           MOVE 'N' TO WS-SKIP-BLOCK.
+
+           OPEN INPUT PROFILE-FILE.
+
+           IF WS-FILE-STATUS = "35"
+               CLOSE PROFILE-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-FILE-STATUS NOT = "00"
+               MOVE 'E' TO LS-RETURN-CODE
+               CLOSE PROFILE-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE 'N' TO WS-EOF-FLAG.
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ PROFILE-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM COPY-OR-SKIP-LINE
+               END-READ
+           END-PERFORM.
+
+           CLOSE PROFILE-FILE.
+           EXIT.
+
+       COPY-OR-SKIP-LINE SECTION.
+           *> A USER: line starts a new block; decide whether it is the
+           *> caller's own block (drop it -- we are about to rewrite it)
+           *> or someone else's (keep it).
+           IF PROFILE-RECORD(1:5) = "USER:"
+               IF FUNCTION TRIM(PROFILE-RECORD(6:20)) = FUNCTION TRIM(LS-USERNAME)
+                   MOVE 'Y' TO WS-SKIP-BLOCK
+               ELSE
+                   MOVE 'N' TO WS-SKIP-BLOCK
+               END-IF
+           END-IF.
+
+           IF WS-SKIP-BLOCK = 'N'
+               IF WS-LINE-COUNT < 20000
+                   ADD 1 TO WS-LINE-COUNT
+                   MOVE PROFILE-RECORD TO WS-TEMP-LINE(WS-LINE-COUNT)
+               ELSE
+                   IF WS-LINE-CAP-WARNED = 'N'
+                       DISPLAY "Profile line table capped at 20000 entries; some profile lines were not loaded."
+                       MOVE 'Y' TO WS-LINE-CAP-WARNED
+                   END-IF
+               END-IF
+           END-IF.
+
+           *> ENDPROFILE closes whichever block we were in; once past it,
+           *> later lines belong to the next block and get copied again.
+           IF WS-SKIP-BLOCK = 'Y' AND PROFILE-RECORD(1:10) = "ENDPROFILE"
+               MOVE 'N' TO WS-SKIP-BLOCK
+           END-IF.
+           EXIT.
+
+       WRITE-PROFILES-FILE SECTION.
+           PERFORM APPEND-NEW-PROFILE-BLOCK.
+
+           OPEN OUTPUT PROFILE-FILE.
+           IF WS-FILE-STATUS NOT = "00"
+               MOVE 'E' TO LS-RETURN-CODE
+               EXIT SECTION
+           END-IF.
+
+           PERFORM VARYING WS-WRITE-INDEX FROM 1 BY 1
+                   UNTIL WS-WRITE-INDEX > WS-LINE-COUNT
+               MOVE WS-TEMP-LINE(WS-WRITE-INDEX) TO PROFILE-RECORD
+               WRITE PROFILE-RECORD
+           END-PERFORM.
+
+           CLOSE PROFILE-FILE.
+           EXIT.
+
+       APPEND-NEW-PROFILE-BLOCK SECTION.
+           IF WS-LINE-COUNT < 20000
+               ADD 1 TO WS-LINE-COUNT
+               INITIALIZE WS-TEMP-LINE(WS-LINE-COUNT)
+               STRING "USER:" DELIMITED BY SIZE
+                      LS-USERNAME DELIMITED BY SIZE
+                      INTO WS-TEMP-LINE(WS-LINE-COUNT)
+               END-STRING
+           ELSE
+               PERFORM WARN-LINE-CAP
+           END-IF.
+
+           IF WS-LINE-COUNT < 20000
+               ADD 1 TO WS-LINE-COUNT
+               INITIALIZE WS-TEMP-LINE(WS-LINE-COUNT)
+               STRING "FNAM:" DELIMITED BY SIZE
+                      LS-FIRST-NAME DELIMITED BY SIZE
+                      INTO WS-TEMP-LINE(WS-LINE-COUNT)
+               END-STRING
+           ELSE
+               PERFORM WARN-LINE-CAP
+           END-IF.
+
+           IF WS-LINE-COUNT < 20000
+               ADD 1 TO WS-LINE-COUNT
+               INITIALIZE WS-TEMP-LINE(WS-LINE-COUNT)
+               STRING "LNAM:" DELIMITED BY SIZE
+                      LS-LAST-NAME DELIMITED BY SIZE
+                      INTO WS-TEMP-LINE(WS-LINE-COUNT)
+               END-STRING
+           ELSE
+               PERFORM WARN-LINE-CAP
+           END-IF.
+
+           IF WS-LINE-COUNT < 20000
+               ADD 1 TO WS-LINE-COUNT
+               INITIALIZE WS-TEMP-LINE(WS-LINE-COUNT)
+               STRING "UNIV:" DELIMITED BY SIZE
+                      LS-UNIVERSITY DELIMITED BY SIZE
+                      INTO WS-TEMP-LINE(WS-LINE-COUNT)
+               END-STRING
+           ELSE
+               PERFORM WARN-LINE-CAP
+           END-IF.
+
+           IF WS-LINE-COUNT < 20000
+               ADD 1 TO WS-LINE-COUNT
+               INITIALIZE WS-TEMP-LINE(WS-LINE-COUNT)
+               STRING "MAJR:" DELIMITED BY SIZE
+                      LS-MAJOR DELIMITED BY SIZE
+                      INTO WS-TEMP-LINE(WS-LINE-COUNT)
+               END-STRING
+           ELSE
+               PERFORM WARN-LINE-CAP
+           END-IF.
+
+           IF WS-LINE-COUNT < 20000
+               ADD 1 TO WS-LINE-COUNT
+               INITIALIZE WS-TEMP-LINE(WS-LINE-COUNT)
+               STRING "GRAD:" DELIMITED BY SIZE
+                      LS-GRAD-YEAR DELIMITED BY SIZE
+                      INTO WS-TEMP-LINE(WS-LINE-COUNT)
+               END-STRING
+           ELSE
+               PERFORM WARN-LINE-CAP
+           END-IF.
+
+           IF WS-LINE-COUNT < 20000
+               ADD 1 TO WS-LINE-COUNT
+               INITIALIZE WS-TEMP-LINE(WS-LINE-COUNT)
+               STRING "ABOU:" DELIMITED BY SIZE
+                      LS-ABOUT-ME DELIMITED BY SIZE
+                      INTO WS-TEMP-LINE(WS-LINE-COUNT)
+               END-STRING
+           ELSE
+               PERFORM WARN-LINE-CAP
+           END-IF.
+
+           IF WS-LINE-COUNT < 20000
+               ADD 1 TO WS-LINE-COUNT
+               INITIALIZE WS-TEMP-LINE(WS-LINE-COUNT)
+               STRING "PRIV:" DELIMITED BY SIZE
+                      FUNCTION TRIM(LS-VISIBILITY) DELIMITED BY SIZE
+                      INTO WS-TEMP-LINE(WS-LINE-COUNT)
+               END-STRING
+           ELSE
+               PERFORM WARN-LINE-CAP
+           END-IF.
+
+           *> Stamped fresh on every save (not just at profile creation)
+           *> so support and reporting can tell how stale a profile is.
+           IF WS-LINE-COUNT < 20000
+               ADD 1 TO WS-LINE-COUNT
+               INITIALIZE WS-TEMP-LINE(WS-LINE-COUNT)
+               STRING "UPDT:" DELIMITED BY SIZE
+                      FUNCTION CURRENT-DATE(1:8) DELIMITED BY SIZE
+                      INTO WS-TEMP-LINE(WS-LINE-COUNT)
+               END-STRING
+           ELSE
+               PERFORM WARN-LINE-CAP
+           END-IF.
+
+           PERFORM WRITE-EXPERIENCE-LINES.
+           PERFORM WRITE-EDUCATION-LINES.
+           PERFORM WRITE-SKILL-LINES.
+
+           IF WS-LINE-COUNT < 20000
+               ADD 1 TO WS-LINE-COUNT
+               INITIALIZE WS-TEMP-LINE(WS-LINE-COUNT)
+               MOVE "ENDPROFILE" TO WS-TEMP-LINE(WS-LINE-COUNT)
+           ELSE
+               PERFORM WARN-LINE-CAP
+           END-IF.
+           EXIT.
+
+      *> Logs once (not once per dropped line) when WS-TEMP-LINES fills up.
+       WARN-LINE-CAP SECTION.
+           IF WS-LINE-CAP-WARNED = 'N'
+               DISPLAY "Profile line table capped at 20000 entries; some profile lines were not written."
+               MOVE 'Y' TO WS-LINE-CAP-WARNED
+           END-IF.
+           EXIT.
+
+       WRITE-EXPERIENCE-LINES SECTION.
+           *> Tag is EXPnn: where nn is the entry's position, zero-padded
+           *> by PIC 99 -- built once here instead of one EVALUATE WHEN
+           *> per slot now that the table holds up to nine entries.
+           PERFORM VARYING EXP-IDX FROM 1 BY 1
+                   UNTIL EXP-IDX > LS-EXP-COUNT
+               IF WS-LINE-COUNT >= 20000
+                   PERFORM WARN-LINE-CAP
+                   EXIT PERFORM
+               END-IF
+               ADD 1 TO WS-LINE-COUNT
+               INITIALIZE WS-TEMP-LINE(WS-LINE-COUNT)
+               SET WS-EXP-TAG TO EXP-IDX
+               STRING "EXP" WS-EXP-TAG ":" DELIMITED BY SIZE
+                      FUNCTION TRIM(LS-EXP-TITLE(EXP-IDX)) DELIMITED BY SIZE
+                      "~" DELIMITED BY SIZE
+                      FUNCTION TRIM(LS-EXP-COMPANY(EXP-IDX)) DELIMITED BY SIZE
+                      "~" DELIMITED BY SIZE
+                      FUNCTION TRIM(LS-EXP-DATES(EXP-IDX)) DELIMITED BY SIZE
+                      "~" DELIMITED BY SIZE
+                      FUNCTION TRIM(LS-EXP-DESC(EXP-IDX)) DELIMITED BY SIZE
+                      INTO WS-TEMP-LINE(WS-LINE-COUNT)
+               END-STRING
+           END-PERFORM.
+           EXIT.
+
+       WRITE-EDUCATION-LINES SECTION.
+           PERFORM VARYING EDU-IDX FROM 1 BY 1
+                   UNTIL EDU-IDX > LS-EDU-COUNT
+               IF WS-LINE-COUNT >= 20000
+                   PERFORM WARN-LINE-CAP
+                   EXIT PERFORM
+               END-IF
+               ADD 1 TO WS-LINE-COUNT
+               INITIALIZE WS-TEMP-LINE(WS-LINE-COUNT)
+               SET WS-EDU-TAG TO EDU-IDX
+               STRING "EDU" WS-EDU-TAG ":" DELIMITED BY SIZE
+                      FUNCTION TRIM(LS-EDU-DEGREE(EDU-IDX)) DELIMITED BY SIZE
+                      "~" DELIMITED BY SIZE
+                      FUNCTION TRIM(LS-EDU-UNIV(EDU-IDX)) DELIMITED BY SIZE
+                      "~" DELIMITED BY SIZE
+                      FUNCTION TRIM(LS-EDU-YEARS(EDU-IDX)) DELIMITED BY SIZE
+                      INTO WS-TEMP-LINE(WS-LINE-COUNT)
+               END-STRING
+           END-PERFORM.
+           EXIT.
+
+       WRITE-SKILL-LINES SECTION.
+           PERFORM VARYING SKL-IDX FROM 1 BY 1
+                   UNTIL SKL-IDX > LS-SKILL-COUNT
+               IF WS-LINE-COUNT >= 20000
+                   PERFORM WARN-LINE-CAP
+                   EXIT PERFORM
+               END-IF
+               ADD 1 TO WS-LINE-COUNT
+               INITIALIZE WS-TEMP-LINE(WS-LINE-COUNT)
+               SET WS-SKL-TAG TO SKL-IDX
+               STRING "SKL" WS-SKL-TAG ":" DELIMITED BY SIZE
+                      FUNCTION TRIM(LS-SKILL(SKL-IDX)) DELIMITED BY SIZE
+                      INTO WS-TEMP-LINE(WS-LINE-COUNT)
+               END-STRING
+           END-PERFORM.
+           EXIT.
