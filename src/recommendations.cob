@@ -0,0 +1,154 @@
+        >>SOURCE FREE
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. RECOMMENDATIONS.
+        AUTHOR. Paola
+        DATE-WRITTEN. 12/01/2025
+
+        *> Short recommendations one connection writes for another, the
+        *> way a LinkedIn-style endorsement works -- one flat line-
+        *> sequential file, one row per recommendation, so VIEW-PROFILE
+        *> can list them the same way it already lists SKILL-PROGRESS
+        *> completions.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT RECOMMENDATIONS-FILE ASSIGN TO "recommendations.txt"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FILE-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  RECOMMENDATIONS-FILE.
+        01  RECOMMENDATION-RECORD  PIC X(300).
+
+        WORKING-STORAGE SECTION.
+        01  WS-FILE-STATUS         PIC X(2).
+        01  WS-EOF-FLAG            PIC X VALUE 'N'.
+        01  WS-ROW-RECIPIENT       PIC X(20).
+        01  WS-ROW-AUTHOR          PIC X(20).
+        01  WS-ROW-TEXT            PIC X(200).
+        01  WS-ROW-TEXT-PTR        PIC 9(3).
+        01  WS-CONN-RETURN-CODE    PIC X.
+        01  WS-MUTUAL-DUMMY        PIC 9(3).
+        01  WS-NETWORK-DUMMY-LIST.
+            05 WS-NETWORK-DUMMY-USER OCCURS 300 TIMES PIC X(20).
+        01  WS-NETWORK-DUMMY-COUNT  PIC 9(3).
+
+        LINKAGE SECTION.
+      *> Whose profile the recommendation is about (LIST and WRITE)
+        01  LS-RECIPIENT-USERNAME  PIC X(20).
+      *> Who is writing it -- blank/unused for LIST
+        01  LS-AUTHOR-USERNAME     PIC X(20).
+      *> 'WRITE' = add LS-RECO-TEXT from LS-AUTHOR to LS-RECIPIENT,
+      *>           but only if the two are CONNECTED
+      *> 'LIST'  = fill LS-RECO-LIST/LS-RECO-COUNT with every
+      *>           recommendation LS-RECIPIENT-USERNAME has received,
+      *>           in file order
+        01  LS-ACTION              PIC X(10).
+        01  LS-RECO-TEXT           PIC X(200).
+        01  LS-RECO-LIST.
+            05 LS-RECO-ENTRY OCCURS 10 TIMES.
+                10 LS-RECO-AUTHOR      PIC X(20).
+                10 LS-RECO-TEXT-ENTRY  PIC X(200).
+        01  LS-RECO-COUNT          PIC 9(2).
+      *> 'S' = success, 'F' = not connected (WRITE only), 'X' = I/O error
+        01  LS-RETURN-CODE         PIC X.
+
+        PROCEDURE DIVISION USING LS-RECIPIENT-USERNAME, LS-AUTHOR-USERNAME,
+            LS-ACTION, LS-RECO-TEXT, LS-RECO-LIST, LS-RECO-COUNT,
+            LS-RETURN-CODE.
+
+            MOVE 'S' TO LS-RETURN-CODE.
+            MOVE FUNCTION TRIM(LS-RECIPIENT-USERNAME) TO LS-RECIPIENT-USERNAME.
+
+            EVALUATE FUNCTION TRIM(LS-ACTION)
+                WHEN "WRITE"
+                    PERFORM WRITE-RECOMMENDATION
+                WHEN "LIST"
+                    PERFORM LIST-RECOMMENDATIONS
+                WHEN OTHER
+                    MOVE 'F' TO LS-RETURN-CODE
+            END-EVALUATE.
+            GOBACK.
+
+        WRITE-RECOMMENDATION SECTION.
+            CALL "CONNECTIONS" USING "STATUS", LS-AUTHOR-USERNAME,
+                LS-RECIPIENT-USERNAME, WS-CONN-RETURN-CODE, SPACES,
+                WS-MUTUAL-DUMMY, WS-NETWORK-DUMMY-LIST,
+                WS-NETWORK-DUMMY-COUNT.
+
+            IF WS-CONN-RETURN-CODE NOT = 'S'
+                MOVE 'F' TO LS-RETURN-CODE
+                EXIT SECTION
+            END-IF.
+
+            OPEN EXTEND RECOMMENDATIONS-FILE.
+            IF WS-FILE-STATUS = "35"
+                OPEN OUTPUT RECOMMENDATIONS-FILE
+            END-IF.
+            IF WS-FILE-STATUS NOT = "00"
+                MOVE 'X' TO LS-RETURN-CODE
+                EXIT SECTION
+            END-IF.
+
+            INITIALIZE RECOMMENDATION-RECORD.
+            STRING FUNCTION TRIM(LS-RECIPIENT-USERNAME) DELIMITED BY SIZE
+                   "~" DELIMITED BY SIZE
+                   FUNCTION TRIM(LS-AUTHOR-USERNAME) DELIMITED BY SIZE
+                   "~" DELIMITED BY SIZE
+                   FUNCTION TRIM(LS-RECO-TEXT) DELIMITED BY SIZE
+                   INTO RECOMMENDATION-RECORD
+            END-STRING.
+            WRITE RECOMMENDATION-RECORD.
+            CLOSE RECOMMENDATIONS-FILE.
+            MOVE 'S' TO LS-RETURN-CODE.
+            EXIT SECTION.
+
+        LIST-RECOMMENDATIONS SECTION.
+            MOVE 0 TO LS-RECO-COUNT.
+            MOVE 'N' TO WS-EOF-FLAG.
+
+            OPEN INPUT RECOMMENDATIONS-FILE.
+            IF WS-FILE-STATUS = "35"
+                CLOSE RECOMMENDATIONS-FILE
+                EXIT SECTION
+            END-IF.
+            IF WS-FILE-STATUS NOT = "00"
+                MOVE 'X' TO LS-RETURN-CODE
+                CLOSE RECOMMENDATIONS-FILE
+                EXIT SECTION
+            END-IF.
+
+            PERFORM UNTIL WS-EOF-FLAG = 'Y'
+                READ RECOMMENDATIONS-FILE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-FLAG
+                    NOT AT END
+                        *> Pull the text whole off the tail of the line
+                        *> instead of treating it as a third "~"-delimited
+                        *> field -- a recommendation that itself contains
+                        *> a "~" would otherwise get cut short there.
+                        MOVE 1 TO WS-ROW-TEXT-PTR
+                        MOVE SPACES TO WS-ROW-TEXT
+                        UNSTRING RECOMMENDATION-RECORD DELIMITED BY "~"
+                            INTO WS-ROW-RECIPIENT, WS-ROW-AUTHOR
+                            WITH POINTER WS-ROW-TEXT-PTR
+                        END-UNSTRING
+                        IF WS-ROW-TEXT-PTR <=
+                           FUNCTION LENGTH(RECOMMENDATION-RECORD)
+                            MOVE RECOMMENDATION-RECORD(WS-ROW-TEXT-PTR:)
+                                TO WS-ROW-TEXT
+                        END-IF
+                        IF FUNCTION TRIM(WS-ROW-RECIPIENT) =
+                           FUNCTION TRIM(LS-RECIPIENT-USERNAME)
+                           AND LS-RECO-COUNT < 10
+                            ADD 1 TO LS-RECO-COUNT
+                            MOVE WS-ROW-AUTHOR
+                                TO LS-RECO-AUTHOR(LS-RECO-COUNT)
+                            MOVE WS-ROW-TEXT
+                                TO LS-RECO-TEXT-ENTRY(LS-RECO-COUNT)
+                        END-IF
+                END-READ
+            END-PERFORM.
+            CLOSE RECOMMENDATIONS-FILE.
+            EXIT SECTION.
