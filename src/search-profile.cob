@@ -45,32 +45,45 @@ LINKAGE SECTION.
    05 LS-MAJOR          PIC X(50).           *> Academic major
    05 LS-GRAD-YEAR      PIC X(4).            *> Graduation year
    05 LS-ABOUT-ME       PIC X(200).          *> Personal description
-   *> Work experience table (up to 3 entries)
+   05 LS-VISIBILITY     PIC X(11).           *> PUBLIC or CONNECTIONS
+   *> Work experience table (up to 9 entries)
    05 LS-EXPERIENCE-TABLE.
-      10 LS-EXPERIENCE OCCURS 3 TIMES INDEXED BY EXP-IDX.
+      10 LS-EXPERIENCE OCCURS 9 TIMES INDEXED BY EXP-IDX.
          15 LS-EXP-TITLE    PIC X(50).       *> Job title
          15 LS-EXP-COMPANY  PIC X(50).       *> Company name
          15 LS-EXP-DATES    PIC X(50).       *> Employment dates
          15 LS-EXP-DESC     PIC X(100).      *> Job description
    05 LS-EXP-COUNT      PIC 9.               *> Number of experience entries
-   *> Education table (up to 3 entries)
+   *> Education table (up to 9 entries)
    05 LS-EDUCATION-TABLE.
-      10 LS-EDUCATION OCCURS 3 TIMES INDEXED BY EDU-IDX.
+      10 LS-EDUCATION OCCURS 9 TIMES INDEXED BY EDU-IDX.
          15 LS-EDU-DEGREE   PIC X(50).       *> Degree type
          15 LS-EDU-UNIV     PIC X(50).       *> University name
          15 LS-EDU-YEARS    PIC X(50).       *> Years attended
    05 LS-EDU-COUNT      PIC 9.               *> Number of education entries
+   *> Skills list (up to 9 entries)
+   05 LS-SKILLS-TABLE.
+      10 LS-SKILL PIC X(30) OCCURS 9 TIMES INDEXED BY SKL-IDX.
+   05 LS-SKILL-COUNT    PIC 9.               *> Number of skill entries
 
 *> Return values to calling program
 01 LS-RETURN-CODE       PIC X.               *> Success/failure indicator
-01 LS-RETURN-USER       PIC X(20).           *> Username of found profile
+01 LS-RETURN-USER       PIC X(20).           *> Username of first matching profile
+
+*> Every USER: block whose name matches, not just the first one, so the
+*> caller can let the searcher pick among same-named profiles.
+01 LS-MATCH-COUNT       PIC 9(2).            *> Number of matches found
+01 LS-MATCH-LIST.
+   05 LS-MATCHED-USER   PIC X(20) OCCURS 10 TIMES INDEXED BY M-IDX.
 
 *> Main program logic - searches for user by first and last name
-PROCEDURE DIVISION USING LS-FIRST, LS-LAST, LS-PROFILE-DATA, LS-RETURN-CODE, LS-RETURN-USER.
+PROCEDURE DIVISION USING LS-FIRST, LS-LAST, LS-PROFILE-DATA, LS-RETURN-CODE,
+                          LS-RETURN-USER, LS-MATCH-COUNT, LS-MATCH-LIST.
 
     *> Initialize return code to 'F' (failure) and reset EOF flag
     MOVE 'F' TO LS-RETURN-CODE
     MOVE 'N' TO WS-EOF-FLAG
+    MOVE 0 TO LS-MATCH-COUNT
 
     *> Clean up input names by removing extra spaces/newlines
     MOVE FUNCTION TRIM(LS-FIRST) TO LS-FIRST
@@ -88,7 +101,9 @@ PROCEDURE DIVISION USING LS-FIRST, LS-LAST, LS-PROFILE-DATA, LS-RETURN-CODE, LS-
        GOBACK
     END-IF
 
-    *> Main search loop - read through entire file looking for matching names and return the username for view-profile
+    *> Main search loop - read through the entire file collecting every
+    *> username whose profile matches the given name, not just the first
+    *> one, so the caller can offer a pick-list when the name is shared.
     PERFORM UNTIL WS-EOF-FLAG = 'Y'
        READ PROFILE-FILE
            AT END
@@ -105,20 +120,29 @@ PROCEDURE DIVISION USING LS-FIRST, LS-LAST, LS-PROFILE-DATA, LS-RETURN-CODE, LS-
                        MOVE PROFILE-RECORD(6:) TO WS-CURRENT-FIRST
 
                    *> Found a last name line - store current profile's last name
+                   *> and check for a match now, since LNAM: always follows
+                   *> FNAM: within a profile block (both names are settled)
                    WHEN PROFILE-RECORD(1:5) = "LNAM:"
                        MOVE PROFILE-RECORD(6:) TO WS-CURRENT-LAST
+                       PERFORM CHECK-FOR-NAME-MATCH
                END-EVALUATE
-
-               *> Check if current profile matches search criteria
-               IF WS-CURRENT-FIRST = LS-FIRST AND WS-CURRENT-LAST = LS-LAST
-                   *> Match found! Return the username and set success flag
-                   MOVE WS-TEMP-ONE TO LS-RETURN-USER
-                   MOVE 'T' TO LS-RETURN-CODE    *> Set success code ('T' for True/Found)
-                   MOVE 'Y' TO WS-EOF-FLAG       *> Stop searching
-               END-IF
        END-READ
     END-PERFORM
 
     *> Clean up - close file and return to calling program
     CLOSE PROFILE-FILE
     GOBACK.
+
+    *> Records the current profile's username as a match if its name
+    *> matches the search criteria, capped at the size of LS-MATCH-LIST.
+    CHECK-FOR-NAME-MATCH.
+    IF WS-CURRENT-FIRST = LS-FIRST AND WS-CURRENT-LAST = LS-LAST
+        MOVE 'T' TO LS-RETURN-CODE            *> Set success code ('T' for True/Found)
+        IF LS-MATCH-COUNT < 10
+            ADD 1 TO LS-MATCH-COUNT
+            MOVE WS-TEMP-ONE TO LS-MATCHED-USER(LS-MATCH-COUNT)
+            IF LS-MATCH-COUNT = 1
+                MOVE WS-TEMP-ONE TO LS-RETURN-USER
+            END-IF
+        END-IF
+    END-IF.
