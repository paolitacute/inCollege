@@ -7,8 +7,10 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ACCOUNTS-FILE ASSIGN TO "accounts.txt"
-               ORGANIZATION IS LINE SEQUENTIAL
+           SELECT ACCOUNTS-FILE ASSIGN TO "accounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ACCOUNTS-USERNAME
                FILE STATUS IS WS-ACCOUNTS-STATUS.
 
            SELECT CONNECTIONS-FILE ASSIGN TO "connections.txt"
@@ -30,7 +32,12 @@
        DATA DIVISION.
        FILE SECTION.
     FD  ACCOUNTS-FILE.
-    01  ACCOUNTS-RECORD    PIC X(40).
+    01  ACCOUNTS-RECORD-DATA.
+        05  ACCOUNTS-USERNAME       PIC X(20).
+        05  ACCOUNTS-PASSWORD       PIC X(20).
+        05  ACCOUNTS-RECOVERY-EMAIL PIC X(50).
+        05  ACCOUNTS-ACCOUNT-TYPE   PIC X(8).
+        05  ACCOUNTS-CREATED-DATE   PIC X(8).
 
        FD  CONNECTIONS-FILE.
        01  CONNECTION-RECORD  PIC X(100).
@@ -57,7 +64,6 @@
 
        01  WS-FROM-USER       PIC X(20).
        01  WS-TO-USER         PIC X(20).
-    01  WS-ACCT-USERNAME   PIC X(20).
        01  WS-STATUS-TXT      PIC X(20).
 
        01  WS-MESSAGE-TEXT    PIC X(200).
@@ -75,13 +81,24 @@
     01  WS-LAST-LINE       PIC X(200).
     01  WS-MSG-FOUND       PIC X VALUE 'N'.
        01  WS-MESSAGE         PIC X(80).
+       01  WS-RAW-MESSAGE     PIC X(350).
 
        LINKAGE SECTION.
        01  LS-SENDER          PIC X(20).
        01  LS-RECIPIENT       PIC X(20).
+      *> 'Y' skips the account-existence/connection checks below, for
+      *> callers (like VIEW-MESSAGE's reply shortcut) that already know
+      *> the two users exchanged a message and so are obviously connected.
+       01  LS-SKIP-VERIFY     PIC X.
        01  LS-RETURN-CODE     PIC X.
+      *> When non-blank, used directly as the message body instead of
+      *> scanning INPUT-FILE for it -- lets a caller that already
+      *> collected the text once (e.g. a broadcast-to-everyone loop)
+      *> hand it over without re-prompting for every recipient.
+       01  LS-MESSAGE-TEXT    PIC X(200).
 
-       PROCEDURE DIVISION USING LS-SENDER, LS-RECIPIENT, LS-RETURN-CODE.
+       PROCEDURE DIVISION USING LS-SENDER, LS-RECIPIENT, LS-SKIP-VERIFY,
+           LS-RETURN-CODE, LS-MESSAGE-TEXT.
 
        *> Default to failure until success conditions met
        MOVE 'F' TO LS-RETURN-CODE
@@ -90,7 +107,9 @@
        MOVE FUNCTION TRIM(LS-SENDER) TO LS-SENDER
        MOVE FUNCTION TRIM(LS-RECIPIENT) TO LS-RECIPIENT
 
-       *> 1) Verify recipient exists in accounts.txt (username present)
+       IF LS-SKIP-VERIFY NOT = 'Y'
+      *> 1) Verify recipient exists in accounts.dat (keyed read, same as
+      *> LOGIN does) instead of scanning a flat file for the username.
        MOVE 'N' TO WS-FOUND-FLAG
        OPEN INPUT ACCOUNTS-FILE
        IF WS-ACCOUNTS-STATUS NOT = "00"
@@ -109,22 +128,13 @@
            END-IF
        END-IF
 
-       MOVE 'N' TO WS-EOF-FLAG
-       PERFORM UNTIL WS-EOF-FLAG = 'Y'
-           READ ACCOUNTS-FILE
-               AT END
-                   MOVE 'Y' TO WS-EOF-FLAG
-               NOT AT END
-                  *> Extract the username token from the accounts record (accounts file may contain username and password)
-                  UNSTRING ACCOUNTS-RECORD DELIMITED BY SPACE
-                      INTO WS-ACCT-USERNAME
-                  END-UNSTRING
-                  IF FUNCTION TRIM(WS-ACCT-USERNAME) = FUNCTION TRIM(LS-RECIPIENT)
-                       MOVE 'Y' TO WS-FOUND-FLAG
-                       MOVE 'Y' TO WS-EOF-FLAG
-                  END-IF
-           END-READ
-       END-PERFORM
+       MOVE LS-RECIPIENT TO ACCOUNTS-USERNAME
+       READ ACCOUNTS-FILE KEY IS ACCOUNTS-USERNAME
+           INVALID KEY
+               CONTINUE
+           NOT INVALID KEY
+               MOVE 'Y' TO WS-FOUND-FLAG
+       END-READ
        CLOSE ACCOUNTS-FILE
 
        IF WS-FOUND-FLAG NOT = 'Y'
@@ -178,9 +188,17 @@
            PERFORM DISPLAY-AND-LOG
            MOVE 'F' TO LS-RETURN-CODE
            GOBACK
+       END-IF
        END-IF
 
-        *> 3) Prompt for message content and read from input file
+        *> 3) Get the message content -- either read directly from the
+        *> input file (normal single-recipient send), or use the text
+        *> the caller already supplied (LS-MESSAGE-TEXT non-blank, as a
+        *> broadcast loop does so it only has to collect the text once).
+        IF FUNCTION TRIM(LS-MESSAGE-TEXT) > SPACES
+            MOVE FUNCTION TRIM(LS-MESSAGE-TEXT) TO WS-RAW-MESSAGE
+            MOVE 'Y' TO WS-MSG-FOUND
+        ELSE
         MOVE "Enter your message (max 200 chars):" TO WS-MESSAGE
         PERFORM DISPLAY-AND-LOG
 
@@ -221,13 +239,14 @@
                                 MOVE 'Y' TO WS-EOF-FLAG
                                 MOVE 'Y' TO WS-MSG-FOUND
                             NOT AT END
-                                MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-MESSAGE-TEXT
+                                MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-RAW-MESSAGE
                                 MOVE 'Y' TO WS-MSG-FOUND
                         END-READ
                     END-IF
             END-READ
         END-PERFORM
         CLOSE INPUT-FILE
+        END-IF
 
         IF WS-MSG-FOUND NOT = 'Y'
             MOVE "No message provided." TO WS-MESSAGE
@@ -236,10 +255,15 @@
             GOBACK
         END-IF
 
-        *> Enforce max 200 chars
-        IF FUNCTION LENGTH(WS-MESSAGE-TEXT) > 200
-            MOVE WS-MESSAGE-TEXT(1:200) TO WS-MESSAGE-TEXT
+        *> Enforce max 200 chars -- reject instead of silently
+        *> chopping the end off, so the sender can shorten it instead
+        IF FUNCTION LENGTH(FUNCTION TRIM(WS-RAW-MESSAGE)) > 200
+            MOVE "Your message is too long (max 200 characters). Please shorten it and try again." TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG
+            MOVE 'F' TO LS-RETURN-CODE
+            GOBACK
         END-IF
+        MOVE FUNCTION TRIM(WS-RAW-MESSAGE) TO WS-MESSAGE-TEXT
 
        *> 4) Persist message to messages.txt as Sender:Recipient>>Message>>Timestamp
        *> Ensure messages file exists and append
@@ -301,6 +325,8 @@
               FUNCTION TRIM(WS-MESSAGE-TEXT) DELIMITED BY SIZE
               ">>" DELIMITED BY SIZE
               WS-TIMESTAMP DELIMITED BY SIZE
+              ">>" DELIMITED BY SIZE
+              "UNREAD" DELIMITED BY SIZE
               INTO WS-STORED-LINE
 
        MOVE WS-STORED-LINE TO MESSAGE-RECORD
