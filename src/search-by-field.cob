@@ -0,0 +1,86 @@
+       >>SOURCE FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEARCH-BY-FIELD.
+       AUTHOR. Paola
+       DATE-WRITTEN. 08/09/2026
+
+       *> Scans profiles.txt for every profile whose University or Major
+       *> matches the given value, for students who want to find everyone
+       *> from a given school or everyone in a given major instead of
+       *> searching by name the way SEARCH does.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROFILE-FILE ASSIGN TO "profiles.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROFILE-FILE.
+       01  PROFILE-RECORD       PIC X(250).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS       PIC XX.
+       01  WS-EOF-FLAG          PIC X VALUE 'N'.
+       01  WS-CURRENT-USER      PIC X(80).
+
+       LINKAGE SECTION.
+       01  LS-FIELD-TYPE        PIC X(4).            *> "UNIV" or "MAJR"
+       01  LS-FIELD-VALUE       PIC X(100).
+       01  LS-RETURN-CODE       PIC X.
+       01  LS-MATCH-COUNT       PIC 9(2).
+       01  LS-MATCH-LIST.
+           05 LS-MATCHED-USER   PIC X(20) OCCURS 10 TIMES INDEXED BY M-IDX.
+
+       PROCEDURE DIVISION USING LS-FIELD-TYPE, LS-FIELD-VALUE,
+                                 LS-RETURN-CODE, LS-MATCH-COUNT,
+                                 LS-MATCH-LIST.
+
+           MOVE 'F' TO LS-RETURN-CODE.
+           MOVE 'N' TO WS-EOF-FLAG.
+           MOVE 0 TO LS-MATCH-COUNT.
+           MOVE FUNCTION TRIM(LS-FIELD-VALUE) TO LS-FIELD-VALUE.
+
+           OPEN INPUT PROFILE-FILE.
+           IF WS-FILE-STATUS NOT = "00"
+               MOVE 'X' TO LS-RETURN-CODE
+               CLOSE PROFILE-FILE
+               GOBACK
+           END-IF.
+
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+              READ PROFILE-FILE
+                  AT END
+                      MOVE 'Y' TO WS-EOF-FLAG
+                  NOT AT END
+                      EVALUATE TRUE
+                          WHEN PROFILE-RECORD(1:5) = "USER:"
+                              MOVE PROFILE-RECORD(6:) TO WS-CURRENT-USER
+                          WHEN FUNCTION TRIM(LS-FIELD-TYPE) = "UNIV" AND
+                               PROFILE-RECORD(1:5) = "UNIV:"
+                              PERFORM CHECK-FOR-FIELD-MATCH
+                          WHEN FUNCTION TRIM(LS-FIELD-TYPE) = "MAJR" AND
+                               PROFILE-RECORD(1:5) = "MAJR:"
+                              PERFORM CHECK-FOR-FIELD-MATCH
+                      END-EVALUATE
+              END-READ
+           END-PERFORM.
+
+           CLOSE PROFILE-FILE.
+           GOBACK.
+
+           *> Records the current profile's username as a match if its
+           *> UNIV:/MAJR: value matches the requested field, capped at
+           *> the size of LS-MATCH-LIST.
+           CHECK-FOR-FIELD-MATCH.
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(PROFILE-RECORD(6:))) =
+              FUNCTION UPPER-CASE(FUNCTION TRIM(LS-FIELD-VALUE))
+               MOVE 'T' TO LS-RETURN-CODE
+               IF LS-MATCH-COUNT < 10
+                   ADD 1 TO LS-MATCH-COUNT
+                   MOVE FUNCTION TRIM(WS-CURRENT-USER)
+                       TO LS-MATCHED-USER(LS-MATCH-COUNT)
+               END-IF
+           END-IF.
