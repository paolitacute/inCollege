@@ -1,749 +1,2294 @@
->>SOURCE FREE
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MAIN.
-AUTHOR. Kaden and Paola
-DATE-WRITTEN. 09/07/2025
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-    FILE-CONTROL.
-
-        *> Select INPUT-FILE tells COBOL what the input file is
-        SELECT INPUT-FILE ASSIGN TO "InCollege-Input.txt"
-        *> LINE SEQUENTIAL means each line in text is a record
-            ORGANIZATION IS LINE SEQUENTIAL.
-        *> OUTPUT-FILE defines what file will have the output stored
-        SELECT OUTPUT-FILE ASSIGN TO "InCollege-Output.txt"
-            ORGANIZATION IS LINE SEQUENTIAL.
-
-        SELECT ACCOUNTS-FILE ASSIGN TO "accounts.txt"
-            ORGANIZATION IS LINE SEQUENTIAL
-            FILE STATUS IS WS-ACCOUNTS-STATUS.
-
-DATA DIVISION.
-FILE SECTION.
-    *> FD describes the structure of the INPUT-FILE
-    FD  INPUT-FILE.
-    *> Defines each record as a 80 charecter line of text
-    01  INPUT-RECORD      PIC X(350).
-
-    *> FD describes the structure of the OUTPUT-FILE
-    FD  OUTPUT-FILE.
-
-    *> Defines each record as a 80 charecter line of text
-    01  OUTPUT-RECORD     PIC X(350).
-
-
-    FD  ACCOUNTS-FILE.
-    01  ACCOUNTS-RECORD-DATA.
-        05  ACCOUNTS-USERNAME    PIC X(20).
-        05  ACCOUNTS-PASSWORD    PIC X(20).
-
-    *> Working storeage section is where the variables of the program are stored
-WORKING-STORAGE SECTION.
-
-    *> Used to hold a line of text before displaying it
-    01  WS-MESSAGE        PIC X(80).
-    01  WS-TEMP           PIC X(80).
-
-    *> Stores the entered username
-    01  WS-USERNAME       PIC X(20).
-    01  WS-VIEW-USER      PIC X(20).
-
-    *> Stores the entered password
-    01  WS-PASSWORD       PIC X(20).
-
-    *> Single charecter
-    01  WS-CHOICE         PIC 9(1).
-
-    *> Bounds of the choices options
-    01  MIN-VALUE-CHOICE       PIC 9(1).
-    01  MAX-VALUE-CHOICE       PIC 9(1).
-
-    *> Flag for end of file to then exit program
-    01  WS-END-FILE       PIC X VALUE "N".
-    01  WS-EXIT-FLAG      PIC X VALUE 'N'.
-    01  WS-LOOP-FLAG      PIC X.
-
-    01  WS-RETURN-CODE     PIC X.
-    01  WS-RETURN-USER     PIC X(20).
-    01  WS-ACCOUNTS-STATUS PIC X(2).
-    01  WS-INPUT-BUFFER    PIC X(80).
-    01  WS-TRIGGER         PIC X VALUE "0".
-
-    01  WS-PROFILE-DATA.
-        05 WS-FIRST-NAME     PIC X(50).
-        05 WS-LAST-NAME      PIC X(50).
-        05 WS-UNIVERSITY     PIC X(100).
-        05 WS-MAJOR          PIC X(50).
-        05 WS-GRAD-YEAR      PIC X(4).
-        05 WS-ABOUT-ME       PIC X(200).
-        05 WS-EXPERIENCE-TABLE.
-           10 WS-EXPERIENCE OCCURS 3 TIMES INDEXED BY I.
-              15 WS-EXP-TITLE    PIC X(50).
-              15 WS-EXP-COMPANY  PIC X(50).
-              15 WS-EXP-DATES    PIC X(50).
-              15 WS-EXP-DESC     PIC X(100).
-        05 WS-EXP-COUNT      PIC 9.
-        05 WS-EDUCATION-TABLE.
-           10 WS-EDUCATION OCCURS 3 TIMES INDEXED BY J.
-              15 WS-EDU-DEGREE   PIC X(50).
-              15 WS-EDU-UNIV     PIC X(50).
-              15 WS-EDU-YEARS    PIC X(50).
-        05 WS-EDU-COUNT      PIC 9.
-
-    01  WS-VALIDATION-VARS.
-        05 WS-CURRENT-YEAR      PIC 9(4) VALUE 2025.
-        05 WS-MIN-GRAD-YEAR     PIC 9(4).
-        05 WS-MAX-GRAD-YEAR     PIC 9(4).
-        05 WS-GRAD-YEAR-NUM     PIC 9(4).
-        05 WS-EXP-DISPLAY-NUM   PIC 9.
-        05 WS-EDU-DISPLAY-NUM   PIC 9.
-
-PROCEDURE DIVISION.
-    COMPUTE WS-MIN-GRAD-YEAR = WS-CURRENT-YEAR - 2.
-    COMPUTE WS-MAX-GRAD-YEAR = WS-CURRENT-YEAR + 10.
-
-    OPEN INPUT INPUT-FILE.
-    OPEN OUTPUT OUTPUT-FILE.
-
-    PERFORM WELCOME-SCREEN.
-
-    IF WS-END-FILE = 'N' AND WS-RETURN-CODE NOT = 'L'
-       AND WS-RETURN-CODE NOT = 'E' AND WS-RETURN-CODE NOT = 'F'
-        PERFORM MAIN-MENU-LOOP UNTIL WS-EXIT-FLAG = 'Y'
-    END-IF.
-
-    CLOSE INPUT-FILE, OUTPUT-FILE.
-    STOP RUN.
-
-WELCOME-SCREEN SECTION.
-    *> Storing welcome messages into variables
-    MOVE "Welcome to InCollege!" TO WS-MESSAGE.
-    PERFORM DISPLAY-AND-LOG.
-    MOVE "1. Log In" TO WS-MESSAGE.
-    PERFORM DISPLAY-AND-LOG.
-    MOVE "2. Create New Account" TO WS-MESSAGE.
-    PERFORM DISPLAY-AND-LOG.
-
-    MOVE 1 TO MIN-VALUE-CHOICE.
-    MOVE 2 TO MAX-VALUE-CHOICE.
-
-    PERFORM CHOICE.
-
-    EVALUATE WS-CHOICE
-        WHEN 1
-            PERFORM LOGIN-FLOW
-        WHEN 2
-            PERFORM CREATE-ACCOUNT-FLOW
-    END-EVALUATE.
-
-    IF WS-RETURN-CODE = 'S'
-        INITIALIZE WS-MESSAGE
-        STRING 'Welcome, ' DELIMITED BY SIZE
-                FUNCTION TRIM(WS-USERNAME) DELIMITED BY SPACE
-                '!' DELIMITED BY SIZE
-                INTO WS-MESSAGE
-        PERFORM DISPLAY-AND-LOG
-    END-IF.
-    EXIT.
-
-MAIN-MENU-LOOP SECTION.
-    INITIALIZE WS-RETURN-CODE *>clean up for each menu operation
-    PERFORM DISPLAY-MAIN-MENU.
-    PERFORM PROCESS-MAIN-MENU-CHOICE.
-    EXIT.
-
-DISPLAY-MAIN-MENU SECTION.
-    MOVE "1. Create/Edit My Profile" TO WS-MESSAGE.
-    PERFORM DISPLAY-AND-LOG.
-    MOVE "2. View My Profile" TO WS-MESSAGE.
-    PERFORM DISPLAY-AND-LOG.
-    MOVE "3. Search for a job" TO WS-MESSAGE.
-    PERFORM DISPLAY-AND-LOG.
-    MOVE "4. Find someone you know" TO WS-MESSAGE.
-    PERFORM DISPLAY-AND-LOG.
-    MOVE "5. Learn a new skill" TO WS-MESSAGE.
-    PERFORM DISPLAY-AND-LOG.
-    MOVE "6. Exit" TO WS-MESSAGE.
-    PERFORM DISPLAY-AND-LOG.
-
-    MOVE 1 TO MIN-VALUE-CHOICE.
-    MOVE 6 TO MAX-VALUE-CHOICE.
-
-    PERFORM CHOICE.
-    EXIT.
-
-PROCESS-MAIN-MENU-CHOICE SECTION.
-    EVALUATE WS-CHOICE
-        WHEN 1
-            PERFORM PROFILE-CREATION-FLOW
-        WHEN 2
-            PERFORM VIEW-PROFILE
-        WHEN 3
-            PERFORM SEARCH-JOB
-        WHEN 4
-            PERFORM FIND-SOMEONE
-        WHEN 5
-            PERFORM LEARN-SKILL
-        WHEN 6
-            MOVE 'Y' TO WS-EXIT-FLAG
-            MOVE "You quit successfully." TO WS-MESSAGE
-            PERFORM DISPLAY-AND-LOG
-
-            CLOSE INPUT-FILE, OUTPUT-FILE
-            STOP RUN
-    END-EVALUATE.
-    EXIT.
-
-
-VIEW-PROFILE SECTION.
-    IF WS-TRIGGER = '0'
-       MOVE "---Your Profile---" TO WS-MESSAGE
-       PERFORM DISPLAY-AND-LOG
-       MOVE WS-USERNAME TO WS-VIEW-USER
-    END-IF
-    IF WS-TRIGGER = '1'
-       MOVE "---Found User Profile---" TO WS-MESSAGE
-       PERFORM DISPLAY-AND-LOG
-       MOVE WS-RETURN-USER TO WS-VIEW-USER
-    END-IF
-    CLOSE OUTPUT-FILE
-    CALL "VIEW-PROFILE" USING WS-VIEW-USER, WS-PROFILE-DATA, WS-RETURN-CODE.
-
-    OPEN EXTEND OUTPUT-FILE
-    EVALUATE WS-RETURN-CODE
-        WHEN 'S'
-            *> Profile displayed successfully - no additional message needed
-            CONTINUE
-        WHEN 'F'
-            MOVE "No profile found for this user." TO WS-MESSAGE
-            PERFORM DISPLAY-AND-LOG
-        WHEN 'X'
-            MOVE "Error accessing profile file." TO WS-MESSAGE
-            PERFORM DISPLAY-AND-LOG
-        WHEN OTHER
-            MOVE "Unknown error occurred while viewing profile." TO WS-MESSAGE
-            PERFORM DISPLAY-AND-LOG
-    END-EVALUATE.
-
-    EXIT.
-
-
-PROFILE-CREATION-FLOW SECTION.
-
-    INITIALIZE WS-PROFILE-DATA.
-    MOVE "--- Create/Edit Profile ---" TO WS-MESSAGE.
-    PERFORM DISPLAY-AND-LOG.
-
-    *> Get Required Data: First Name
-    MOVE "Enter First Name:" TO WS-MESSAGE.
-    PERFORM DISPLAY-AND-LOG.
-    PERFORM GET-REQUIRED-INPUT.
-    IF WS-END-FILE = 'Y'
-        PERFORM CLOSE-PROGRAM
-    END-IF.
-    MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-FIRST-NAME.
-
-
-    *> Get Required Data: Last Name
-    MOVE "Enter Last Name:" TO WS-MESSAGE.
-    PERFORM DISPLAY-AND-LOG.
-    PERFORM GET-REQUIRED-INPUT.
-    IF WS-END-FILE = 'Y'
-        PERFORM CLOSE-PROGRAM
-    END-IF.
-    MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-LAST-NAME.
-
-    *> Get Required Data: University
-    MOVE "Enter University/College Attended:" TO WS-MESSAGE.
-    PERFORM DISPLAY-AND-LOG.
-    PERFORM GET-REQUIRED-INPUT.
-    IF WS-END-FILE = 'Y'
-        PERFORM CLOSE-PROGRAM
-    END-IF.
-    MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-UNIVERSITY.
-
-    *> Get Required Data: Major
-    MOVE "Enter Major:" TO WS-MESSAGE.
-    PERFORM DISPLAY-AND-LOG.
-    PERFORM GET-REQUIRED-INPUT.
-    IF WS-END-FILE = 'Y'
-        PERFORM CLOSE-PROGRAM
-    END-IF.
-    MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-MAJOR.
-
-    *> Get Required Data: Graduation Year
-    MOVE "Enter Graduation Year (YYYY):" TO WS-MESSAGE.
-    PERFORM DISPLAY-AND-LOG.
-    PERFORM READ-FROM-INPUT-FILE.
-
-    MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-GRAD-YEAR.
-    IF WS-GRAD-YEAR IS NUMERIC
-        MOVE WS-GRAD-YEAR TO WS-GRAD-YEAR-NUM
-    ELSE
-        MOVE 0 TO WS-GRAD-YEAR-NUM
-    END-IF.
-
-    PERFORM UNTIL FUNCTION TRIM(INPUT-RECORD) > SPACES
-              AND WS-GRAD-YEAR IS NUMERIC
-              AND FUNCTION LENGTH(WS-GRAD-YEAR) = 4
-              AND WS-GRAD-YEAR-NUM >= WS-MIN-GRAD-YEAR
-              AND WS-GRAD-YEAR-NUM <= WS-MAX-GRAD-YEAR
-
-        INITIALIZE WS-MESSAGE
-        STRING "Invalid year. Enter a year between "
-               WS-MIN-GRAD-YEAR DELIMITED BY SIZE
-               " and " DELIMITED BY SIZE
-               WS-MAX-GRAD-YEAR DELIMITED BY SIZE
-               "." DELIMITED BY SIZE
-               INTO WS-MESSAGE
-        PERFORM DISPLAY-AND-LOG
-
-        MOVE "Enter Graduation Year (YYYY):" TO WS-MESSAGE
-        PERFORM DISPLAY-AND-LOG
-        PERFORM READ-FROM-INPUT-FILE
-
-        MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-GRAD-YEAR
-        IF WS-GRAD-YEAR IS NUMERIC
-            MOVE WS-GRAD-YEAR TO WS-GRAD-YEAR-NUM
-        ELSE
-            MOVE 0 TO WS-GRAD-YEAR-NUM
-        END-IF
-    END-PERFORM.
-
-    *> Get Optional About Me
-    MOVE "Enter About Me (optional, max 200 chars, enter blank line to skip):"
-        TO WS-MESSAGE.
-    PERFORM DISPLAY-AND-LOG.
-    PERFORM READ-FROM-INPUT-FILE.
-    MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-ABOUT-ME.
-
-    *> Get Experience
-    MOVE 'N' TO WS-LOOP-FLAG.
-    SET I TO 1.
-    MOVE 0 TO WS-EXP-COUNT.
-    PERFORM 3 TIMES
-        IF WS-LOOP-FLAG = 'N'
-            ADD 1 TO WS-EXP-COUNT
-            MOVE WS-EXP-COUNT TO WS-EXP-DISPLAY-NUM
-
-            INITIALIZE WS-MESSAGE
-            MOVE "Add Experience (optional, max 3 entries. Enter 'DONE' to finish):" TO WS-MESSAGE
-            PERFORM DISPLAY-AND-LOG
-            PERFORM READ-FROM-INPUT-FILE
-            MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-INPUT-BUFFER
-
-            IF WS-INPUT-BUFFER = "DONE" OR WS-INPUT-BUFFER = " "
-                MOVE 'Y' TO WS-LOOP-FLAG
-                SUBTRACT 1 FROM WS-EXP-COUNT
-            ELSE
-                INITIALIZE WS-MESSAGE
-                STRING "Experience #" WS-EXP-DISPLAY-NUM
-                       " - Title:"
-                       DELIMITED BY SIZE INTO WS-MESSAGE
-                PERFORM DISPLAY-AND-LOG
-                MOVE FUNCTION TRIM(WS-INPUT-BUFFER) TO WS-EXP-TITLE(I)
-
-                INITIALIZE WS-MESSAGE
-                PERFORM READ-FROM-INPUT-FILE
-                STRING "Experience #" WS-EXP-DISPLAY-NUM
-                       " - Company/Organization:"
-                       DELIMITED BY SIZE INTO WS-MESSAGE
-                PERFORM DISPLAY-AND-LOG
-                MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-EXP-COMPANY(I)
-
-                INITIALIZE WS-MESSAGE
-                PERFORM READ-FROM-INPUT-FILE
-                STRING "Experience #" WS-EXP-DISPLAY-NUM
-                       " - Dates (e.g., Summer 2024):"
-                       DELIMITED BY SIZE INTO WS-MESSAGE
-                PERFORM DISPLAY-AND-LOG
-                MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-EXP-DATES(I)
-
-                INITIALIZE WS-MESSAGE
-                PERFORM READ-FROM-INPUT-FILE
-                STRING "Experience #" WS-EXP-DISPLAY-NUM
-                     " - Description (optional, blank to skip):"
-                     DELIMITED BY SIZE INTO WS-MESSAGE
-                PERFORM DISPLAY-AND-LOG
-                MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-EXP-DESC(I)
-                SET I UP BY 1
-            END-IF
-        END-IF
-    END-PERFORM.
-
-    *> Get Education
-    MOVE 'N' TO WS-LOOP-FLAG.
-    SET J TO 1.
-    MOVE 0 TO WS-EDU-COUNT.
-    PERFORM 3 TIMES
-        IF WS-LOOP-FLAG = 'N'
-            ADD 1 TO WS-EDU-COUNT
-            MOVE WS-EDU-COUNT TO WS-EDU-DISPLAY-NUM
-
-            INITIALIZE WS-MESSAGE
-            MOVE "Add Education (optional, max 3 entries. Enter 'DONE' to finish):" TO WS-MESSAGE
-            PERFORM DISPLAY-AND-LOG
-            PERFORM READ-FROM-INPUT-FILE
-            MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-INPUT-BUFFER
-
-            IF WS-INPUT-BUFFER = "DONE" OR WS-INPUT-BUFFER = " "
-                MOVE 'Y' TO WS-LOOP-FLAG
-                SUBTRACT 1 FROM WS-EDU-COUNT
-            ELSE
-
-                INITIALIZE WS-MESSAGE
-                STRING "Education #" WS-EDU-DISPLAY-NUM
-                       " - Degree:"
-                       DELIMITED BY SIZE INTO WS-MESSAGE
-                PERFORM DISPLAY-AND-LOG
-                MOVE FUNCTION TRIM(WS-INPUT-BUFFER) TO WS-EDU-DEGREE(J)
-
-
-                INITIALIZE WS-MESSAGE
-                PERFORM READ-FROM-INPUT-FILE
-                STRING "Education #" WS-EDU-DISPLAY-NUM
-                       " - University/College:"
-                       DELIMITED BY SIZE INTO WS-MESSAGE
-                PERFORM DISPLAY-AND-LOG
-                MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-EDU-UNIV(J)
-
-
-                INITIALIZE WS-MESSAGE
-                PERFORM READ-FROM-INPUT-FILE
-                STRING "Education #" WS-EDU-DISPLAY-NUM
-                       " - Years Attended (e.g., 2023-2025):"
-                       DELIMITED BY SIZE INTO WS-MESSAGE
-                PERFORM DISPLAY-AND-LOG
-                MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-EDU-YEARS(J)
-
-                SET J UP BY 1
-            END-IF
-        END-IF
-    END-PERFORM.
-
-    CALL "CREATE-PROFILE" USING WS-USERNAME, WS-PROFILE-DATA, WS-RETURN-CODE.
-
-    EVALUATE WS-RETURN-CODE
-        WHEN 'S'
-            MOVE "Profile saved successfully!" TO WS-MESSAGE
-        WHEN 'F'
-            MOVE "Invalid data (Graduation Year). Profile not saved."
-                TO WS-MESSAGE
-        WHEN 'E'
-            MOVE "Error occurred while saving profile." TO WS-MESSAGE
-        WHEN OTHER
-            MOVE "Unknown error saving profile." TO WS-MESSAGE
-    END-EVALUATE.
-    PERFORM DISPLAY-AND-LOG.
-    EXIT.
-
-
-CREATE-ACCOUNT-FLOW SECTION.
-
-    MOVE "Enter username:" TO WS-MESSAGE.
-    PERFORM DISPLAY-AND-LOG.
-
-    PERFORM READ-FROM-INPUT-FILE.
-
-    IF WS-END-FILE = 'N'
-        MOVE INPUT-RECORD TO WS-USERNAME
-    END-IF.
-
-    MOVE "Enter password:" TO WS-MESSAGE.
-    PERFORM DISPLAY-AND-LOG.
-
-    PERFORM READ-FROM-INPUT-FILE.
-
-    IF WS-END-FILE = 'N'
-        MOVE INPUT-RECORD TO WS-PASSWORD
-    END-IF.
-
-    CALL "CREATE-ACCOUNT" USING WS-USERNAME, WS-PASSWORD, WS-RETURN-CODE.
-
-    EVALUATE WS-RETURN-CODE
-        WHEN 'S'
-            MOVE "Account created successfully." TO WS-MESSAGE
-            PERFORM DISPLAY-AND-LOG
-        WHEN 'L'
-            MOVE "All permitted accounts have been created." TO WS-MESSAGE
-            PERFORM DISPLAY-AND-LOG
-            CLOSE INPUT-FILE, OUTPUT-FILE
-            STOP RUN
-        WHEN 'E'
-            MOVE "Username already exists." TO WS-MESSAGE
-            PERFORM DISPLAY-AND-LOG
-            CLOSE INPUT-FILE, OUTPUT-FILE
-            STOP RUN
-        WHEN 'F'
-            MOVE "Invalid password format." TO WS-MESSAGE
-            PERFORM DISPLAY-AND-LOG
-            CLOSE INPUT-FILE, OUTPUT-FILE
-            STOP RUN
-        WHEN OTHER
-            MOVE "An unknown error occurred." TO WS-MESSAGE
-            PERFORM DISPLAY-AND-LOG
-            CLOSE INPUT-FILE, OUTPUT-FILE
-            STOP RUN
-    END-EVALUATE.
-    EXIT.
-
-LOGIN-FLOW SECTION.
-
-    PERFORM UNTIL WS-RETURN-CODE = 'S'
-        MOVE "Enter username:" TO WS-MESSAGE
-        PERFORM DISPLAY-AND-LOG
-        PERFORM READ-FROM-INPUT-FILE
-
-        IF WS-END-FILE = 'N'
-            MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-USERNAME
-        END-IF
-
-        MOVE "Enter password:" TO WS-MESSAGE
-        PERFORM DISPLAY-AND-LOG
-        PERFORM READ-from-input-file
-
-        IF WS-END-FILE = 'N'
-            MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-PASSWORD
-        END-IF
-
-        CALL "LOGIN" USING WS-USERNAME, WS-PASSWORD, WS-RETURN-CODE
-
-        EVALUATE WS-RETURN-CODE
-            WHEN 'S'
-                MOVE "Login successful" TO WS-MESSAGE
-            WHEN 'F'
-                MOVE "Incorrect username/password. Please try again." TO WS-MESSAGE
-            WHEN 'X'
-                MOVE "Error accessing accounts file." TO WS-MESSAGE
-                PERFORM DISPLAY-AND-LOG
-                CLOSE INPUT-FILE, OUTPUT-FILE
-                STOP RUN
-            WHEN OTHER
-                MOVE "An unknown error occurred." TO WS-MESSAGE
-                PERFORM DISPLAY-AND-LOG
-                CLOSE INPUT-FILE, OUTPUT-FILE
-                STOP RUN
-        END-EVALUATE
-
-        PERFORM DISPLAY-AND-LOG
-    END-PERFORM
-
-    EXIT.
-
-
-SEARCH-JOB SECTION.
-    MOVE "Job search/internship is under construction." TO WS-MESSAGE.
-    PERFORM DISPLAY-AND-LOG.
-    EXIT.
-
-
-FIND-SOMEONE SECTION.
-    *> Initialize search loop control variable
-    MOVE 'N' TO WS-LOOP-FLAG
-    
-    *> Continue searching until user chooses to stop
-    PERFORM UNTIL WS-LOOP-FLAG = 'Y'
-      *> Clear any previous name data before starting new search
-      INITIALIZE WS-FIRST-NAME
-      INITIALIZE WS-LAST-NAME
-    
-      *> Display the prompt to user first
-      MOVE "Enter the full name of the person you are looking for:" TO WS-MESSAGE
-      PERFORM DISPLAY-AND-LOG
-    
-      PERFORM READ-FROM-INPUT-FILE
-      IF WS-END-FILE ='Y'
-          PERFORM CLOSE-PROGRAM
-      END-IF
-    
-      *> Process the input only if we successfully read from file
-      IF WS-END-FILE = 'N'
-          MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TEMP
-    
-          *> Check if user entered a blank line (no name provided)
-          IF WS-TEMP = SPACES
-              *> Show error message for blank input and continue loop
-              MOVE "Please enter a name. Try again:" TO WS-MESSAGE
-              PERFORM DISPLAY-AND-LOG
-          ELSE
-              UNSTRING WS-TEMP
-                  DELIMITED BY ALL SPACE
-                  INTO WS-FIRST-NAME
-                       WS-LAST-NAME
-              MOVE FUNCTION TRIM(WS-FIRST-NAME) TO WS-FIRST-NAME
-              MOVE FUNCTION TRIM(WS-LAST-NAME) TO WS-LAST-NAME
-    
-              CALL "SEARCH" USING WS-FIRST-NAME, WS-LAST-NAME, WS-PROFILE-DATA, WS-RETURN-CODE, WS-RETURN-USER
-    
-              EVALUATE WS-RETURN-CODE
-                   WHEN 'T'
-                       MOVE "1" TO WS-TRIGGER
-                       PERFORM VIEW-PROFILE
-                       MOVE "0" TO WS-TRIGGER
-                       MOVE 'Y' TO WS-LOOP-FLAG
-                   WHEN 'F'
-                       MOVE "This user profile does not exist, Try again:" TO WS-MESSAGE
-                       PERFORM DISPLAY-AND-LOG
-                   WHEN 'X'
-                       MOVE "Error accessing accounts file." TO WS-MESSAGE
-                       PERFORM DISPLAY-AND-LOG
-                       CLOSE INPUT-FILE, OUTPUT-FILE
-                       STOP RUN
-                   WHEN OTHER
-                       MOVE "An unknown error occurred." TO WS-MESSAGE
-                       PERFORM DISPLAY-AND-LOG
-                       CLOSE INPUT-FILE, OUTPUT-FILE
-                       STOP RUN
-               END-EVALUATE
-          END-IF
-      END-IF
-    END-PERFORM
-
-   *> Reset return code so it doesn't interfere with main menu
-   INITIALIZE WS-RETURN-CODE
-   EXIT.
-
-LEARN-SKILL SECTION.
-    MOVE "Learn a New Skill:" TO WS-MESSAGE.
-    PERFORM DISPLAY-AND-LOG.
-
-    MOVE "1. Skill 1" TO WS-MESSAGE.
-    PERFORM DISPLAY-AND-LOG.
-    MOVE "2. Skill 2" TO WS-MESSAGE.
-    PERFORM DISPLAY-AND-LOG.
-    MOVE "3. Skill 3" TO WS-MESSAGE.
-    PERFORM DISPLAY-AND-LOG.
-    MOVE "4. Skill 4" TO WS-MESSAGE.
-    PERFORM DISPLAY-AND-LOG.
-    MOVE "5. Skill 5" TO WS-MESSAGE.
-    PERFORM DISPLAY-AND-LOG.
-    MOVE "6. Go Back" TO WS-MESSAGE.
-    PERFORM DISPLAY-AND-LOG.
-
-    MOVE 1 TO MIN-VALUE-CHOICE.
-    MOVE 6 TO MAX-VALUE-CHOICE.
-
-    PERFORM CHOICE.
-
-    EVALUATE WS-CHOICE
-        WHEN 1
-            MOVE "This skill is under construction." TO WS-MESSAGE
-            PERFORM DISPLAY-AND-LOG
-            PERFORM LEARN-SKILL
-        WHEN 2
-            MOVE "This skill is under construction." TO WS-MESSAGE
-            PERFORM DISPLAY-AND-LOG
-            PERFORM LEARN-SKILL
-        WHEN 3
-            MOVE "This skill is under construction." TO WS-MESSAGE
-            PERFORM DISPLAY-AND-LOG
-            PERFORM LEARN-SKILL
-        WHEN 4
-            MOVE "This skill is under construction." TO WS-MESSAGE
-            PERFORM DISPLAY-AND-LOG
-            PERFORM LEARN-SKILL
-        WHEN 5
-            MOVE "This skill is under construction." TO WS-MESSAGE
-            PERFORM DISPLAY-AND-LOG
-            PERFORM LEARN-SKILL
-        WHEN 6
-            EXIT SECTION
-    END-EVALUATE.
-    EXIT.
-
-
-CHOICE SECTION.
-
-    INITIALIZE WS-CHOICE.
-
-    MOVE "Enter your choice as a number:" TO WS-MESSAGE.
-
-    PERFORM DISPLAY-AND-LOG.
-
-    PERFORM READ-FROM-INPUT-FILE.
-
-    IF WS-END-FILE = 'N'
-        IF FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD)) = 1 AND
-                       FUNCTION TRIM(INPUT-RECORD) IS NUMERIC
-            MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-CHOICE
-        ELSE
-            MOVE 0 TO WS-CHOICE *> Force invalid choice
-        END-IF
-    END-IF.
-
-    IF WS-END-FILE = 'N'
-        PERFORM UNTIL (WS-CHOICE >= MIN-VALUE-CHOICE)
-                       AND (WS-CHOICE <= MAX-VALUE-CHOICE)
-
-            MOVE "Not a valid choice. Try again." TO WS-MESSAGE
-            PERFORM DISPLAY-AND-LOG
-
-            PERFORM READ-FROM-INPUT-FILE
-
-            IF WS-END-FILE = 'N'
-                IF FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD)) = 1 AND
-                       FUNCTION TRIM(INPUT-RECORD) IS NUMERIC
-                    MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-CHOICE
-                ELSE
-                    MOVE 0 TO WS-CHOICE *> Force invalid choice
-                END-IF
-            END-IF
-
-        END-PERFORM
-    END-IF.
-
-    IF WS-END-FILE = 'Y'
-        MOVE "You quit successfully." TO WS-MESSAGE
-        PERFORM DISPLAY-AND-LOG
-
-        CLOSE INPUT-FILE, OUTPUT-FILE
-        STOP RUN
-    END-IF.
-    EXIT.
-
-
-GET-REQUIRED-INPUT SECTION.
-    PERFORM READ-FROM-INPUT-FILE.
-    PERFORM UNTIL WS-END-FILE = 'Y' OR
-                  FUNCTION TRIM(INPUT-RECORD) > SPACES
-        MOVE "Input cannot be blank. Please provide a value."
-            TO WS-MESSAGE
-        PERFORM DISPLAY-AND-LOG
-        PERFORM READ-FROM-INPUT-FILE
-    END-PERFORM.
-    EXIT.
-
-
-
-DISPLAY-AND-LOG SECTION.
-    DISPLAY WS-MESSAGE.
-    MOVE WS-MESSAGE TO OUTPUT-RECORD.
-    WRITE OUTPUT-RECORD.
-    EXIT.
-
-READ-FROM-INPUT-FILE SECTION.
-    IF WS-END-FILE = 'Y'
-        PERFORM CLOSE-PROGRAM
-    END-IF.
-
-    READ INPUT-FILE
-        AT END
-            MOVE 'Y' TO WS-END-FILE
-        NOT AT END
-            MOVE 'N' TO WS-END-FILE
-    END-READ.
-
-    EXIT.
-
-CLOSE-PROGRAM SECTION.
-       IF WS-END-FILE = 'Y'
-           MOVE "Inactivity. You quit successfully." TO WS-MESSAGE
-           PERFORM DISPLAY-AND-LOG
-
-           CLOSE INPUT-FILE, OUTPUT-FILE
-           STOP RUN
-       END-IF.
-
-
+>>SOURCE FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MAIN.
+AUTHOR. Kaden and Paola
+DATE-WRITTEN. 09/07/2025
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+
+        *> Select INPUT-FILE tells COBOL what the input file is
+        SELECT INPUT-FILE ASSIGN TO "InCollege-Input.txt"
+        *> LINE SEQUENTIAL means each line in text is a record
+            ORGANIZATION IS LINE SEQUENTIAL.
+        *> OUTPUT-FILE defines what file will have the output stored
+        SELECT OUTPUT-FILE ASSIGN TO "InCollege-Output.txt"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+        *> Tracks how many InCollege-Input.txt lines have already been
+        *> processed, so a long batch script that gets cut short can
+        *> resume instead of replaying everything from line one.
+        SELECT CHECKPOINT-FILE ASSIGN TO "InCollege-Checkpoint.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+        *> Holds just the validation-rejection messages (bad choices,
+        *> blank input, unrecognized university/major, and the like)
+        *> so input quality can be audited without combing through the
+        *> full InCollege-Output.txt transcript.
+        SELECT ERROR-FILE ASSIGN TO "InCollege-Errors.txt"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+        SELECT ACCOUNTS-FILE ASSIGN TO "accounts.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-ACCOUNTS-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+    *> FD describes the structure of the INPUT-FILE
+    FD  INPUT-FILE.
+    *> Defines each record as a 80 charecter line of text
+    01  INPUT-RECORD      PIC X(350).
+
+    *> FD describes the structure of the OUTPUT-FILE
+    FD  OUTPUT-FILE.
+
+    *> Defines each record as a 80 charecter line of text
+    01  OUTPUT-RECORD     PIC X(350).
+
+    FD  CHECKPOINT-FILE.
+    01  CHECKPOINT-RECORD PIC X(6).
+
+    FD  ERROR-FILE.
+    01  ERROR-RECORD      PIC X(80).
+
+    FD  ACCOUNTS-FILE.
+    01  ACCOUNTS-RECORD-DATA.
+        05  ACCOUNTS-USERNAME    PIC X(20).
+        05  ACCOUNTS-PASSWORD    PIC X(20).
+
+    *> Working storeage section is where the variables of the program are stored
+WORKING-STORAGE SECTION.
+
+    *> Used to hold a line of text before displaying it
+    01  WS-MESSAGE        PIC X(80).
+    01  WS-TEMP           PIC X(80).
+
+    *> Stores the entered username
+    01  WS-USERNAME       PIC X(20).
+    01  WS-VIEW-USER      PIC X(20).
+
+    *> Stores the entered password
+    01  WS-PASSWORD       PIC X(20).
+
+    *> Single charecter
+    01  WS-CHOICE         PIC 9(2).
+
+    *> Bounds of the choices options
+    01  MIN-VALUE-CHOICE       PIC 9(2).
+    01  MAX-VALUE-CHOICE       PIC 9(2).
+
+    *> Flag for end of file to then exit program
+    01  WS-END-FILE       PIC X VALUE "N".
+    01  WS-EXIT-FLAG      PIC X VALUE 'N'.
+    01  WS-LOOP-FLAG      PIC X.
+    01  WS-PROFILE-EXISTS PIC X VALUE 'N'.
+    01  WS-CONFIRM-FLAG   PIC X.
+
+    01  WS-RETURN-CODE     PIC X.
+    01  WS-LOOKUP-RETURN-CODE PIC X.
+    01  WS-RETURN-USER     PIC X(20).
+    01  WS-MATCH-COUNT     PIC 9(2).
+    01  WS-MATCH-LIST.
+        05 WS-MATCHED-USER PIC X(20) OCCURS 10 TIMES INDEXED BY N.
+    01  WS-PICK-NUM        PIC X(2).
+    01  WS-PICK-NUM-VAL    PIC 9(2).
+    01  WS-MATCH-DISP-NUM  PIC 9(2).
+    01  WS-SEARCH-MODE     PIC X.
+    01  WS-NOTE-INPUT      PIC X(80).
+    01  WS-TARGET-USER     PIC X(20).
+    01  WS-ACCEPT-REJECT   PIC X.
+    01  WS-FIELD-TYPE      PIC X(4).
+    01  WS-FIELD-VALUE     PIC X(100).
+    01  WS-MUTUAL-COUNT    PIC 9(3).
+    01  WS-MUTUAL-DUMMY    PIC 9(3).
+    01  WS-ACCOUNTS-STATUS PIC X(2).
+    01  WS-INPUT-BUFFER    PIC X(80).
+    01  WS-TRIGGER         PIC X VALUE "0".
+    01  WS-LOCK-MINUTES    PIC 9(5).
+    01  WS-OLD-PASSWORD    PIC X(20).
+    01  WS-NEW-PASSWORD    PIC X(20).
+    01  WS-RECOVERY-EMAIL  PIC X(50).
+    01  WS-AUDIT-RETURN-CODE PIC X.
+    01  WS-ACCOUNT-TYPE    PIC X(8).
+
+    *> Fields collected for SEARCH-JOB's employer posting flow
+    01  WS-JOB-TITLE       PIC X(50).
+    01  WS-JOB-DESC        PIC X(100).
+    01  WS-JOB-EMPLOYER    PIC X(50).
+    01  WS-JOB-LOCATION    PIC X(50).
+    01  WS-JOB-SALARY      PIC X(20).
+    01  WS-JOB-TYPE        PIC X(20).
+    01  WS-JOB-UNIVERSITY  PIC X(100).
+    01  WS-JOB-NUM         PIC 9(4) VALUE 0.
+    01  WS-KEYWORD         PIC X(50) VALUE SPACES.
+    01  WS-LOCATION-FILTER PIC X(50) VALUE SPACES.
+
+    *> Post-login notification digest (unread messages, pending
+    *> connection requests, application updates)
+    01  WS-DIGEST-RETURN-CODE PIC X.
+    01  WS-DIGEST-MSG-COUNT   PIC 9(3).
+    01  WS-DIGEST-CONN-COUNT  PIC 9(3).
+    01  WS-DIGEST-APP-COUNT   PIC 9(3).
+    01  WS-DIGEST-NUM-TEXT    PIC Z(2)9.
+
+    *> Connection recommendations (write from MY-NETWORK-FLOW, list from
+    *> VIEW-PROFILE's own subprogram call)
+    01  WS-RECO-TEXT          PIC X(200).
+    01  WS-RECO-LIST.
+        05 WS-RECO-ENTRY OCCURS 10 TIMES.
+            10 WS-RECO-AUTHOR      PIC X(20).
+            10 WS-RECO-TEXT-ENTRY  PIC X(200).
+    01  WS-RECO-COUNT         PIC 9(2).
+
+    *> Set by CREATE-ACCOUNT when LS-RETURN-CODE comes back 'F', naming
+    *> exactly which password rule(s) a batch entry failed.
+    01  WS-PASSWORD-FAIL-REASON PIC X(70).
+    01  WS-LINE-NUM-TEXT        PIC Z(5)9.
+
+    *> CONNECTIONS' "NETWORK" action hands back the caller's full list
+    *> of connected peers here, so a broadcast can loop over everyone
+    *> at once instead of messaging one person at a time.
+    01  WS-NETWORK-LIST.
+        05 WS-NETWORK-USER   OCCURS 300 TIMES PIC X(20).
+    01  WS-NETWORK-COUNT     PIC 9(3).
+    01  WS-BROADCAST-INDEX   PIC 9(3).
+    01  WS-BROADCAST-TEXT    PIC X(200).
+    01  WS-BROADCAST-SENT    PIC 9(3).
+    01  WS-BROADCAST-NUM-TEXT PIC Z(2)9.
+
+    01  WS-PROFILE-DATA.
+        05 WS-FIRST-NAME     PIC X(50).
+        05 WS-LAST-NAME      PIC X(50).
+        05 WS-UNIVERSITY     PIC X(100).
+        05 WS-MAJOR          PIC X(50).
+        05 WS-GRAD-YEAR      PIC X(4).
+        05 WS-ABOUT-ME       PIC X(200).
+        05 WS-VISIBILITY     PIC X(11).
+        05 WS-EXPERIENCE-TABLE.
+           10 WS-EXPERIENCE OCCURS 9 TIMES INDEXED BY I.
+              15 WS-EXP-TITLE    PIC X(50).
+              15 WS-EXP-COMPANY  PIC X(50).
+              15 WS-EXP-DATES    PIC X(50).
+              15 WS-EXP-DESC     PIC X(100).
+        05 WS-EXP-COUNT      PIC 9.
+        05 WS-EDUCATION-TABLE.
+           10 WS-EDUCATION OCCURS 9 TIMES INDEXED BY J.
+              15 WS-EDU-DEGREE   PIC X(50).
+              15 WS-EDU-UNIV     PIC X(50).
+              15 WS-EDU-YEARS    PIC X(50).
+        05 WS-EDU-COUNT      PIC 9.
+        05 WS-SKILLS-TABLE.
+           10 WS-SKILL PIC X(30) OCCURS 9 TIMES INDEXED BY K.
+        05 WS-SKILL-COUNT    PIC 9.
+
+    01  WS-VALIDATION-VARS.
+        05 WS-CURRENT-YEAR      PIC 9(4) VALUE 2025.
+        05 WS-MIN-GRAD-YEAR     PIC 9(4).
+        05 WS-MAX-GRAD-YEAR     PIC 9(4).
+        05 WS-GRAD-YEAR-NUM     PIC 9(4).
+        05 WS-START-YEAR        PIC X(4).
+        05 WS-START-YEAR-NUM    PIC 9(4).
+        05 WS-PROGRAM-LENGTH    PIC S9(4).
+        05 WS-PROGRAM-LEN-TEXT  PIC -(3)9.
+        05 WS-EXP-DISPLAY-NUM   PIC 9.
+        05 WS-EDU-DISPLAY-NUM   PIC 9.
+        05 WS-SKL-DISPLAY-NUM   PIC 9.
+
+    *> Used by LEARN-SKILL's quiz and by SKILL-PROGRESS calls
+    01  WS-SKILL-NAME           PIC X(30).
+    01  WS-SKILL-ANSWER         PIC X(20).
+    01  WS-SKILL-RETURN-CODE    PIC X.
+    01  WS-SKILL-LIST.
+        05 WS-SKILL-LIST-ENTRY  PIC X(30) OCCURS 20 TIMES.
+    01  WS-SKILL-LIST-COUNT     PIC 9(2).
+
+    *> Checkpoint/restart support for long batch input files
+    01  WS-CHECKPOINT-STATUS    PIC X(2).
+    01  WS-LINES-READ           PIC 9(6) VALUE 0.
+    01  WS-CHECKPOINT-LINES     PIC 9(6) VALUE 0.
+    01  WS-SKIP-COUNT           PIC 9(6).
+
+PROCEDURE DIVISION.
+    COMPUTE WS-MIN-GRAD-YEAR = WS-CURRENT-YEAR - 2.
+    COMPUTE WS-MAX-GRAD-YEAR = WS-CURRENT-YEAR + 10.
+
+    OPEN INPUT INPUT-FILE.
+    OPEN OUTPUT OUTPUT-FILE.
+    OPEN OUTPUT ERROR-FILE.
+
+    PERFORM LOAD-CHECKPOINT.
+
+    PERFORM WELCOME-SCREEN.
+
+    IF WS-END-FILE = 'N' AND WS-RETURN-CODE NOT = 'L'
+       AND WS-RETURN-CODE NOT = 'E' AND WS-RETURN-CODE NOT = 'F'
+        PERFORM MAIN-MENU-LOOP UNTIL WS-EXIT-FLAG = 'Y'
+    END-IF.
+
+    CLOSE INPUT-FILE, OUTPUT-FILE, ERROR-FILE.
+    STOP RUN.
+
+WELCOME-SCREEN SECTION.
+    *> Storing welcome messages into variables
+    MOVE "Welcome to InCollege!" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    MOVE "1. Log In" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    MOVE "2. Create New Account" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    MOVE "3. Forgot Password" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+
+    MOVE 1 TO MIN-VALUE-CHOICE.
+    MOVE 3 TO MAX-VALUE-CHOICE.
+
+    PERFORM CHOICE.
+
+    EVALUATE WS-CHOICE
+        WHEN 1
+            PERFORM LOGIN-FLOW
+        WHEN 2
+            PERFORM CREATE-ACCOUNT-FLOW
+        WHEN 3
+            PERFORM FORGOT-PASSWORD-FLOW
+    END-EVALUATE.
+
+    IF WS-RETURN-CODE = 'S'
+        INITIALIZE WS-MESSAGE
+        STRING 'Welcome, ' DELIMITED BY SIZE
+                FUNCTION TRIM(WS-USERNAME) DELIMITED BY SPACE
+                '!' DELIMITED BY SIZE
+                INTO WS-MESSAGE
+        PERFORM DISPLAY-AND-LOG
+        IF WS-CHOICE = 1
+            PERFORM DISPLAY-NOTIFICATION-DIGEST
+        END-IF
+    END-IF.
+    EXIT.
+
+*> One-screen "what happened since you were last here" summary, shown
+*> right after a successful login -- saves a student from separately
+*> running VIEW-MESSAGE, CONNECTIONS' pending-requests action, and a
+*> job search just to find out.
+DISPLAY-NOTIFICATION-DIGEST SECTION.
+    CALL "NOTIFICATION-DIGEST" USING WS-USERNAME, WS-DIGEST-MSG-COUNT,
+                                WS-DIGEST-CONN-COUNT, WS-DIGEST-APP-COUNT,
+                                WS-DIGEST-RETURN-CODE.
+
+    IF WS-DIGEST-RETURN-CODE = 'S'
+        IF WS-DIGEST-MSG-COUNT = 0 AND WS-DIGEST-CONN-COUNT = 0
+           AND WS-DIGEST-APP-COUNT = 0
+            MOVE "You have no new notifications." TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG
+        ELSE
+            MOVE WS-DIGEST-MSG-COUNT TO WS-DIGEST-NUM-TEXT
+            INITIALIZE WS-MESSAGE
+            STRING "You have " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-DIGEST-NUM-TEXT) DELIMITED BY SIZE
+                   " new message(s), " DELIMITED BY SIZE
+                   INTO WS-MESSAGE
+
+            MOVE WS-DIGEST-CONN-COUNT TO WS-DIGEST-NUM-TEXT
+            STRING FUNCTION TRIM(WS-MESSAGE) DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-DIGEST-NUM-TEXT) DELIMITED BY SIZE
+                   " pending connection request(s), and " DELIMITED BY SIZE
+                   INTO WS-MESSAGE
+
+            MOVE WS-DIGEST-APP-COUNT TO WS-DIGEST-NUM-TEXT
+            STRING FUNCTION TRIM(WS-MESSAGE) DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-DIGEST-NUM-TEXT) DELIMITED BY SIZE
+                   " application update(s)." DELIMITED BY SIZE
+                   INTO WS-MESSAGE
+
+            PERFORM DISPLAY-AND-LOG
+        END-IF
+    END-IF.
+    EXIT.
+
+MAIN-MENU-LOOP SECTION.
+    INITIALIZE WS-RETURN-CODE *>clean up for each menu operation
+    PERFORM DISPLAY-MAIN-MENU.
+    PERFORM PROCESS-MAIN-MENU-CHOICE.
+    EXIT.
+
+DISPLAY-MAIN-MENU SECTION.
+    MOVE "1. Create/Edit My Profile" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    MOVE "2. View My Profile" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    MOVE "3. Search for a job" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    MOVE "4. Find someone you know" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    MOVE "5. Learn a new skill" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    MOVE "6. Change Password" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    MOVE "7. Export My Profile" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    MOVE "8. People You May Know" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    MOVE "9. View Pending Connection Requests" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    MOVE "10. My Network" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    MOVE "11. Messages" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    MOVE "12. Exit" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+
+    MOVE 1 TO MIN-VALUE-CHOICE.
+    MOVE 12 TO MAX-VALUE-CHOICE.
+
+    PERFORM CHOICE.
+    EXIT.
+
+PROCESS-MAIN-MENU-CHOICE SECTION.
+    EVALUATE WS-CHOICE
+        WHEN 1
+            PERFORM PROFILE-CREATION-FLOW
+        WHEN 2
+            PERFORM VIEW-PROFILE
+        WHEN 3
+            PERFORM SEARCH-JOB
+        WHEN 4
+            PERFORM FIND-SOMEONE
+        WHEN 5
+            PERFORM LEARN-SKILL
+        WHEN 6
+            PERFORM CHANGE-PASSWORD-FLOW
+        WHEN 7
+            PERFORM EXPORT-PROFILE-FLOW
+        WHEN 8
+            PERFORM SUGGEST-CONNECTIONS-FLOW
+        WHEN 9
+            PERFORM VIEW-PENDING-CONNECTIONS-FLOW
+        WHEN 10
+            PERFORM MY-NETWORK-FLOW
+        WHEN 11
+            PERFORM MESSAGES-FLOW
+        WHEN 12
+            MOVE 'Y' TO WS-EXIT-FLAG
+            MOVE "You quit successfully." TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG
+
+            CLOSE INPUT-FILE, OUTPUT-FILE, ERROR-FILE
+            STOP RUN
+    END-EVALUATE.
+    EXIT.
+
+
+VIEW-PROFILE SECTION.
+    IF WS-TRIGGER = '0'
+       MOVE "---Your Profile---" TO WS-MESSAGE
+       PERFORM DISPLAY-AND-LOG
+       MOVE WS-USERNAME TO WS-VIEW-USER
+    END-IF
+    IF WS-TRIGGER = '1'
+       MOVE "---Found User Profile---" TO WS-MESSAGE
+       PERFORM DISPLAY-AND-LOG
+       MOVE WS-RETURN-USER TO WS-VIEW-USER
+       IF FUNCTION TRIM(WS-VIEW-USER) NOT = FUNCTION TRIM(WS-USERNAME)
+           CALL "CONNECTIONS" USING "MUTUAL", WS-USERNAME, WS-VIEW-USER,
+                                     WS-RETURN-CODE, SPACES, WS-MUTUAL-COUNT,
+                                     WS-NETWORK-LIST, WS-NETWORK-COUNT
+           INITIALIZE WS-MESSAGE
+           STRING FUNCTION TRIM(WS-MUTUAL-COUNT) DELIMITED BY SIZE
+                  " mutual connection(s)" DELIMITED BY SIZE
+                  INTO WS-MESSAGE
+           PERFORM DISPLAY-AND-LOG
+       END-IF
+    END-IF
+    CLOSE OUTPUT-FILE
+    CALL "VIEW-PROFILE" USING WS-VIEW-USER, WS-PROFILE-DATA, WS-RETURN-CODE,
+                              WS-USERNAME.
+
+    OPEN EXTEND OUTPUT-FILE
+    EVALUATE WS-RETURN-CODE
+        WHEN 'S'
+            *> Profile displayed successfully - no additional message needed
+            CONTINUE
+        WHEN 'F'
+            MOVE "No profile found for this user." TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG
+        WHEN 'P'
+            MOVE "This profile is only visible to connections." TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG
+        WHEN 'X'
+            MOVE "Error accessing profile file." TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG
+        WHEN OTHER
+            MOVE "Unknown error occurred while viewing profile." TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG
+    END-EVALUATE.
+
+    EXIT.
+
+
+*> Writes the caller's own profile out to a standalone "<username>-
+*> profile.txt" file, for handing a clean copy to someone outside the
+*> system (a recruiter, for instance) instead of the shared session log.
+EXPORT-PROFILE-FLOW SECTION.
+    PERFORM LOAD-CURRENT-PROFILE.
+
+    IF WS-PROFILE-EXISTS = 'N'
+        MOVE "You don't have a profile to export yet." TO WS-MESSAGE
+        PERFORM DISPLAY-AND-LOG
+        EXIT SECTION
+    END-IF.
+
+    CALL "EXPORT-PROFILE" USING WS-USERNAME, WS-PROFILE-DATA, WS-RETURN-CODE.
+
+    EVALUATE WS-RETURN-CODE
+        WHEN 'S'
+            INITIALIZE WS-MESSAGE
+            STRING "Profile exported to " FUNCTION TRIM(WS-USERNAME)
+                   "-profile.txt"
+                INTO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG
+        WHEN OTHER
+            MOVE "Error occurred while exporting profile." TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG
+    END-EVALUATE.
+    EXIT.
+
+*> Asks CONNECTIONS to cross-reference the caller's own University/Major
+*> against every other profile and suggest classmates not already
+*> connected or pending, the way real networking sites nudge you toward
+*> people you may know.
+SUGGEST-CONNECTIONS-FLOW SECTION.
+    MOVE "--- People You May Know ---" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+
+    CALL "CONNECTIONS" USING "SUGGEST", WS-USERNAME, SPACES, WS-RETURN-CODE,
+                              SPACES, WS-MUTUAL-DUMMY, WS-NETWORK-LIST,
+                              WS-NETWORK-COUNT.
+
+    EVALUATE WS-RETURN-CODE
+        WHEN 'S'
+            CONTINUE
+        WHEN 'F'
+            CONTINUE
+        WHEN OTHER
+            MOVE "Error occurred while looking up suggestions." TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG
+    END-EVALUATE.
+    EXIT.
+
+*> Shows incoming connection requests (with any note the sender left)
+*> and lets the caller accept or reject one by username.
+VIEW-PENDING-CONNECTIONS-FLOW SECTION.
+    CALL "CONNECTIONS" USING "VIEW", WS-USERNAME, SPACES, WS-RETURN-CODE,
+                              SPACES, WS-MUTUAL-DUMMY, WS-NETWORK-LIST,
+                              WS-NETWORK-COUNT.
+
+    IF WS-RETURN-CODE = 'S'
+        MOVE "Accept or reject a request? (A/R/N):" TO WS-MESSAGE
+        PERFORM DISPLAY-AND-LOG
+        PERFORM GET-REQUIRED-INPUT
+        IF WS-END-FILE = 'Y'
+            PERFORM CLOSE-PROGRAM
+        END-IF
+        MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-ACCEPT-REJECT
+
+        IF WS-ACCEPT-REJECT = "A" OR WS-ACCEPT-REJECT = "a" OR
+           WS-ACCEPT-REJECT = "R" OR WS-ACCEPT-REJECT = "r"
+            MOVE "Enter the username of the requester:" TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG
+            PERFORM GET-REQUIRED-INPUT
+            IF WS-END-FILE = 'Y'
+                PERFORM CLOSE-PROGRAM
+            END-IF
+            MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TARGET-USER
+
+            IF WS-ACCEPT-REJECT = "A" OR WS-ACCEPT-REJECT = "a"
+                CALL "CONNECTIONS" USING "ACCEPT", WS-USERNAME,
+                          WS-TARGET-USER, WS-RETURN-CODE, SPACES,
+                          WS-MUTUAL-DUMMY, WS-NETWORK-LIST,
+                          WS-NETWORK-COUNT
+                IF WS-RETURN-CODE = 'S'
+                    MOVE "Connection accepted." TO WS-MESSAGE
+                ELSE
+                    MOVE "No matching pending request found." TO WS-MESSAGE
+                END-IF
+            ELSE
+                CALL "CONNECTIONS" USING "REJECT", WS-USERNAME,
+                          WS-TARGET-USER, WS-RETURN-CODE, SPACES,
+                          WS-MUTUAL-DUMMY, WS-NETWORK-LIST,
+                          WS-NETWORK-COUNT
+                IF WS-RETURN-CODE = 'S'
+                    MOVE "Connection request rejected." TO WS-MESSAGE
+                ELSE
+                    MOVE "No matching pending request found." TO WS-MESSAGE
+                END-IF
+            END-IF
+            PERFORM DISPLAY-AND-LOG
+        END-IF
+    END-IF.
+
+    *> Companion view -- requests this user sent that are still awaiting
+    *> a response, not just the incoming ones above.
+    CALL "CONNECTIONS" USING "SENT", WS-USERNAME, SPACES, WS-RETURN-CODE,
+                              SPACES, WS-MUTUAL-DUMMY, WS-NETWORK-LIST,
+                              WS-NETWORK-COUNT.
+
+    INITIALIZE WS-RETURN-CODE.
+    EXIT.
+
+*> Lists the caller's connections and, if they want, disconnects from
+*> one of them by username.
+MY-NETWORK-FLOW SECTION.
+    CALL "CONNECTIONS" USING "NETWORK", WS-USERNAME, SPACES, WS-RETURN-CODE,
+                              SPACES, WS-MUTUAL-DUMMY, WS-NETWORK-LIST,
+                              WS-NETWORK-COUNT.
+
+    IF WS-RETURN-CODE = 'S'
+        MOVE "Remove a connection? (Y/N):" TO WS-MESSAGE
+        PERFORM DISPLAY-AND-LOG
+        PERFORM GET-REQUIRED-INPUT
+        IF WS-END-FILE = 'Y'
+            PERFORM CLOSE-PROGRAM
+        END-IF
+        MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-INPUT-BUFFER
+
+        IF WS-INPUT-BUFFER = "Y" OR WS-INPUT-BUFFER = "y"
+            MOVE "Enter the username to remove:" TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG
+            PERFORM GET-REQUIRED-INPUT
+            IF WS-END-FILE = 'Y'
+                PERFORM CLOSE-PROGRAM
+            END-IF
+            MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TARGET-USER
+
+            CALL "CONNECTIONS" USING "REMOVE", WS-USERNAME, WS-TARGET-USER,
+                                      WS-RETURN-CODE, SPACES,
+                                      WS-MUTUAL-DUMMY, WS-NETWORK-LIST,
+                                      WS-NETWORK-COUNT
+            IF WS-RETURN-CODE = 'S'
+                MOVE "Connection removed." TO WS-MESSAGE
+            ELSE
+                MOVE "You are not connected with that person." TO WS-MESSAGE
+            END-IF
+            PERFORM DISPLAY-AND-LOG
+        END-IF
+    END-IF.
+
+    *> A CONNECTED peer can leave a short recommendation, the same way
+    *> NETWORK already lists who they're connected to.
+    MOVE "Write a recommendation for one of them? (Y/N):" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM GET-REQUIRED-INPUT.
+    IF WS-END-FILE = 'Y'
+        PERFORM CLOSE-PROGRAM
+    END-IF.
+    MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-INPUT-BUFFER.
+
+    IF WS-INPUT-BUFFER = "Y" OR WS-INPUT-BUFFER = "y"
+        MOVE "Enter the username to recommend:" TO WS-MESSAGE
+        PERFORM DISPLAY-AND-LOG
+        PERFORM GET-REQUIRED-INPUT
+        IF WS-END-FILE = 'Y'
+            PERFORM CLOSE-PROGRAM
+        END-IF
+        MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TARGET-USER
+
+        MOVE "Enter a short recommendation (max 200 characters):"
+            TO WS-MESSAGE
+        PERFORM DISPLAY-AND-LOG
+        PERFORM GET-REQUIRED-INPUT
+        IF WS-END-FILE = 'Y'
+            PERFORM CLOSE-PROGRAM
+        END-IF
+        MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-RECO-TEXT
+
+        CALL "RECOMMENDATIONS" USING WS-TARGET-USER, WS-USERNAME, "WRITE",
+                                      WS-RECO-TEXT, WS-RECO-LIST,
+                                      WS-RECO-COUNT, WS-RETURN-CODE
+
+        IF WS-RETURN-CODE = 'S'
+            MOVE "Recommendation submitted." TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG
+        ELSE
+            MOVE "You can only recommend someone you're connected with."
+                TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG-ERROR
+        END-IF
+    END-IF.
+
+    INITIALIZE WS-RETURN-CODE.
+    EXIT.
+
+*> Inbox -- view what's come in, send one person a message, or
+*> broadcast the same message to everyone in the caller's network.
+MESSAGES-FLOW SECTION.
+    MOVE "--- Messages ---" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    MOVE "1. View My Messages" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    MOVE "2. Send a Message" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    MOVE "3. Broadcast a Message to My Network" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    MOVE "4. Go Back" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+
+    MOVE 1 TO MIN-VALUE-CHOICE.
+    MOVE 4 TO MAX-VALUE-CHOICE.
+    PERFORM CHOICE.
+
+    EVALUATE WS-CHOICE
+        WHEN 1
+            CLOSE OUTPUT-FILE
+            CALL "VIEW-MESSAGE" USING WS-USERNAME, "VIEW", SPACES, SPACES,
+                                       WS-RETURN-CODE
+            OPEN EXTEND OUTPUT-FILE
+            IF WS-RETURN-CODE = 'F'
+                MOVE "You have no messages." TO WS-MESSAGE
+                PERFORM DISPLAY-AND-LOG
+            END-IF
+        WHEN 2
+            MOVE "Enter the username to message:" TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG
+            PERFORM GET-REQUIRED-INPUT
+            IF WS-END-FILE = 'Y'
+                PERFORM CLOSE-PROGRAM
+            END-IF
+            MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TARGET-USER
+
+            MOVE "Enter your message (max 200 characters):" TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG
+            PERFORM GET-REQUIRED-INPUT
+            IF WS-END-FILE = 'Y'
+                PERFORM CLOSE-PROGRAM
+            END-IF
+            MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-BROADCAST-TEXT
+
+            CLOSE OUTPUT-FILE
+            CALL "SEND-MESSAGE" USING WS-USERNAME, WS-TARGET-USER, SPACES,
+                                       WS-RETURN-CODE, WS-BROADCAST-TEXT
+            OPEN EXTEND OUTPUT-FILE
+        WHEN 3
+            PERFORM BROADCAST-MESSAGE-FLOW
+        WHEN 4
+            CONTINUE
+    END-EVALUATE.
+
+    INITIALIZE WS-RETURN-CODE.
+    EXIT.
+
+*> Sends the same message to every peer CONNECTIONS' "NETWORK" action
+*> returns, instead of making the student message each one in turn.
+BROADCAST-MESSAGE-FLOW SECTION.
+    CALL "CONNECTIONS" USING "NETWORK", WS-USERNAME, SPACES, WS-RETURN-CODE,
+                              SPACES, WS-MUTUAL-DUMMY, WS-NETWORK-LIST,
+                              WS-NETWORK-COUNT.
+
+    IF WS-NETWORK-COUNT = 0
+        MOVE "You have no connections to broadcast to." TO WS-MESSAGE
+        PERFORM DISPLAY-AND-LOG
+        EXIT SECTION
+    END-IF.
+
+    MOVE "Enter the message to broadcast (max 200 characters):"
+        TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM GET-REQUIRED-INPUT.
+    IF WS-END-FILE = 'Y'
+        PERFORM CLOSE-PROGRAM
+    END-IF.
+    MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-BROADCAST-TEXT.
+
+    MOVE 0 TO WS-BROADCAST-SENT.
+    PERFORM VARYING WS-BROADCAST-INDEX FROM 1 BY 1
+            UNTIL WS-BROADCAST-INDEX > WS-NETWORK-COUNT
+        CLOSE OUTPUT-FILE
+        CALL "SEND-MESSAGE" USING WS-USERNAME,
+                                   WS-NETWORK-USER(WS-BROADCAST-INDEX),
+                                   "Y", WS-RETURN-CODE, WS-BROADCAST-TEXT
+        OPEN EXTEND OUTPUT-FILE
+        IF WS-RETURN-CODE = 'S'
+            ADD 1 TO WS-BROADCAST-SENT
+        END-IF
+    END-PERFORM.
+
+    MOVE WS-BROADCAST-SENT TO WS-BROADCAST-NUM-TEXT.
+    INITIALIZE WS-MESSAGE.
+    STRING "Broadcast sent to " DELIMITED BY SIZE
+           FUNCTION TRIM(WS-BROADCAST-NUM-TEXT) DELIMITED BY SIZE
+           " of " DELIMITED BY SIZE
+           FUNCTION TRIM(WS-NETWORK-COUNT) DELIMITED BY SIZE
+           " connection(s)." DELIMITED BY SIZE
+           INTO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    INITIALIZE WS-RETURN-CODE.
+    EXIT.
+
+PROFILE-CREATION-FLOW SECTION.
+    MOVE "--- Create/Edit Profile ---" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+
+    *> A student who already has a profile gets the lighter edit path
+    *> below instead of re-answering every question from scratch.
+    PERFORM LOAD-CURRENT-PROFILE.
+
+    IF WS-PROFILE-EXISTS = 'Y'
+        PERFORM EDIT-PROFILE-FLOW
+    ELSE
+        PERFORM CREATE-NEW-PROFILE-FLOW
+    END-IF.
+    PERFORM SAVE-CHECKPOINT.
+    EXIT.
+
+LOAD-CURRENT-PROFILE SECTION.
+    MOVE 'N' TO WS-PROFILE-EXISTS.
+    CLOSE OUTPUT-FILE.
+    CALL "VIEW-PROFILE" USING WS-USERNAME, WS-PROFILE-DATA, WS-RETURN-CODE,
+                              WS-USERNAME.
+    OPEN EXTEND OUTPUT-FILE.
+    IF WS-RETURN-CODE = 'S'
+        MOVE 'Y' TO WS-PROFILE-EXISTS
+    END-IF.
+    EXIT.
+
+CREATE-NEW-PROFILE-FLOW SECTION.
+CREATE-NEW-PROFILE-FLOW-START.
+
+    INITIALIZE WS-PROFILE-DATA.
+
+    *> Get Required Data: First Name
+    MOVE "Enter First Name:" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM GET-REQUIRED-INPUT.
+    IF WS-END-FILE = 'Y'
+        PERFORM CLOSE-PROGRAM
+    END-IF.
+    MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-FIRST-NAME.
+
+
+    *> Get Required Data: Last Name
+    MOVE "Enter Last Name:" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM GET-REQUIRED-INPUT.
+    IF WS-END-FILE = 'Y'
+        PERFORM CLOSE-PROGRAM
+    END-IF.
+    MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-LAST-NAME.
+
+    *> Get Required Data: University
+    MOVE "Enter University/College Attended:" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM GET-REQUIRED-INPUT.
+    IF WS-END-FILE = 'Y'
+        PERFORM CLOSE-PROGRAM
+    END-IF.
+    MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-UNIVERSITY.
+    PERFORM VALIDATE-UNIVERSITY.
+
+    *> Get Required Data: Major
+    MOVE "Enter Major:" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM GET-REQUIRED-INPUT.
+    IF WS-END-FILE = 'Y'
+        PERFORM CLOSE-PROGRAM
+    END-IF.
+    MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-MAJOR.
+    PERFORM VALIDATE-MAJOR.
+
+    *> Get Required Data: Graduation Year
+    MOVE "Enter Graduation Year (YYYY):" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM READ-FROM-INPUT-FILE.
+
+    MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-GRAD-YEAR.
+    IF WS-GRAD-YEAR IS NUMERIC
+        MOVE WS-GRAD-YEAR TO WS-GRAD-YEAR-NUM
+    ELSE
+        MOVE 0 TO WS-GRAD-YEAR-NUM
+    END-IF.
+
+    PERFORM UNTIL FUNCTION TRIM(INPUT-RECORD) > SPACES
+              AND WS-GRAD-YEAR IS NUMERIC
+              AND FUNCTION LENGTH(WS-GRAD-YEAR) = 4
+              AND WS-GRAD-YEAR-NUM >= WS-MIN-GRAD-YEAR
+              AND WS-GRAD-YEAR-NUM <= WS-MAX-GRAD-YEAR
+
+        INITIALIZE WS-MESSAGE
+        STRING "Invalid year. Enter a year between "
+               WS-MIN-GRAD-YEAR DELIMITED BY SIZE
+               " and " DELIMITED BY SIZE
+               WS-MAX-GRAD-YEAR DELIMITED BY SIZE
+               "." DELIMITED BY SIZE
+               INTO WS-MESSAGE
+        PERFORM DISPLAY-AND-LOG-ERROR
+
+        MOVE "Enter Graduation Year (YYYY):" TO WS-MESSAGE
+        PERFORM DISPLAY-AND-LOG
+        PERFORM READ-FROM-INPUT-FILE
+
+        MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-GRAD-YEAR
+        IF WS-GRAD-YEAR IS NUMERIC
+            MOVE WS-GRAD-YEAR TO WS-GRAD-YEAR-NUM
+        ELSE
+            MOVE 0 TO WS-GRAD-YEAR-NUM
+        END-IF
+    END-PERFORM.
+
+    *> Optional sanity-check against a typical 2-6 year program length
+    PERFORM PROMPT-FOR-START-YEAR.
+
+    *> Get Optional About Me
+    MOVE "Enter About Me (optional, max 200 chars, enter blank line to skip):"
+        TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM READ-FROM-INPUT-FILE.
+    MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-ABOUT-ME.
+
+    *> Get Visibility
+    PERFORM PROMPT-FOR-VISIBILITY.
+
+    *> Get Experience
+    PERFORM EDIT-EXPERIENCE-ENTRIES.
+
+    *> Get Education
+    PERFORM EDIT-EDUCATION-ENTRIES.
+
+    *> Get Skills
+    PERFORM EDIT-SKILLS-ENTRIES.
+
+    *> Give the student one last look before this goes live.
+    PERFORM DISPLAY-PROFILE-REVIEW.
+    MOVE "Save this profile as shown above? (Y/N):" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM READ-FROM-INPUT-FILE.
+    IF WS-END-FILE = 'Y'
+        PERFORM CLOSE-PROGRAM
+    END-IF.
+    MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-INPUT-BUFFER.
+    IF WS-INPUT-BUFFER NOT = "Y" AND WS-INPUT-BUFFER NOT = "y"
+        MOVE "Let's go through it again." TO WS-MESSAGE
+        PERFORM DISPLAY-AND-LOG
+        GO TO CREATE-NEW-PROFILE-FLOW-START
+    END-IF.
+
+    CALL "CREATE-PROFILE" USING WS-USERNAME, WS-PROFILE-DATA, WS-RETURN-CODE.
+
+    EVALUATE WS-RETURN-CODE
+        WHEN 'S'
+            MOVE "Profile saved successfully!" TO WS-MESSAGE
+        WHEN 'F'
+            MOVE "Invalid data (Graduation Year). Profile not saved."
+                TO WS-MESSAGE
+        WHEN 'E'
+            MOVE "Error occurred while saving profile." TO WS-MESSAGE
+        WHEN OTHER
+            MOVE "Unknown error saving profile." TO WS-MESSAGE
+    END-EVALUATE.
+    IF WS-RETURN-CODE = 'F'
+        PERFORM DISPLAY-AND-LOG-ERROR
+    ELSE
+        PERFORM DISPLAY-AND-LOG
+    END-IF.
+    EXIT.
+
+EDIT-EXPERIENCE-ENTRIES SECTION.
+    MOVE 'N' TO WS-LOOP-FLAG.
+    SET I TO 1.
+    MOVE 0 TO WS-EXP-COUNT.
+    PERFORM 9 TIMES
+        IF WS-LOOP-FLAG = 'N'
+            ADD 1 TO WS-EXP-COUNT
+            MOVE WS-EXP-COUNT TO WS-EXP-DISPLAY-NUM
+
+            INITIALIZE WS-MESSAGE
+            MOVE "Add Experience (optional, max 9 entries. Enter 'DONE' to finish):" TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG
+            PERFORM READ-FROM-INPUT-FILE
+            MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-INPUT-BUFFER
+
+            IF WS-INPUT-BUFFER = "DONE" OR WS-INPUT-BUFFER = " "
+                MOVE 'Y' TO WS-LOOP-FLAG
+                SUBTRACT 1 FROM WS-EXP-COUNT
+            ELSE
+                INITIALIZE WS-MESSAGE
+                STRING "Experience #" WS-EXP-DISPLAY-NUM
+                       " - Title:"
+                       DELIMITED BY SIZE INTO WS-MESSAGE
+                PERFORM DISPLAY-AND-LOG
+                MOVE FUNCTION TRIM(WS-INPUT-BUFFER) TO WS-EXP-TITLE(I)
+
+                INITIALIZE WS-MESSAGE
+                PERFORM READ-FROM-INPUT-FILE
+                STRING "Experience #" WS-EXP-DISPLAY-NUM
+                       " - Company/Organization:"
+                       DELIMITED BY SIZE INTO WS-MESSAGE
+                PERFORM DISPLAY-AND-LOG
+                MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-EXP-COMPANY(I)
+
+                INITIALIZE WS-MESSAGE
+                PERFORM READ-FROM-INPUT-FILE
+                STRING "Experience #" WS-EXP-DISPLAY-NUM
+                       " - Dates (e.g., Summer 2024):"
+                       DELIMITED BY SIZE INTO WS-MESSAGE
+                PERFORM DISPLAY-AND-LOG
+                MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-EXP-DATES(I)
+
+                INITIALIZE WS-MESSAGE
+                PERFORM READ-FROM-INPUT-FILE
+                STRING "Experience #" WS-EXP-DISPLAY-NUM
+                     " - Description (optional, blank to skip):"
+                     DELIMITED BY SIZE INTO WS-MESSAGE
+                PERFORM DISPLAY-AND-LOG
+                MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-EXP-DESC(I)
+                SET I UP BY 1
+            END-IF
+        END-IF
+    END-PERFORM.
+    EXIT.
+
+EDIT-EDUCATION-ENTRIES SECTION.
+    MOVE 'N' TO WS-LOOP-FLAG.
+    SET J TO 1.
+    MOVE 0 TO WS-EDU-COUNT.
+    PERFORM 9 TIMES
+        IF WS-LOOP-FLAG = 'N'
+            ADD 1 TO WS-EDU-COUNT
+            MOVE WS-EDU-COUNT TO WS-EDU-DISPLAY-NUM
+
+            INITIALIZE WS-MESSAGE
+            MOVE "Add Education (optional, max 9 entries. Enter 'DONE' to finish):" TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG
+            PERFORM READ-FROM-INPUT-FILE
+            MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-INPUT-BUFFER
+
+            IF WS-INPUT-BUFFER = "DONE" OR WS-INPUT-BUFFER = " "
+                MOVE 'Y' TO WS-LOOP-FLAG
+                SUBTRACT 1 FROM WS-EDU-COUNT
+            ELSE
+
+                INITIALIZE WS-MESSAGE
+                STRING "Education #" WS-EDU-DISPLAY-NUM
+                       " - Degree:"
+                       DELIMITED BY SIZE INTO WS-MESSAGE
+                PERFORM DISPLAY-AND-LOG
+                MOVE FUNCTION TRIM(WS-INPUT-BUFFER) TO WS-EDU-DEGREE(J)
+
+
+                INITIALIZE WS-MESSAGE
+                PERFORM READ-FROM-INPUT-FILE
+                STRING "Education #" WS-EDU-DISPLAY-NUM
+                       " - University/College:"
+                       DELIMITED BY SIZE INTO WS-MESSAGE
+                PERFORM DISPLAY-AND-LOG
+                MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-EDU-UNIV(J)
+
+
+                INITIALIZE WS-MESSAGE
+                PERFORM READ-FROM-INPUT-FILE
+                STRING "Education #" WS-EDU-DISPLAY-NUM
+                       " - Years Attended (e.g., 2023-2025):"
+                       DELIMITED BY SIZE INTO WS-MESSAGE
+                PERFORM DISPLAY-AND-LOG
+                MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-EDU-YEARS(J)
+
+                SET J UP BY 1
+            END-IF
+        END-IF
+    END-PERFORM.
+    EXIT.
+
+EDIT-SKILLS-ENTRIES SECTION.
+    MOVE 'N' TO WS-LOOP-FLAG.
+    SET K TO 1.
+    MOVE 0 TO WS-SKILL-COUNT.
+    PERFORM 9 TIMES
+        IF WS-LOOP-FLAG = 'N'
+            ADD 1 TO WS-SKILL-COUNT
+            MOVE WS-SKILL-COUNT TO WS-SKL-DISPLAY-NUM
+
+            INITIALIZE WS-MESSAGE
+            MOVE "Add Skill (optional, max 9 entries. Enter 'DONE' to finish):" TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG
+            PERFORM READ-FROM-INPUT-FILE
+            MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-INPUT-BUFFER
+
+            IF WS-INPUT-BUFFER = "DONE" OR WS-INPUT-BUFFER = " "
+                MOVE 'Y' TO WS-LOOP-FLAG
+                SUBTRACT 1 FROM WS-SKILL-COUNT
+            ELSE
+                MOVE FUNCTION TRIM(WS-INPUT-BUFFER) TO WS-SKILL(K)
+                SET K UP BY 1
+            END-IF
+        END-IF
+    END-PERFORM.
+    EXIT.
+
+*> Lets the user choose who can see this profile; shared by both the
+*> first-time and edit flows so the wording/validation stays in one
+*> place. A blank entry defaults to PUBLIC, matching CREATE-PROFILE's
+*> own default for any value other than CONNECTIONS.
+PROMPT-FOR-VISIBILITY SECTION.
+    MOVE "Who can see this profile? Enter PUBLIC or CONNECTIONS (default PUBLIC):"
+        TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM READ-FROM-INPUT-FILE.
+    MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-INPUT-BUFFER.
+    IF FUNCTION UPPER-CASE(WS-INPUT-BUFFER) = "CONNECTIONS"
+        MOVE "CONNECTIONS" TO WS-VISIBILITY
+    ELSE
+        MOVE "PUBLIC" TO WS-VISIBILITY
+    END-IF.
+    EXIT.
+
+*> Echoes everything collected so far back to the student, used by both
+*> profile flows right before the CALL that actually saves it, so a
+*> typo (e.g. in an Experience company name) gets caught before it's
+*> live instead of after.
+DISPLAY-PROFILE-REVIEW SECTION.
+    MOVE "--- Review Your Profile ---" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+
+    INITIALIZE WS-MESSAGE.
+    STRING "Name: " DELIMITED BY SIZE
+           FUNCTION TRIM(WS-FIRST-NAME) DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           FUNCTION TRIM(WS-LAST-NAME) DELIMITED BY SIZE
+           INTO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+
+    INITIALIZE WS-MESSAGE.
+    STRING "University: " DELIMITED BY SIZE
+           FUNCTION TRIM(WS-UNIVERSITY) DELIMITED BY SIZE
+           INTO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+
+    INITIALIZE WS-MESSAGE.
+    STRING "Major: " DELIMITED BY SIZE
+           FUNCTION TRIM(WS-MAJOR) DELIMITED BY SIZE
+           INTO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+
+    INITIALIZE WS-MESSAGE.
+    STRING "Graduation Year: " DELIMITED BY SIZE
+           FUNCTION TRIM(WS-GRAD-YEAR) DELIMITED BY SIZE
+           INTO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+
+    INITIALIZE WS-MESSAGE.
+    STRING "About Me: " DELIMITED BY SIZE
+           FUNCTION TRIM(WS-ABOUT-ME) DELIMITED BY SIZE
+           INTO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+
+    INITIALIZE WS-MESSAGE.
+    STRING "Visible to: " DELIMITED BY SIZE
+           FUNCTION TRIM(WS-VISIBILITY) DELIMITED BY SIZE
+           INTO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+
+    IF WS-EXP-COUNT = 0
+        MOVE "Experience: None" TO WS-MESSAGE
+        PERFORM DISPLAY-AND-LOG
+    ELSE
+        SET I TO 1
+        PERFORM UNTIL I > WS-EXP-COUNT
+            MOVE I TO WS-EXP-DISPLAY-NUM
+            INITIALIZE WS-MESSAGE
+            STRING "Experience #" WS-EXP-DISPLAY-NUM " - " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-EXP-TITLE(I)) DELIMITED BY SIZE
+                   " at " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-EXP-COMPANY(I)) DELIMITED BY SIZE
+                   " (" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-EXP-DATES(I)) DELIMITED BY SIZE
+                   ")" DELIMITED BY SIZE
+                   INTO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG
+            SET I UP BY 1
+        END-PERFORM
+    END-IF.
+
+    IF WS-EDU-COUNT = 0
+        MOVE "Education: None" TO WS-MESSAGE
+        PERFORM DISPLAY-AND-LOG
+    ELSE
+        SET J TO 1
+        PERFORM UNTIL J > WS-EDU-COUNT
+            MOVE J TO WS-EDU-DISPLAY-NUM
+            INITIALIZE WS-MESSAGE
+            STRING "Education #" WS-EDU-DISPLAY-NUM " - " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-EDU-DEGREE(J)) DELIMITED BY SIZE
+                   ", " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-EDU-UNIV(J)) DELIMITED BY SIZE
+                   " (" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-EDU-YEARS(J)) DELIMITED BY SIZE
+                   ")" DELIMITED BY SIZE
+                   INTO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG
+            SET J UP BY 1
+        END-PERFORM
+    END-IF.
+
+    IF WS-SKILL-COUNT = 0
+        MOVE "Skills: None" TO WS-MESSAGE
+        PERFORM DISPLAY-AND-LOG
+    ELSE
+        MOVE "Skills: " TO WS-MESSAGE
+        SET K TO 1
+        PERFORM UNTIL K > WS-SKILL-COUNT
+            STRING FUNCTION TRIM(WS-MESSAGE) DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-SKILL(K)) DELIMITED BY SIZE
+                   INTO WS-MESSAGE
+            IF K < WS-SKILL-COUNT
+                STRING FUNCTION TRIM(WS-MESSAGE) DELIMITED BY SIZE
+                       ", " DELIMITED BY SIZE
+                       INTO WS-MESSAGE
+            END-IF
+            SET K UP BY 1
+        END-PERFORM
+        PERFORM DISPLAY-AND-LOG
+    END-IF.
+    EXIT.
+
+EDIT-PROFILE-FLOW SECTION.
+EDIT-PROFILE-FLOW-START.
+    MOVE "Your current profile is shown above." TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    MOVE "Press Enter on any question to keep the current value." TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+
+    MOVE "First Name:" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM READ-FROM-INPUT-FILE.
+    IF WS-END-FILE = 'N' AND FUNCTION TRIM(INPUT-RECORD) > SPACES
+        MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-FIRST-NAME
+    END-IF.
+
+    MOVE "Last Name:" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM READ-FROM-INPUT-FILE.
+    IF WS-END-FILE = 'N' AND FUNCTION TRIM(INPUT-RECORD) > SPACES
+        MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-LAST-NAME
+    END-IF.
+
+    MOVE "University/College Attended:" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM READ-FROM-INPUT-FILE.
+    IF WS-END-FILE = 'N' AND FUNCTION TRIM(INPUT-RECORD) > SPACES
+        MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-UNIVERSITY
+        PERFORM VALIDATE-UNIVERSITY
+    END-IF.
+
+    MOVE "Major:" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM READ-FROM-INPUT-FILE.
+    IF WS-END-FILE = 'N' AND FUNCTION TRIM(INPUT-RECORD) > SPACES
+        MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-MAJOR
+        PERFORM VALIDATE-MAJOR
+    END-IF.
+
+    *> Graduation Year keeps the same range check as full creation, but
+    *> a blank line leaves the year already on file untouched.
+    MOVE "Graduation Year (YYYY):" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM READ-FROM-INPUT-FILE.
+    IF WS-END-FILE = 'N' AND FUNCTION TRIM(INPUT-RECORD) > SPACES
+        MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-GRAD-YEAR
+        IF WS-GRAD-YEAR IS NUMERIC
+            MOVE WS-GRAD-YEAR TO WS-GRAD-YEAR-NUM
+        ELSE
+            MOVE 0 TO WS-GRAD-YEAR-NUM
+        END-IF
+
+        PERFORM UNTIL WS-GRAD-YEAR IS NUMERIC
+                  AND FUNCTION LENGTH(WS-GRAD-YEAR) = 4
+                  AND WS-GRAD-YEAR-NUM >= WS-MIN-GRAD-YEAR
+                  AND WS-GRAD-YEAR-NUM <= WS-MAX-GRAD-YEAR
+
+            INITIALIZE WS-MESSAGE
+            STRING "Invalid year. Enter a year between "
+                   WS-MIN-GRAD-YEAR DELIMITED BY SIZE
+                   " and " DELIMITED BY SIZE
+                   WS-MAX-GRAD-YEAR DELIMITED BY SIZE
+                   "." DELIMITED BY SIZE
+                   INTO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG-ERROR
+
+            MOVE "Graduation Year (YYYY):" TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG
+            PERFORM READ-FROM-INPUT-FILE
+
+            MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-GRAD-YEAR
+            IF WS-GRAD-YEAR IS NUMERIC
+                MOVE WS-GRAD-YEAR TO WS-GRAD-YEAR-NUM
+            ELSE
+                MOVE 0 TO WS-GRAD-YEAR-NUM
+            END-IF
+        END-PERFORM
+
+        *> Only worth asking about Year Started when Graduation Year
+        *> actually changed this edit -- an untouched year was already
+        *> sanity-checked (or declined) when the profile was created.
+        PERFORM PROMPT-FOR-START-YEAR
+    END-IF.
+
+    MOVE "About Me:" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM READ-FROM-INPUT-FILE.
+    IF WS-END-FILE = 'N' AND FUNCTION TRIM(INPUT-RECORD) > SPACES
+        MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-ABOUT-ME
+    END-IF.
+
+    *> The Experience/Education tables are small enough that editing one
+    *> entry in place isn't worth its own prompt set; offer to redo the
+    *> whole list (reusing the same entries the full flow uses) and
+    *> leave it alone otherwise.
+    MOVE "Replace your Experience entries? (Y/N):" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM READ-FROM-INPUT-FILE.
+    MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-INPUT-BUFFER.
+    IF WS-INPUT-BUFFER = "Y" OR WS-INPUT-BUFFER = "y"
+        PERFORM EDIT-EXPERIENCE-ENTRIES
+    END-IF.
+
+    MOVE "Replace your Education entries? (Y/N):" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM READ-FROM-INPUT-FILE.
+    MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-INPUT-BUFFER.
+    IF WS-INPUT-BUFFER = "Y" OR WS-INPUT-BUFFER = "y"
+        PERFORM EDIT-EDUCATION-ENTRIES
+    END-IF.
+
+    MOVE "Replace your Skills list? (Y/N):" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM READ-FROM-INPUT-FILE.
+    MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-INPUT-BUFFER.
+    IF WS-INPUT-BUFFER = "Y" OR WS-INPUT-BUFFER = "y"
+        PERFORM EDIT-SKILLS-ENTRIES
+    END-IF.
+
+    MOVE "Change who can see this profile? (Y/N):" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM READ-FROM-INPUT-FILE.
+    MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-INPUT-BUFFER.
+    IF WS-INPUT-BUFFER = "Y" OR WS-INPUT-BUFFER = "y"
+        PERFORM PROMPT-FOR-VISIBILITY
+    END-IF.
+
+    *> Give the student one last look before the update goes live.
+    PERFORM DISPLAY-PROFILE-REVIEW.
+    MOVE "Save these changes as shown above? (Y/N):" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM READ-FROM-INPUT-FILE.
+    IF WS-END-FILE = 'Y'
+        PERFORM CLOSE-PROGRAM
+    END-IF.
+    MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-INPUT-BUFFER.
+    IF WS-INPUT-BUFFER NOT = "Y" AND WS-INPUT-BUFFER NOT = "y"
+        MOVE "Let's go through it again." TO WS-MESSAGE
+        PERFORM DISPLAY-AND-LOG
+        GO TO EDIT-PROFILE-FLOW-START
+    END-IF.
+
+    CALL "CREATE-PROFILE" USING WS-USERNAME, WS-PROFILE-DATA, WS-RETURN-CODE.
+
+    EVALUATE WS-RETURN-CODE
+        WHEN 'S'
+            MOVE "Profile updated successfully!" TO WS-MESSAGE
+        WHEN 'F'
+            MOVE "Invalid data (Graduation Year). Profile not saved."
+                TO WS-MESSAGE
+        WHEN 'E'
+            MOVE "Error occurred while saving profile." TO WS-MESSAGE
+        WHEN OTHER
+            MOVE "Unknown error saving profile." TO WS-MESSAGE
+    END-EVALUATE.
+    IF WS-RETURN-CODE = 'F'
+        PERFORM DISPLAY-AND-LOG-ERROR
+    ELSE
+        PERFORM DISPLAY-AND-LOG
+    END-IF.
+    EXIT.
+
+
+CREATE-ACCOUNT-FLOW SECTION.
+
+    MOVE "Enter username:" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+
+    PERFORM READ-FROM-INPUT-FILE.
+
+    IF WS-END-FILE = 'N'
+        MOVE INPUT-RECORD TO WS-USERNAME
+    END-IF.
+
+    MOVE "Enter password:" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+
+    PERFORM READ-FROM-INPUT-FILE.
+
+    IF WS-END-FILE = 'N'
+        MOVE INPUT-RECORD TO WS-PASSWORD
+    END-IF.
+
+    MOVE "Enter a recovery email (used if you ever forget your password):"
+        TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+
+    PERFORM READ-FROM-INPUT-FILE.
+
+    IF WS-END-FILE = 'N'
+        MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-RECOVERY-EMAIL
+    END-IF.
+
+    MOVE "Are you signing up as a Student or an Employer? (S/E):"
+        TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+
+    PERFORM READ-FROM-INPUT-FILE.
+
+    IF WS-END-FILE = 'N'
+        IF FUNCTION TRIM(INPUT-RECORD) = "E" OR
+           FUNCTION TRIM(INPUT-RECORD) = "e"
+            MOVE "EMPLOYER" TO WS-ACCOUNT-TYPE
+        ELSE
+            MOVE "STUDENT" TO WS-ACCOUNT-TYPE
+        END-IF
+    END-IF.
+
+    CALL "CREATE-ACCOUNT" USING WS-USERNAME, WS-PASSWORD,
+                                 WS-RECOVERY-EMAIL, WS-ACCOUNT-TYPE,
+                                 WS-RETURN-CODE, WS-PASSWORD-FAIL-REASON.
+
+    EVALUATE WS-RETURN-CODE
+        WHEN 'S'
+            MOVE "Account created successfully." TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG
+            PERFORM SAVE-CHECKPOINT
+        WHEN 'L'
+            MOVE "All permitted accounts have been created." TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG
+            CLOSE INPUT-FILE, OUTPUT-FILE, ERROR-FILE
+            STOP RUN
+        WHEN 'E'
+            MOVE "Username already exists." TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG-ERROR
+            CLOSE INPUT-FILE, OUTPUT-FILE, ERROR-FILE
+            STOP RUN
+        WHEN 'F'
+            *> Log exactly which line and rule a bad entry failed, then
+            *> advance the checkpoint past it the same as a successful
+            *> entry -- so a restarted/batch load resumes with the next
+            *> entry in the file instead of replaying this same bad one
+            *> forever. This is what lets a batch load skip one bad
+            *> entry and keep going instead of halting the entire load.
+            MOVE WS-LINES-READ TO WS-LINE-NUM-TEXT
+            INITIALIZE WS-MESSAGE
+            STRING "Skipped account entry for '"
+                   FUNCTION TRIM(WS-USERNAME) DELIMITED BY SIZE
+                   "' at input line " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-LINE-NUM-TEXT) DELIMITED BY SIZE
+                   ": " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-PASSWORD-FAIL-REASON) DELIMITED BY SIZE
+                   INTO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG-ERROR
+            PERFORM SAVE-CHECKPOINT
+            CLOSE INPUT-FILE, OUTPUT-FILE, ERROR-FILE
+            STOP RUN
+        WHEN OTHER
+            MOVE "An unknown error occurred." TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG
+            CLOSE INPUT-FILE, OUTPUT-FILE, ERROR-FILE
+            STOP RUN
+    END-EVALUATE.
+    EXIT.
+
+LOGIN-FLOW SECTION.
+
+    PERFORM UNTIL WS-RETURN-CODE = 'S'
+        MOVE "Enter username:" TO WS-MESSAGE
+        PERFORM DISPLAY-AND-LOG
+        PERFORM READ-FROM-INPUT-FILE
+
+        IF WS-END-FILE = 'N'
+            MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-USERNAME
+        END-IF
+
+        MOVE "Enter password:" TO WS-MESSAGE
+        PERFORM DISPLAY-AND-LOG
+        PERFORM READ-from-input-file
+
+        IF WS-END-FILE = 'N'
+            MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-PASSWORD
+        END-IF
+
+        CALL "LOGIN" USING WS-USERNAME, WS-PASSWORD, WS-RETURN-CODE,
+                            WS-LOCK-MINUTES, WS-ACCOUNT-TYPE
+
+        EVALUATE WS-RETURN-CODE
+            WHEN 'S'
+                MOVE "Login successful" TO WS-MESSAGE
+            WHEN 'F'
+                MOVE "Incorrect username/password. Please try again." TO WS-MESSAGE
+            WHEN 'K'
+                INITIALIZE WS-MESSAGE
+                STRING "Too many failed attempts. This account is locked for "
+                       WS-LOCK-MINUTES DELIMITED BY SIZE
+                       " more minute(s). Please try again later." DELIMITED BY SIZE
+                       INTO WS-MESSAGE
+            WHEN 'X'
+                MOVE "Error accessing accounts file." TO WS-MESSAGE
+                PERFORM DISPLAY-AND-LOG
+                CLOSE INPUT-FILE, OUTPUT-FILE, ERROR-FILE
+                STOP RUN
+            WHEN OTHER
+                MOVE "An unknown error occurred." TO WS-MESSAGE
+                PERFORM DISPLAY-AND-LOG
+                CLOSE INPUT-FILE, OUTPUT-FILE, ERROR-FILE
+                STOP RUN
+        END-EVALUATE
+
+        *> Leave a permanent trail of who logged in (or tried to) and when.
+        IF WS-RETURN-CODE = 'S' OR WS-RETURN-CODE = 'F' OR WS-RETURN-CODE = 'K'
+            CALL "AUDIT-LOG" USING WS-USERNAME, "LOGIN",
+                                    WS-RETURN-CODE, WS-AUDIT-RETURN-CODE
+        END-IF
+
+        PERFORM DISPLAY-AND-LOG
+    END-PERFORM
+
+    EXIT.
+
+
+FORGOT-PASSWORD-FLOW SECTION.
+    MOVE "--- Forgot Password ---" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+
+    MOVE "Enter username:" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM READ-FROM-INPUT-FILE.
+    IF WS-END-FILE = 'N'
+        MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-USERNAME
+    END-IF.
+
+    MOVE "Enter the recovery email on file for this account:" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM READ-FROM-INPUT-FILE.
+    IF WS-END-FILE = 'N'
+        MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-RECOVERY-EMAIL
+    END-IF.
+
+    MOVE "Enter a new password:" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM READ-FROM-INPUT-FILE.
+    IF WS-END-FILE = 'N'
+        MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-NEW-PASSWORD
+    END-IF.
+
+    CALL "RECOVER-PASSWORD" USING WS-USERNAME, WS-RECOVERY-EMAIL,
+                                   WS-NEW-PASSWORD, WS-RETURN-CODE,
+                                   WS-ACCOUNT-TYPE.
+
+    EVALUATE WS-RETURN-CODE
+        WHEN 'S'
+            MOVE "Password reset. You are now signed in." TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG
+        WHEN 'F'
+            MOVE "Username and recovery email do not match our records."
+                TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG-ERROR
+            CLOSE INPUT-FILE, OUTPUT-FILE, ERROR-FILE
+            STOP RUN
+        WHEN 'V'
+            MOVE "New password does not meet the required format." TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG-ERROR
+            CLOSE INPUT-FILE, OUTPUT-FILE, ERROR-FILE
+            STOP RUN
+        WHEN OTHER
+            MOVE "An unknown error occurred." TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG
+            CLOSE INPUT-FILE, OUTPUT-FILE, ERROR-FILE
+            STOP RUN
+    END-EVALUATE.
+    EXIT.
+
+CHANGE-PASSWORD-FLOW SECTION.
+    MOVE "--- Change Password ---" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+
+    MOVE "Enter your current password:" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM GET-REQUIRED-INPUT.
+    IF WS-END-FILE = 'Y'
+        PERFORM CLOSE-PROGRAM
+    END-IF.
+    MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-OLD-PASSWORD.
+
+    MOVE "Enter your new password:" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM GET-REQUIRED-INPUT.
+    IF WS-END-FILE = 'Y'
+        PERFORM CLOSE-PROGRAM
+    END-IF.
+    MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-NEW-PASSWORD.
+
+    CALL "CHANGE-PASSWORD" USING WS-USERNAME, WS-OLD-PASSWORD,
+                                  WS-NEW-PASSWORD, WS-RETURN-CODE.
+
+    EVALUATE WS-RETURN-CODE
+        WHEN 'S'
+            MOVE "Password updated successfully." TO WS-MESSAGE
+        WHEN 'F'
+            MOVE "Current password is incorrect. Password not changed."
+                TO WS-MESSAGE
+        WHEN 'V'
+            MOVE "New password does not meet the required format (8-12 characters, a capital letter, a digit, and a special character)."
+                TO WS-MESSAGE
+        WHEN OTHER
+            MOVE "An error occurred while changing the password." TO WS-MESSAGE
+    END-EVALUATE.
+    IF WS-RETURN-CODE = 'F' OR WS-RETURN-CODE = 'V'
+        PERFORM DISPLAY-AND-LOG-ERROR
+    ELSE
+        PERFORM DISPLAY-AND-LOG
+    END-IF.
+    EXIT.
+
+*> Employers post/manage their own listings; students browse what's
+*> posted. WS-ACCOUNT-TYPE is set from CREATE-ACCOUNT/LOGIN's returned
+*> value, so the menu never has to ask which kind of user this is.
+SEARCH-JOB SECTION.
+    IF FUNCTION TRIM(WS-ACCOUNT-TYPE) = "EMPLOYER"
+        PERFORM POST-JOB-FLOW
+    ELSE
+        PERFORM BROWSE-JOB-FLOW
+    END-IF.
+    EXIT.
+
+*> Echoes the job fields back to the employer right before POST-JOB is
+*> called, the same review-before-save step DISPLAY-PROFILE-REVIEW adds
+*> to the profile flows.
+DISPLAY-JOB-REVIEW SECTION.
+    MOVE "--- Review This Posting ---" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+
+    INITIALIZE WS-MESSAGE.
+    STRING "Title: " DELIMITED BY SIZE
+           FUNCTION TRIM(WS-JOB-TITLE) DELIMITED BY SIZE
+           INTO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+
+    INITIALIZE WS-MESSAGE.
+    STRING "Description: " DELIMITED BY SIZE
+           FUNCTION TRIM(WS-JOB-DESC) DELIMITED BY SIZE
+           INTO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+
+    INITIALIZE WS-MESSAGE.
+    STRING "Employer: " DELIMITED BY SIZE
+           FUNCTION TRIM(WS-JOB-EMPLOYER) DELIMITED BY SIZE
+           INTO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+
+    INITIALIZE WS-MESSAGE.
+    STRING "Location: " DELIMITED BY SIZE
+           FUNCTION TRIM(WS-JOB-LOCATION) DELIMITED BY SIZE
+           INTO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+
+    INITIALIZE WS-MESSAGE.
+    IF WS-JOB-SALARY > SPACES
+        STRING "Salary: " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JOB-SALARY) DELIMITED BY SIZE
+               INTO WS-MESSAGE
+    ELSE
+        MOVE "Salary: (unspecified)" TO WS-MESSAGE
+    END-IF.
+    PERFORM DISPLAY-AND-LOG.
+
+    INITIALIZE WS-MESSAGE.
+    IF WS-JOB-TYPE > SPACES
+        STRING "Type: " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JOB-TYPE) DELIMITED BY SIZE
+               INTO WS-MESSAGE
+    ELSE
+        MOVE "Type: (unspecified)" TO WS-MESSAGE
+    END-IF.
+    PERFORM DISPLAY-AND-LOG.
+
+    INITIALIZE WS-MESSAGE.
+    IF WS-JOB-UNIVERSITY > SPACES
+        STRING "Restricted to: " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JOB-UNIVERSITY) DELIMITED BY SIZE
+               INTO WS-MESSAGE
+    ELSE
+        MOVE "Restricted to: (open to every student)" TO WS-MESSAGE
+    END-IF.
+    PERFORM DISPLAY-AND-LOG.
+    EXIT.
+
+POST-JOB-FLOW SECTION.
+POST-JOB-FLOW-START.
+    MOVE "--- Post a Job/Internship ---" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+
+    MOVE "Enter job title:" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM GET-REQUIRED-INPUT.
+    IF WS-END-FILE = 'Y'
+        PERFORM CLOSE-PROGRAM
+    END-IF.
+    MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-JOB-TITLE.
+
+    MOVE "Enter job description:" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM GET-REQUIRED-INPUT.
+    IF WS-END-FILE = 'Y'
+        PERFORM CLOSE-PROGRAM
+    END-IF.
+    MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-JOB-DESC.
+
+    MOVE "Enter employer name:" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM GET-REQUIRED-INPUT.
+    IF WS-END-FILE = 'Y'
+        PERFORM CLOSE-PROGRAM
+    END-IF.
+    MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-JOB-EMPLOYER.
+
+    MOVE "Enter job location:" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM GET-REQUIRED-INPUT.
+    IF WS-END-FILE = 'Y'
+        PERFORM CLOSE-PROGRAM
+    END-IF.
+    MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-JOB-LOCATION.
+
+    MOVE "Enter salary (or leave blank if unspecified):" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM READ-FROM-INPUT-FILE.
+    IF WS-END-FILE = 'N'
+        MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-JOB-SALARY
+    END-IF.
+
+    MOVE "Enter job type (e.g. Full-time, Part-time, Internship):"
+        TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM READ-FROM-INPUT-FILE.
+    IF WS-END-FILE = 'N'
+        MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-JOB-TYPE
+    END-IF.
+
+    MOVE "Is this role only open to one school? Enter that university's name, or leave blank to post it to every student:"
+        TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    MOVE SPACES TO WS-JOB-UNIVERSITY.
+    PERFORM READ-FROM-INPUT-FILE.
+    IF WS-END-FILE = 'N'
+        MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-JOB-UNIVERSITY
+    END-IF.
+
+    *> Give the employer one last look before this goes live.
+    PERFORM DISPLAY-JOB-REVIEW.
+    MOVE "Post this job as shown above? (Y/N):" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM READ-FROM-INPUT-FILE.
+    IF WS-END-FILE = 'Y'
+        PERFORM CLOSE-PROGRAM
+    END-IF.
+    MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-INPUT-BUFFER.
+    IF WS-INPUT-BUFFER NOT = "Y" AND WS-INPUT-BUFFER NOT = "y"
+        MOVE "Let's go through it again." TO WS-MESSAGE
+        PERFORM DISPLAY-AND-LOG
+        GO TO POST-JOB-FLOW-START
+    END-IF.
+
+    CALL "POST-JOB" USING WS-USERNAME, "POST", WS-JOB-TITLE,
+                           WS-JOB-DESC, WS-JOB-EMPLOYER, WS-JOB-LOCATION,
+                           WS-JOB-SALARY, WS-JOB-TYPE, WS-JOB-UNIVERSITY,
+                           WS-RETURN-CODE.
+
+    EVALUATE WS-RETURN-CODE
+        WHEN 'S'
+            MOVE "Job posted successfully." TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG
+        WHEN 'D'
+            MOVE "You already have a posting with that title." TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG-ERROR
+        WHEN OTHER
+            MOVE "Unable to post job at this time." TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG-ERROR
+    END-EVALUATE.
+    EXIT.
+
+BROWSE-JOB-FLOW SECTION.
+    MOVE "--- Browse Jobs/Internships ---" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+
+    *> Pulls the viewer's own university from their profile so JOB-LIST
+    *> can filter out (and flag) postings tied to a specific school.
+    PERFORM LOAD-CURRENT-PROFILE.
+
+    MOVE SPACES TO WS-KEYWORD.
+    MOVE SPACES TO WS-LOCATION-FILTER.
+
+    CALL "BROWSE-JOB" USING WS-USERNAME, "LIST", WS-JOB-NUM,
+                             WS-RETURN-CODE, WS-KEYWORD, WS-LOCATION-FILTER,
+                             WS-UNIVERSITY.
+
+    IF WS-RETURN-CODE NOT = 'S'
+        MOVE "No job postings are available right now." TO WS-MESSAGE
+        PERFORM DISPLAY-AND-LOG
+    END-IF.
+    EXIT.
+
+
+FIND-SOMEONE SECTION.
+    *> Initialize search loop control variable
+    MOVE 'N' TO WS-LOOP-FLAG
+
+    *> Continue searching until user chooses to stop
+    PERFORM UNTIL WS-LOOP-FLAG = 'Y'
+      *> Clear any previous name data before starting new search
+      INITIALIZE WS-FIRST-NAME
+      INITIALIZE WS-LAST-NAME
+
+      MOVE "Search by (1) Name or (2) University/Major?" TO WS-MESSAGE
+      PERFORM DISPLAY-AND-LOG
+      PERFORM READ-FROM-INPUT-FILE
+      IF WS-END-FILE = 'Y'
+          PERFORM CLOSE-PROGRAM
+      END-IF
+      MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-SEARCH-MODE
+
+      IF WS-SEARCH-MODE = "2"
+          PERFORM FIND-BY-FIELD
+      ELSE
+
+      *> Display the prompt to user first
+      MOVE "Enter the full name of the person you are looking for:" TO WS-MESSAGE
+      PERFORM DISPLAY-AND-LOG
+
+      PERFORM READ-FROM-INPUT-FILE
+      IF WS-END-FILE ='Y'
+          PERFORM CLOSE-PROGRAM
+      END-IF
+
+      *> Process the input only if we successfully read from file
+      IF WS-END-FILE = 'N'
+          MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TEMP
+
+          *> Check if user entered a blank line (no name provided)
+          IF WS-TEMP = SPACES
+              *> Show error message for blank input and continue loop
+              MOVE "Please enter a name. Try again:" TO WS-MESSAGE
+              PERFORM DISPLAY-AND-LOG-ERROR
+          ELSE
+              UNSTRING WS-TEMP
+                  DELIMITED BY ALL SPACE
+                  INTO WS-FIRST-NAME
+                       WS-LAST-NAME
+              MOVE FUNCTION TRIM(WS-FIRST-NAME) TO WS-FIRST-NAME
+              MOVE FUNCTION TRIM(WS-LAST-NAME) TO WS-LAST-NAME
+
+              CALL "SEARCH" USING WS-FIRST-NAME, WS-LAST-NAME, WS-PROFILE-DATA, WS-RETURN-CODE, WS-RETURN-USER, WS-MATCH-COUNT, WS-MATCH-LIST
+
+              EVALUATE WS-RETURN-CODE
+                   WHEN 'T'
+                       IF WS-MATCH-COUNT > 1
+                           PERFORM PICK-FROM-MATCHES
+                       END-IF
+                       MOVE "1" TO WS-TRIGGER
+                       PERFORM VIEW-PROFILE
+                       MOVE "0" TO WS-TRIGGER
+                       PERFORM OFFER-CONNECTION-REQUEST
+                       MOVE 'Y' TO WS-LOOP-FLAG
+                   WHEN 'F'
+                       MOVE "This user profile does not exist, Try again:" TO WS-MESSAGE
+                       PERFORM DISPLAY-AND-LOG-ERROR
+                   WHEN 'X'
+                       MOVE "Error accessing accounts file." TO WS-MESSAGE
+                       PERFORM DISPLAY-AND-LOG
+                       CLOSE INPUT-FILE, OUTPUT-FILE, ERROR-FILE
+                       STOP RUN
+                   WHEN OTHER
+                       MOVE "An unknown error occurred." TO WS-MESSAGE
+                       PERFORM DISPLAY-AND-LOG
+                       CLOSE INPUT-FILE, OUTPUT-FILE, ERROR-FILE
+                       STOP RUN
+               END-EVALUATE
+          END-IF
+      END-IF
+      END-IF
+    END-PERFORM
+
+   *> Reset return code so it doesn't interfere with main menu
+   INITIALIZE WS-RETURN-CODE
+   EXIT.
+
+*> After viewing a found profile, offers to send that person a
+*> connection request with an optional short note for context.
+OFFER-CONNECTION-REQUEST SECTION.
+    MOVE "Send a connection request to this person? (Y/N):" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM GET-REQUIRED-INPUT.
+    IF WS-END-FILE = 'Y'
+        PERFORM CLOSE-PROGRAM
+    END-IF.
+    MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-INPUT-BUFFER.
+    IF WS-INPUT-BUFFER = "Y" OR WS-INPUT-BUFFER = "y"
+        MOVE "Add a short note (optional, press Enter to skip):" TO WS-MESSAGE
+        PERFORM DISPLAY-AND-LOG
+        PERFORM READ-FROM-INPUT-FILE
+        IF WS-END-FILE = 'Y'
+            PERFORM CLOSE-PROGRAM
+        END-IF
+        MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-NOTE-INPUT
+
+        CALL "CONNECTIONS" USING "SEND", WS-USERNAME, WS-RETURN-USER,
+                                  WS-RETURN-CODE, WS-NOTE-INPUT,
+                                  WS-MUTUAL-DUMMY, WS-NETWORK-LIST,
+                                  WS-NETWORK-COUNT
+
+        EVALUATE WS-RETURN-CODE
+            WHEN 'S'
+                MOVE "Connection request sent." TO WS-MESSAGE
+            WHEN 'C'
+                MOVE "You are already connected with this person." TO WS-MESSAGE
+            WHEN 'A'
+                MOVE "You already sent this person a request." TO WS-MESSAGE
+            WHEN 'P'
+                MOVE "This person already sent you a request -- check your pending requests."
+                    TO WS-MESSAGE
+            WHEN OTHER
+                MOVE "Unable to send connection request right now." TO WS-MESSAGE
+        END-EVALUATE
+        PERFORM DISPLAY-AND-LOG
+    END-IF.
+    INITIALIZE WS-RETURN-CODE.
+    EXIT.
+
+*> More than one profile shares the searched-for name -- show a
+*> numbered list of the usernames SEARCH found and let the searcher
+*> pick which one they meant instead of always landing on whichever
+*> record happened to come first in profiles.txt.
+PICK-FROM-MATCHES SECTION.
+    MOVE "Multiple people match that name:" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM VARYING N FROM 1 BY 1 UNTIL N > WS-MATCH-COUNT
+        SET WS-MATCH-DISP-NUM TO N
+        INITIALIZE WS-MESSAGE
+        STRING WS-MATCH-DISP-NUM " - " FUNCTION TRIM(WS-MATCHED-USER(N))
+            INTO WS-MESSAGE
+        PERFORM DISPLAY-AND-LOG
+    END-PERFORM.
+
+    MOVE "Enter the number of the person you meant:" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM GET-REQUIRED-INPUT.
+    IF WS-END-FILE = 'Y'
+        PERFORM CLOSE-PROGRAM
+    END-IF.
+    MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-PICK-NUM.
+    IF WS-PICK-NUM IS NUMERIC
+        MOVE WS-PICK-NUM TO WS-PICK-NUM-VAL
+    ELSE
+        MOVE 0 TO WS-PICK-NUM-VAL
+    END-IF.
+
+    PERFORM UNTIL WS-PICK-NUM IS NUMERIC
+              AND WS-PICK-NUM-VAL >= 1
+              AND WS-PICK-NUM-VAL <= WS-MATCH-COUNT
+        MOVE "Invalid choice. Enter the number of the person you meant:"
+            TO WS-MESSAGE
+        PERFORM DISPLAY-AND-LOG
+        PERFORM GET-REQUIRED-INPUT
+        IF WS-END-FILE = 'Y'
+            PERFORM CLOSE-PROGRAM
+        END-IF
+        MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-PICK-NUM
+        IF WS-PICK-NUM IS NUMERIC
+            MOVE WS-PICK-NUM TO WS-PICK-NUM-VAL
+        ELSE
+            MOVE 0 TO WS-PICK-NUM-VAL
+        END-IF
+    END-PERFORM.
+
+    MOVE WS-MATCHED-USER(WS-PICK-NUM-VAL) TO WS-RETURN-USER.
+    EXIT.
+
+*> University/Major search mode for FIND-SOMEONE -- lets a student find
+*> everyone from a given school or major instead of searching by name.
+FIND-BY-FIELD SECTION.
+    MOVE "Search (1) University or (2) Major?" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM GET-REQUIRED-INPUT.
+    IF WS-END-FILE = 'Y'
+        PERFORM CLOSE-PROGRAM
+    END-IF.
+    IF FUNCTION TRIM(INPUT-RECORD) = "2"
+        MOVE "MAJR" TO WS-FIELD-TYPE
+        MOVE "Enter the Major to search for:" TO WS-MESSAGE
+    ELSE
+        MOVE "UNIV" TO WS-FIELD-TYPE
+        MOVE "Enter the University to search for:" TO WS-MESSAGE
+    END-IF.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM GET-REQUIRED-INPUT.
+    IF WS-END-FILE = 'Y'
+        PERFORM CLOSE-PROGRAM
+    END-IF.
+    MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-FIELD-VALUE.
+
+    CALL "SEARCH-BY-FIELD" USING WS-FIELD-TYPE, WS-FIELD-VALUE,
+                                  WS-RETURN-CODE, WS-MATCH-COUNT,
+                                  WS-MATCH-LIST.
+
+    EVALUATE WS-RETURN-CODE
+        WHEN 'T'
+            IF WS-MATCH-COUNT > 1
+                PERFORM PICK-FROM-MATCHES
+            ELSE
+                MOVE WS-MATCHED-USER(1) TO WS-RETURN-USER
+            END-IF
+            MOVE "1" TO WS-TRIGGER
+            PERFORM VIEW-PROFILE
+            MOVE "0" TO WS-TRIGGER
+            MOVE 'Y' TO WS-LOOP-FLAG
+        WHEN 'F'
+            MOVE "No profiles match that search. Try again:" TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG-ERROR
+        WHEN 'X'
+            MOVE "Error accessing profiles file." TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG
+            CLOSE INPUT-FILE, OUTPUT-FILE, ERROR-FILE
+            STOP RUN
+        WHEN OTHER
+            MOVE "An unknown error occurred." TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG
+            CLOSE INPUT-FILE, OUTPUT-FILE, ERROR-FILE
+            STOP RUN
+    END-EVALUATE.
+    EXIT.
+
+LEARN-SKILL SECTION.
+    MOVE "Learn a New Skill:" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+
+    MOVE "1. Skill 1" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    MOVE "2. Skill 2" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    MOVE "3. Skill 3" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    MOVE "4. Skill 4" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    MOVE "5. Skill 5" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    MOVE "6. Go Back" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+
+    MOVE 1 TO MIN-VALUE-CHOICE.
+    MOVE 6 TO MAX-VALUE-CHOICE.
+
+    PERFORM CHOICE.
+
+    EVALUATE WS-CHOICE
+        WHEN 1
+            PERFORM RESUME-BASICS-SKILL
+            PERFORM LEARN-SKILL
+        WHEN 2
+            MOVE "This skill is under construction." TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG
+            PERFORM LEARN-SKILL
+        WHEN 3
+            MOVE "This skill is under construction." TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG
+            PERFORM LEARN-SKILL
+        WHEN 4
+            MOVE "This skill is under construction." TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG
+            PERFORM LEARN-SKILL
+        WHEN 5
+            MOVE "This skill is under construction." TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG
+            PERFORM LEARN-SKILL
+        WHEN 6
+            EXIT SECTION
+    END-EVALUATE.
+    EXIT.
+
+RESUME-BASICS-SKILL SECTION.
+    MOVE "Resume Writing Basics" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    MOVE "---" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    MOVE "A strong resume is tailored to each job: lead with the skills" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    MOVE "and experience the posting actually asks for, keep it to one" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    MOVE "page, and use action verbs (Led, Built, Analyzed) instead of" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    MOVE "listing job duties." TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+
+    MOVE "Quiz: True or False -- you should tailor your resume for" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    MOVE "every job you apply to. (Enter TRUE or FALSE)" TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+
+    PERFORM READ-FROM-INPUT-FILE.
+    MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(INPUT-RECORD)) TO WS-SKILL-ANSWER.
+
+    IF WS-SKILL-ANSWER = "TRUE"
+        MOVE "Correct! Nice work." TO WS-MESSAGE
+        PERFORM DISPLAY-AND-LOG
+        MOVE "Resume Writing Basics" TO WS-SKILL-NAME
+        CALL "SKILL-PROGRESS" USING WS-USERNAME, "RECORD", WS-SKILL-NAME,
+            WS-SKILL-LIST, WS-SKILL-LIST-COUNT, WS-SKILL-RETURN-CODE
+        MOVE "Skill completed and saved to your profile." TO WS-MESSAGE
+        PERFORM DISPLAY-AND-LOG
+    ELSE
+        MOVE "Not quite -- the answer is TRUE. Tailoring your resume to" TO WS-MESSAGE
+        PERFORM DISPLAY-AND-LOG
+        MOVE "each job is what gets it past applicant tracking systems." TO WS-MESSAGE
+        PERFORM DISPLAY-AND-LOG
+        MOVE "Give it another try." TO WS-MESSAGE
+        PERFORM DISPLAY-AND-LOG
+        PERFORM RESUME-BASICS-SKILL
+    END-IF.
+    EXIT.
+
+
+CHOICE SECTION.
+
+    INITIALIZE WS-CHOICE.
+
+    MOVE "Enter your choice as a number:" TO WS-MESSAGE.
+
+    PERFORM DISPLAY-AND-LOG.
+
+    PERFORM READ-FROM-INPUT-FILE.
+
+    IF WS-END-FILE = 'N'
+        IF FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD)) <= 2 AND
+                       FUNCTION TRIM(INPUT-RECORD) IS NUMERIC
+            MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-CHOICE
+        ELSE
+            MOVE 0 TO WS-CHOICE *> Force invalid choice
+        END-IF
+    END-IF.
+
+    IF WS-END-FILE = 'N'
+        PERFORM UNTIL (WS-CHOICE >= MIN-VALUE-CHOICE)
+                       AND (WS-CHOICE <= MAX-VALUE-CHOICE)
+
+            MOVE "Not a valid choice. Try again." TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG-ERROR
+
+            PERFORM READ-FROM-INPUT-FILE
+
+            IF WS-END-FILE = 'N'
+                IF FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD)) <= 2 AND
+                       FUNCTION TRIM(INPUT-RECORD) IS NUMERIC
+                    MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-CHOICE
+                ELSE
+                    MOVE 0 TO WS-CHOICE *> Force invalid choice
+                END-IF
+            END-IF
+
+        END-PERFORM
+    END-IF.
+
+    IF WS-END-FILE = 'Y'
+        MOVE "You quit successfully." TO WS-MESSAGE
+        PERFORM DISPLAY-AND-LOG
+
+        CLOSE INPUT-FILE, OUTPUT-FILE, ERROR-FILE
+        STOP RUN
+    END-IF.
+    EXIT.
+
+
+GET-REQUIRED-INPUT SECTION.
+    PERFORM READ-FROM-INPUT-FILE.
+    PERFORM UNTIL WS-END-FILE = 'Y' OR
+                  FUNCTION TRIM(INPUT-RECORD) > SPACES
+        MOVE "Input cannot be blank. Please provide a value."
+            TO WS-MESSAGE
+        PERFORM DISPLAY-AND-LOG-ERROR
+        PERFORM READ-FROM-INPUT-FILE
+    END-PERFORM.
+    EXIT.
+
+*> Re-prompts until WS-UNIVERSITY matches an entry in universities.txt
+*> (or the student types OTHER), so the stored value is one of a
+*> maintained set of canonical spellings rather than free text.
+VALIDATE-UNIVERSITY SECTION.
+    CALL "LOOKUP-VALIDATE" USING "UNIV", WS-UNIVERSITY,
+                                  WS-LOOKUP-RETURN-CODE.
+    PERFORM UNTIL WS-END-FILE = 'Y' OR WS-LOOKUP-RETURN-CODE = 'S'
+        MOVE "Not a recognized university. Check spelling or enter OTHER:"
+            TO WS-MESSAGE
+        PERFORM DISPLAY-AND-LOG-ERROR
+        PERFORM GET-REQUIRED-INPUT
+        IF WS-END-FILE = 'Y'
+            PERFORM CLOSE-PROGRAM
+        END-IF
+        MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-UNIVERSITY
+        CALL "LOOKUP-VALIDATE" USING "UNIV", WS-UNIVERSITY,
+                                      WS-LOOKUP-RETURN-CODE
+    END-PERFORM.
+    EXIT.
+
+*> Same idea as VALIDATE-UNIVERSITY, checked against majors.txt.
+VALIDATE-MAJOR SECTION.
+    CALL "LOOKUP-VALIDATE" USING "MAJR", WS-MAJOR,
+                                  WS-LOOKUP-RETURN-CODE.
+    PERFORM UNTIL WS-END-FILE = 'Y' OR WS-LOOKUP-RETURN-CODE = 'S'
+        MOVE "Not a recognized major. Check spelling or enter OTHER:"
+            TO WS-MESSAGE
+        PERFORM DISPLAY-AND-LOG-ERROR
+        PERFORM GET-REQUIRED-INPUT
+        IF WS-END-FILE = 'Y'
+            PERFORM CLOSE-PROGRAM
+        END-IF
+        MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-MAJOR
+        CALL "LOOKUP-VALIDATE" USING "MAJR", WS-MAJOR,
+                                      WS-LOOKUP-RETURN-CODE
+    END-PERFORM.
+    EXIT.
+
+*> Optional cross-check between Graduation Year and the year the
+*> student says they started, since WS-MIN-GRAD-YEAR/WS-MAX-GRAD-YEAR
+*> alone allow a 12-year span that an actual 2-6 year program never
+*> spans. Skipped entirely when the student leaves Year Started blank.
+*> An outlier is flagged with a warning, not rejected -- the field is
+*> optional and a short/long program (or a transfer, a gap year, etc.)
+*> is plausible, so this is a "double check your entry" nudge only.
+PROMPT-FOR-START-YEAR SECTION.
+    MOVE SPACES TO WS-START-YEAR.
+    MOVE "Year you started this program (YYYY, optional, Enter to skip):"
+        TO WS-MESSAGE.
+    PERFORM DISPLAY-AND-LOG.
+    PERFORM READ-FROM-INPUT-FILE.
+    IF WS-END-FILE = 'Y'
+        PERFORM CLOSE-PROGRAM
+    END-IF.
+    MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-START-YEAR.
+
+    IF WS-START-YEAR > SPACES
+        IF WS-START-YEAR IS NUMERIC AND FUNCTION LENGTH(WS-START-YEAR) = 4
+            MOVE WS-START-YEAR TO WS-START-YEAR-NUM
+            PERFORM CHECK-PROGRAM-LENGTH
+        ELSE
+            MOVE "Year Started wasn't a 4-digit year -- skipping that check."
+                TO WS-MESSAGE
+            PERFORM DISPLAY-AND-LOG-ERROR
+        END-IF
+    END-IF.
+    EXIT.
+
+*> Flags (but does not block) a Graduation Year / Year Started gap
+*> outside the typical 2-6 year program length. Requires
+*> WS-GRAD-YEAR-NUM and WS-START-YEAR-NUM to already be populated.
+CHECK-PROGRAM-LENGTH SECTION.
+    COMPUTE WS-PROGRAM-LENGTH = WS-GRAD-YEAR-NUM - WS-START-YEAR-NUM.
+    IF WS-PROGRAM-LENGTH < 2 OR WS-PROGRAM-LENGTH > 6
+        MOVE WS-PROGRAM-LENGTH TO WS-PROGRAM-LEN-TEXT
+        INITIALIZE WS-MESSAGE
+        STRING "Note: that's a " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-PROGRAM-LEN-TEXT) DELIMITED BY SIZE
+               "-year gap between Year Started and Graduation Year, "
+                   DELIMITED BY SIZE
+               "outside the typical 2-6 year program length. "
+                   DELIMITED BY SIZE
+               "Double check both years are correct." DELIMITED BY SIZE
+               INTO WS-MESSAGE
+        PERFORM DISPLAY-AND-LOG-ERROR
+    END-IF.
+    EXIT.
+
+
+
+DISPLAY-AND-LOG SECTION.
+    DISPLAY WS-MESSAGE.
+    MOVE WS-MESSAGE TO OUTPUT-RECORD.
+    WRITE OUTPUT-RECORD.
+    EXIT.
+
+*> Same as DISPLAY-AND-LOG, but also copies the message to
+*> InCollege-Errors.txt. Used only at validation-rejection messages
+*> (bad choice, blank input, unrecognized entry) so input quality can
+*> be measured separately from the full session transcript.
+DISPLAY-AND-LOG-ERROR SECTION.
+    DISPLAY WS-MESSAGE.
+    MOVE WS-MESSAGE TO OUTPUT-RECORD.
+    WRITE OUTPUT-RECORD.
+    MOVE WS-MESSAGE TO ERROR-RECORD.
+    WRITE ERROR-RECORD.
+    EXIT.
+
+READ-FROM-INPUT-FILE SECTION.
+    IF WS-END-FILE = 'Y'
+        PERFORM CLOSE-PROGRAM
+    END-IF.
+
+    READ INPUT-FILE
+        AT END
+            MOVE 'Y' TO WS-END-FILE
+        NOT AT END
+            MOVE 'N' TO WS-END-FILE
+            ADD 1 TO WS-LINES-READ
+    END-READ.
+
+    EXIT.
+
+*> If a prior run left a checkpoint behind, skip that many input lines
+*> before the menu starts so a restarted run doesn't replay keystrokes
+*> that already drove a completed CREATE-ACCOUNT-FLOW or
+*> PROFILE-CREATION-FLOW.
+LOAD-CHECKPOINT SECTION.
+    MOVE 0 TO WS-CHECKPOINT-LINES.
+
+    OPEN INPUT CHECKPOINT-FILE.
+    IF WS-CHECKPOINT-STATUS = "00"
+        READ CHECKPOINT-FILE
+            AT END
+                MOVE 0 TO WS-CHECKPOINT-LINES
+            NOT AT END
+                MOVE FUNCTION NUMVAL(CHECKPOINT-RECORD) TO WS-CHECKPOINT-LINES
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+    IF WS-CHECKPOINT-LINES > 0
+        MOVE "Resuming batch input from a saved checkpoint." TO WS-MESSAGE
+        PERFORM DISPLAY-AND-LOG
+        PERFORM VARYING WS-SKIP-COUNT FROM 1 BY 1
+                UNTIL WS-SKIP-COUNT > WS-CHECKPOINT-LINES
+                   OR WS-END-FILE = 'Y'
+            PERFORM READ-FROM-INPUT-FILE
+        END-PERFORM
+    END-IF.
+    EXIT.
+
+*> Records how many input lines have been consumed so far, so the
+*> next run can pick up right after the last completed flow.
+SAVE-CHECKPOINT SECTION.
+    MOVE WS-LINES-READ TO CHECKPOINT-RECORD.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    WRITE CHECKPOINT-RECORD.
+    CLOSE CHECKPOINT-FILE.
+    EXIT.
+
+CLOSE-PROGRAM SECTION.
+       IF WS-END-FILE = 'Y'
+           MOVE "Inactivity. You quit successfully." TO WS-MESSAGE
+           PERFORM DISPLAY-AND-LOG
+
+           CLOSE INPUT-FILE, OUTPUT-FILE, ERROR-FILE
+           STOP RUN
+       END-IF.
+
+
