@@ -7,8 +7,10 @@
        ENVIRONMENT DIVISION.
               INPUT-OUTPUT SECTION.
                   FILE-CONTROL.
-                      SELECT ACCOUNTS-FILE ASSIGN TO "accounts.txt"
-                          ORGANIZATION IS LINE SEQUENTIAL
+                      SELECT ACCOUNTS-FILE ASSIGN TO "accounts.dat"
+                          ORGANIZATION IS INDEXED
+                          ACCESS MODE IS DYNAMIC
+                          RECORD KEY IS ACCOUNTS-USERNAME
                           FILE STATUS IS WS-ACCOUNTS-STATUS.
 
        DATA DIVISION.
@@ -18,11 +20,15 @@
                   01  ACCOUNTS-RECORD-DATA.
                       05  ACCOUNTS-USERNAME PIC X(20).
                       05  ACCOUNTS-PASSWORD PIC X(20).
+                      05  ACCOUNTS-RECOVERY-EMAIL PIC X(50).
+                      05  ACCOUNTS-ACCOUNT-TYPE PIC X(8).
+                      05  ACCOUNTS-CREATED-DATE PIC X(8).
 
               WORKING-STORAGE SECTION.
 
-                  01  WS-ACCOUNT-COUNT    PIC 9(1) VALUE 0.
-                  01  WS-ACCOUNT-LIMIT    PIC 9(1) VALUE 5.
+                  01  WS-ACCOUNT-COUNT    PIC 9(5) VALUE 0.
+                  01  WS-ACCOUNT-LIMIT    PIC 9(5) VALUE 00500.
+                  01  WS-ACCOUNT-LIMIT-TEXT PIC X(5).
                   01  WS-EOF-FLAG         PIC X(1) VALUE 'N'.
                   01  WS-USERNAME-EXISTS  PIC X(1) VALUE 'N'.
 
@@ -35,15 +41,27 @@
 
                   01  WS-PASSWORD-INDEX   PIC 99.
 
+                  01  WS-AUDIT-RETURN-CODE PIC X.
+
               LINKAGE SECTION.
-                  01  LS-USERNAME     PIC X(20).
-                  01  LS-PASSWORD     PIC X(20).
-                  01  LS-RETURN-CODE  PIC X.
+                  01  LS-USERNAME        PIC X(20).
+                  01  LS-PASSWORD        PIC X(20).
+                  01  LS-RECOVERY-EMAIL  PIC X(50).
+                  01  LS-ACCOUNT-TYPE    PIC X(8).
+                  01  LS-RETURN-CODE     PIC X.
+
+      *> Set only when LS-RETURN-CODE comes back 'F', so a batch caller
+      *> can log exactly which password rule the entry failed instead of
+      *> a bare "invalid password" -- blank for every other return code.
+                  01  LS-PASSWORD-FAIL-REASON PIC X(70).
 
 
-       PROCEDURE DIVISION USING LS-USERNAME, LS-PASSWORD, LS-RETURN-CODE.
+       PROCEDURE DIVISION USING LS-USERNAME, LS-PASSWORD,
+                                 LS-RECOVERY-EMAIL, LS-ACCOUNT-TYPE,
+                                 LS-RETURN-CODE, LS-PASSWORD-FAIL-REASON.
 
               MOVE 'S' TO LS-RETURN-CODE.
+              MOVE SPACES TO LS-PASSWORD-FAIL-REASON.
 
               *> First, read the file to check limits and if user exists.
               PERFORM VALIDATE-ACCOUNT-DATA.
@@ -61,6 +79,14 @@
                   GOBACK
               END-IF.
 
+              *> Third, make sure the caller sent a recognized account type
+              *> -- defaulting an unrecognized or blank value to STUDENT
+              *> keeps older batch input (written before this field existed)
+              *> from failing account creation outright.
+              IF FUNCTION TRIM(LS-ACCOUNT-TYPE) NOT = "EMPLOYER"
+                  MOVE "STUDENT" TO LS-ACCOUNT-TYPE
+              END-IF.
+
 
               *> If all checks pass, open the file again to add the record.
               PERFORM WRITE-NEW-ACCOUNT.
@@ -73,11 +99,24 @@
               MOVE 'N' TO WS-USERNAME-EXISTS.
               MOVE 'N' TO WS-EOF-FLAG.
 
+              *> Allow the enrollment cap to be raised without a recompile:
+              *> an INCOLLEGE-ACCOUNT-LIMIT environment variable overrides the
+              *> built-in default set above.
+              MOVE SPACES TO WS-ACCOUNT-LIMIT-TEXT.
+              ACCEPT WS-ACCOUNT-LIMIT-TEXT FROM ENVIRONMENT "INCOLLEGE-ACCOUNT-LIMIT".
+              IF FUNCTION TRIM(WS-ACCOUNT-LIMIT-TEXT) IS NUMERIC
+                 AND FUNCTION TRIM(WS-ACCOUNT-LIMIT-TEXT) > SPACES
+                  MOVE FUNCTION TRIM(WS-ACCOUNT-LIMIT-TEXT) TO WS-ACCOUNT-LIMIT
+              END-IF.
+
               OPEN INPUT ACCOUNTS-FILE.
 
-              *> A status of "35" means the file doesn't exist, which is okay.
-              *> We will create it in the WRITE-NEW-ACCOUNT paragraph.
+              *> A status of "35" means accounts.dat doesn't exist yet.
+              *> Create the empty indexed file now so WRITE-NEW-ACCOUNT can
+              *> open it I-O later; there is nothing to count or collide
+              *> with on a brand-new file.
               IF WS-ACCOUNTS-STATUS = "35"
+                  OPEN OUTPUT ACCOUNTS-FILE
                   CLOSE ACCOUNTS-FILE
                   EXIT PARAGRAPH
               END-IF.
@@ -91,16 +130,30 @@
                   EXIT PARAGRAPH
               END-IF.
 
-              *> Read the entire file to count records and check for the username.
+              *> A keyed read tells us whether the username is already taken
+              *> without scanning the whole file.
+              MOVE LS-USERNAME TO ACCOUNTS-USERNAME.
+              READ ACCOUNTS-FILE KEY IS ACCOUNTS-USERNAME
+                  INVALID KEY
+                      MOVE 'N' TO WS-USERNAME-EXISTS
+                  NOT INVALID KEY
+                      MOVE 'Y' TO WS-USERNAME-EXISTS
+              END-READ.
+
+              *> Enforcing the enrollment cap still needs the total record
+              *> count, so walk the index once from the beginning.
+              MOVE LOW-VALUES TO ACCOUNTS-USERNAME.
+              START ACCOUNTS-FILE KEY IS NOT LESS THAN ACCOUNTS-USERNAME
+                  INVALID KEY
+                      MOVE 'Y' TO WS-EOF-FLAG
+              END-START.
+
               PERFORM UNTIL WS-EOF-FLAG = 'Y'
-                  READ ACCOUNTS-FILE
+                  READ ACCOUNTS-FILE NEXT RECORD
                    AT END
                        MOVE 'Y' TO WS-EOF-FLAG
                    NOT AT END
                        ADD 1 TO WS-ACCOUNT-COUNT
-                       IF ACCOUNTS-USERNAME = LS-USERNAME
-                           MOVE 'Y' TO WS-USERNAME-EXISTS
-                       END-IF
                   END-READ
               END-PERFORM.
 
@@ -118,8 +171,10 @@
 
 
        WRITE-NEW-ACCOUNT SECTION.
-           *> Open in EXTEND mode to append to the end of the file.
-              OPEN EXTEND ACCOUNTS-FILE.
+           *> Indexed files take new records through I-O mode, not EXTEND.
+           *> VALIDATE-ACCOUNT-DATA already created accounts.dat if it was
+           *> missing, so a plain OPEN I-O is enough here.
+              OPEN I-O ACCOUNTS-FILE.
 
               IF WS-ACCOUNTS-STATUS NOT = "00"
                   DISPLAY "Error opening accounts file for writing."
@@ -130,9 +185,21 @@
 
               MOVE LS-USERNAME TO ACCOUNTS-USERNAME.
               MOVE LS-PASSWORD TO ACCOUNTS-PASSWORD.
-              WRITE ACCOUNTS-RECORD-DATA.
+              MOVE LS-RECOVERY-EMAIL TO ACCOUNTS-RECOVERY-EMAIL.
+              MOVE LS-ACCOUNT-TYPE TO ACCOUNTS-ACCOUNT-TYPE.
+              MOVE FUNCTION CURRENT-DATE(1:8) TO ACCOUNTS-CREATED-DATE.
+              WRITE ACCOUNTS-RECORD-DATA
+                  INVALID KEY
+                      MOVE 'E' TO LS-RETURN-CODE
+              END-WRITE.
 
               CLOSE ACCOUNTS-FILE.
+
+              *> Leave a permanent trail of who created an account and when.
+              IF LS-RETURN-CODE = 'S'
+                  CALL "AUDIT-LOG" USING LS-USERNAME, "ACCOUNT_CREATED",
+                                          LS-RETURN-CODE, WS-AUDIT-RETURN-CODE
+              END-IF.
               EXIT.
 
 
@@ -143,6 +210,7 @@
               IF FUNCTION LENGTH(FUNCTION TRIM(LS-PASSWORD)) < 8 OR
               FUNCTION LENGTH(FUNCTION TRIM(LS-PASSWORD)) > 12
                   MOVE 'F' TO LS-RETURN-CODE
+                  MOVE "must be 8-12 characters long" TO LS-PASSWORD-FAIL-REASON
                   EXIT PARAGRAPH
               END-IF.
 
@@ -166,6 +234,25 @@
                   END-EVALUATE
               END-PERFORM.
 
+              *> Name every rule that's missing, not just the first one
+              *> found, so a batch load's error report tells the whole
+              *> story for that entry in one line.
+              IF WS-HAS-CAPITAL = 'N'
+                  STRING FUNCTION TRIM(LS-PASSWORD-FAIL-REASON)
+                         "missing capital letter; " DELIMITED BY SIZE
+                         INTO LS-PASSWORD-FAIL-REASON
+              END-IF.
+              IF WS-HAS-DIGIT = 'N'
+                  STRING FUNCTION TRIM(LS-PASSWORD-FAIL-REASON)
+                         "missing digit; " DELIMITED BY SIZE
+                         INTO LS-PASSWORD-FAIL-REASON
+              END-IF.
+              IF WS-HAS-SPECIAL = 'N'
+                  STRING FUNCTION TRIM(LS-PASSWORD-FAIL-REASON)
+                         "missing special character; " DELIMITED BY SIZE
+                         INTO LS-PASSWORD-FAIL-REASON
+              END-IF.
+
               IF WS-HAS-CAPITAL = 'N' OR WS-HAS-DIGIT = 'N' OR WS-HAS-SPECIAL = 'N'
                   MOVE 'F' TO LS-RETURN-CODE
               END-IF.
