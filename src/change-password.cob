@@ -0,0 +1,141 @@
+       >>SOURCE FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHANGE-PASSWORD.
+       AUTHOR. Paola
+       DATE-WRITTEN. 08/09/2026
+
+       *> Lets a logged-in student update their own password: verifies the
+       *> current password the same way LOGIN does, validates the new one
+       *> with the same rules as CREATE-ACCOUNT, then rewrites that one
+       *> line of accounts.txt in place.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE ASSIGN TO "accounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ACCOUNTS-USERNAME
+               FILE STATUS IS WS-ACCOUNTS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNTS-FILE.
+       01  ACCOUNTS-RECORD-DATA.
+           05  ACCOUNTS-USERNAME       PIC X(20).
+           05  ACCOUNTS-PASSWORD       PIC X(20).
+           05  ACCOUNTS-RECOVERY-EMAIL PIC X(50).
+           05  ACCOUNTS-ACCOUNT-TYPE   PIC X(8).
+            05  ACCOUNTS-CREATED-DATE  PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCOUNTS-STATUS   PIC X(2).
+       01  WS-USER-FOUND        PIC X VALUE 'N'.
+
+       01  WS-HAS-CAPITAL       PIC X VALUE 'N'.
+       01  WS-HAS-DIGIT         PIC X VALUE 'N'.
+       01  WS-HAS-SPECIAL       PIC X VALUE 'N'.
+       01  WS-PASSWORD-INDEX    PIC 99.
+
+       LINKAGE SECTION.
+       01  LS-USERNAME          PIC X(20).
+       01  LS-OLD-PASSWORD      PIC X(20).
+       01  LS-NEW-PASSWORD      PIC X(20).
+       01  LS-RETURN-CODE       PIC X.
+
+       PROCEDURE DIVISION USING LS-USERNAME, LS-OLD-PASSWORD,
+                                 LS-NEW-PASSWORD, LS-RETURN-CODE.
+
+           MOVE 'F' TO LS-RETURN-CODE.
+           MOVE FUNCTION TRIM(LS-USERNAME) TO LS-USERNAME.
+           MOVE FUNCTION TRIM(LS-OLD-PASSWORD) TO LS-OLD-PASSWORD.
+           MOVE FUNCTION TRIM(LS-NEW-PASSWORD) TO LS-NEW-PASSWORD.
+
+           PERFORM PASSWORD-VALIDATION.
+           IF LS-RETURN-CODE = 'V'
+               GOBACK
+           END-IF.
+
+           PERFORM LOAD-AND-VERIFY.
+           IF LS-RETURN-CODE NOT = 'S'
+               GOBACK
+           END-IF.
+
+           PERFORM REWRITE-ACCOUNTS-FILE.
+
+           GOBACK.
+
+       LOAD-AND-VERIFY SECTION.
+           MOVE 'N' TO WS-USER-FOUND.
+           MOVE 'F' TO LS-RETURN-CODE.
+
+           OPEN I-O ACCOUNTS-FILE.
+           IF WS-ACCOUNTS-STATUS = "35"
+               CLOSE ACCOUNTS-FILE
+               EXIT PARAGRAPH
+           END-IF.
+           IF WS-ACCOUNTS-STATUS NOT = "00"
+               MOVE 'X' TO LS-RETURN-CODE
+               CLOSE ACCOUNTS-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           *> A keyed read finds the account directly; the file is left
+           *> open and positioned on that record so REWRITE-ACCOUNTS-FILE
+           *> can update it in place.
+           MOVE LS-USERNAME TO ACCOUNTS-USERNAME.
+           READ ACCOUNTS-FILE KEY IS ACCOUNTS-USERNAME
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-USER-FOUND
+                   IF FUNCTION TRIM(ACCOUNTS-PASSWORD) = LS-OLD-PASSWORD
+                       MOVE 'S' TO LS-RETURN-CODE
+                   END-IF
+           END-READ.
+
+           IF LS-RETURN-CODE NOT = 'S'
+               CLOSE ACCOUNTS-FILE
+           END-IF.
+           EXIT.
+
+       REWRITE-ACCOUNTS-FILE SECTION.
+           MOVE LS-NEW-PASSWORD TO ACCOUNTS-PASSWORD.
+           REWRITE ACCOUNTS-RECORD-DATA
+               INVALID KEY
+                   MOVE 'X' TO LS-RETURN-CODE
+           END-REWRITE.
+
+           CLOSE ACCOUNTS-FILE.
+           EXIT.
+
+       PASSWORD-VALIDATION SECTION.
+           IF FUNCTION LENGTH(FUNCTION TRIM(LS-NEW-PASSWORD)) < 8 OR
+              FUNCTION LENGTH(FUNCTION TRIM(LS-NEW-PASSWORD)) > 12
+               MOVE 'V' TO LS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE 'N' TO WS-HAS-CAPITAL.
+           MOVE 'N' TO WS-HAS-DIGIT.
+           MOVE 'N' TO WS-HAS-SPECIAL.
+
+           PERFORM VARYING WS-PASSWORD-INDEX FROM 1 BY 1
+               UNTIL WS-PASSWORD-INDEX > FUNCTION LENGTH(FUNCTION TRIM(LS-NEW-PASSWORD))
+
+               EVALUATE TRUE
+               WHEN LS-NEW-PASSWORD(WS-PASSWORD-INDEX:1) IS ALPHABETIC-UPPER
+                   MOVE 'Y' TO WS-HAS-CAPITAL
+               WHEN LS-NEW-PASSWORD(WS-PASSWORD-INDEX:1) IS NUMERIC
+                   MOVE 'Y' TO WS-HAS-DIGIT
+               WHEN LS-NEW-PASSWORD(WS-PASSWORD-INDEX:1) IS NOT ALPHABETIC
+                AND LS-NEW-PASSWORD(WS-PASSWORD-INDEX:1) IS NOT NUMERIC
+                   MOVE 'Y' TO WS-HAS-SPECIAL
+               END-EVALUATE
+           END-PERFORM.
+
+           IF WS-HAS-CAPITAL = 'N' OR WS-HAS-DIGIT = 'N' OR WS-HAS-SPECIAL = 'N'
+               MOVE 'V' TO LS-RETURN-CODE
+           END-IF.
+
+           EXIT.
