@@ -3,11 +3,11 @@
        PROGRAM-ID. VIEW-MESSAGE.
        AUTHOR. Vamsi.
        DATE-WRITTEN. 11/10/2025.
-      *
-      *This module reads the messages.txt file and displays
-      * all messages for the specified recipient.
-      * It logs all output to InCollege-Output.txt.
-      *
+      *>
+      *>This module reads the messages.txt file and displays
+      *> all messages for the specified recipient.
+      *> It logs all output to InCollege-Output.txt.
+      *>
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -30,54 +30,126 @@
        01  WS-OUTPUT-STATUS   PIC X(2).
        01  WS-MESSAGES-STATUS PIC X(2).
        01  WS-EOF-FLAG        PIC X VALUE 'N'.
-      * This tracks if we find at least one message
+      *> This tracks if we find at least one message
        01  WS-MSG-FOUND-FLAG  PIC X VALUE 'N'.
 
-      * Variables for parsing
+      *> Variables for parsing
        01  WS-STORED-LINE     PIC X(500).
        01  WS-SENDER          PIC X(20).
        01  WS-RECIPIENT       PIC X(20).
        01  WS-MESSAGE-CONTENT PIC X(200).
        01  WS-TIMESTAMP       PIC X(30).
-       01  WS-REST-OF-LINE    PIC X(480).
+       01  WS-READ-STATUS     PIC X(10).
+      *> Holds the "Sender:Recipient" token on its own, after the line
+      *> has already been split on ">>" -- splitting on ":" only works
+      *> safely once the timestamp (which itself contains a ":") has
+      *> been isolated into its own field.
+       01  WS-SENDER-RECIPIENT PIC X(41).
 
-      * Variable for logging output
+      *> Variable for logging output
        01  WS-DISPLAY-LINE    PIC X(350).
 
+      *> Read-into-memory/rewrite table so a message's UNREAD flag can be
+      *> flipped to READ once it's been shown, the same read-all/rewrite-
+      *> whole-file approach connections.cob uses for its own file.
+       01  WS-MSG-COUNT       PIC 9(3) VALUE 0.
+       01  WS-MSG-CAP-WARNED  PIC X VALUE 'N'.
+       01  WS-MSG-TEMP-TABLE.
+           05 WS-MSG-TEMP-RECORD OCCURS 500 TIMES PIC X(500).
+       01  I                  PIC 9(3).
+       01  J                  PIC 9(3).
+
+      *> Conversation-partner table: every other party the user has
+      *> exchanged messages with, in first-encountered order, so
+      *> messages can be displayed grouped by thread instead of one
+      *> flat interleaved list.
+       01  WS-PARTNER-COUNT   PIC 9(3) VALUE 0.
+       01  WS-PARTNER-TABLE.
+           05 WS-PARTNER-NAME OCCURS 50 TIMES PIC X(20).
+       01  WS-CURRENT-PARTNER PIC X(20).
+       01  WS-MSG-PARTNER     PIC X(20).
+       01  WS-PARTNER-MATCH   PIC X VALUE 'N'.
+
+      *> Read-into-memory/rewrite table used by DELETE-MESSAGE to drop
+      *> one line from messages.txt, the same shape WITHDRAW-APPLICATION
+      *> and UNSAVE-JOB use for their own files.
+       01  WS-DEL-COUNT       PIC 9(3) VALUE 0.
+       01  WS-DEL-CAP-WARNED  PIC X VALUE 'N'.
+       01  WS-DEL-TEMP-TABLE.
+           05 WS-DEL-TEMP-RECORD OCCURS 500 TIMES PIC X(500).
+
+      *> Fields passed on to SEND-MESSAGE by REPLY-MESSAGE
+       01  WS-SKIP-VERIFY     PIC X VALUE 'Y'.
+       01  WS-SEND-RETURN     PIC X.
+
        LINKAGE SECTION.
-      * The logged-in user, passed from the main program
+      *> The logged-in user, passed from the main program
        01  LS-CURRENT-USER    PIC X(20).
-      * 'S' = Success (messages found), 'F' = No messages, 'X' = Error
+      *> 'VIEW' = display inbox grouped by thread, 'DELETE' = remove
+      *> one of the caller's own messages, 'REPLY' = send a reply to
+      *> the sender of a message just shown
+       01  LS-ACTION          PIC X(10).
+      *> For DELETE: the other party and timestamp of the message to
+      *> remove, since messages have no other unique identifier.
+      *> For REPLY: the original sender to reply to.
+       01  LS-PARTNER         PIC X(20).
+       01  LS-TIMESTAMP       PIC X(30).
+      *> 'S' = Success (messages found), 'F' = No messages, 'X' = Error
        01  LS-RETURN-CODE     PIC X.
 
-       PROCEDURE DIVISION USING LS-CURRENT-USER, LS-RETURN-CODE.
-      * Default to error until a clear outcome
+       PROCEDURE DIVISION USING LS-CURRENT-USER, LS-ACTION, LS-PARTNER,
+           LS-TIMESTAMP, LS-RETURN-CODE.
+      *> Default to error until a clear outcome
        MOVE 'X' TO LS-RETURN-CODE
-       MOVE 'N' TO WS-MSG-FOUND-FLAG
-       MOVE 'N' TO WS-EOF-FLAG
        MOVE FUNCTION TRIM(LS-CURRENT-USER) TO LS-CURRENT-USER.
 
-      * Open the output file first to log all actions.
-      * The main program must CLOSE this file
-      * before CALLing and OPEN EXTEND it after.
+       EVALUATE FUNCTION TRIM(LS-ACTION)
+           WHEN "DELETE"
+               PERFORM DELETE-MESSAGE
+           WHEN "REPLY"
+               PERFORM REPLY-MESSAGE
+           WHEN OTHER
+               PERFORM VIEW-ALL-MESSAGES
+       END-EVALUATE.
+       GOBACK.
+
+      *> Replies to the sender of a message the caller already saw in
+      *> their inbox. LS-PARTNER is fed straight into SEND-MESSAGE as
+      *> the recipient, with LS-SKIP-VERIFY set so SEND-MESSAGE doesn't
+      *> re-check the connection the caller obviously already has.
+       REPLY-MESSAGE SECTION.
+       CALL "SEND-MESSAGE" USING LS-CURRENT-USER, LS-PARTNER,
+           WS-SKIP-VERIFY, WS-SEND-RETURN, SPACES
+       MOVE WS-SEND-RETURN TO LS-RETURN-CODE.
+       GOBACK.
+
+      *> Lists every message involving this user, grouped by
+      *> conversation thread, and marks shown messages READ.
+       VIEW-ALL-MESSAGES SECTION.
+       MOVE 'N' TO WS-MSG-FOUND-FLAG
+       MOVE 'N' TO WS-EOF-FLAG.
+
+      *> Open the output file first to log all actions.
+      *> The main program must CLOSE this file
+      *> before CALLing and OPEN EXTEND it after.
        OPEN EXTEND OUTPUT-FILE
        IF WS-OUTPUT-STATUS NOT = "00"
            MOVE 'X' TO LS-RETURN-CODE
            GOBACK
        END-IF.
 
-      * Try to open the messages file
+      *> Try to open the messages file
        OPEN INPUT MESSAGES-FILE
        IF WS-MESSAGES-STATUS NOT = "00"
            IF WS-MESSAGES-STATUS = "35"
-      * File not found = No messages exist yet
+      *> File not found = No messages exist yet
                MOVE "You have no messages at this time." TO WS-DISPLAY-LINE
                PERFORM DISPLAY-AND-LOG
                MOVE 'F' TO LS-RETURN-CODE
                CLOSE OUTPUT-FILE
                GOBACK
            ELSE
-      * Other file error
+      *> Other file error
                MOVE "Error accessing messages file." TO WS-DISPLAY-LINE
                PERFORM DISPLAY-AND-LOG
                MOVE 'X' TO LS-RETURN-CODE
@@ -86,29 +158,73 @@
            END-IF
        END-IF.
 
-      * File opened successfully, print header
+      *> File opened successfully, print header
        MOVE "Your Messages" TO WS-DISPLAY-LINE
        PERFORM DISPLAY-AND-LOG
        MOVE "---" TO WS-DISPLAY-LINE
        PERFORM DISPLAY-AND-LOG.
 
-      * Read through the entire messages file
+      *> Read the entire file into memory first so that any messages
+      *> shown below can have their UNREAD flag flipped to READ and the
+      *> whole file rewritten afterward.
+       MOVE 0 TO WS-MSG-COUNT.
+       MOVE 'N' TO WS-MSG-CAP-WARNED.
        PERFORM UNTIL WS-EOF-FLAG = 'Y'
            READ MESSAGES-FILE INTO WS-STORED-LINE
                AT END
                    MOVE 'Y' TO WS-EOF-FLAG
                NOT AT END
-                   PERFORM PROCESS-MESSAGE-RECORD
+                   IF WS-MSG-COUNT < 500
+                       ADD 1 TO WS-MSG-COUNT
+                       MOVE WS-STORED-LINE TO WS-MSG-TEMP-RECORD(WS-MSG-COUNT)
+                   ELSE
+                       IF WS-MSG-CAP-WARNED = 'N'
+                           MOVE "Message table capped at 500 entries; some messages were not loaded."
+                               TO WS-DISPLAY-LINE
+                           PERFORM DISPLAY-AND-LOG
+                           MOVE 'Y' TO WS-MSG-CAP-WARNED
+                       END-IF
+                   END-IF
            END-READ
        END-PERFORM.
 
        CLOSE MESSAGES-FILE.
 
-      * After loop, check if we ever found a message
+      *> First pass: find every conversation partner this user has
+      *> exchanged messages with, in the order each is first seen.
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-MSG-COUNT
+           PERFORM COLLECT-PARTNERS
+       END-PERFORM.
+
+      *> Second pass: one conversation thread at a time, oldest
+      *> message first within the thread, so a back-and-forth with one
+      *> classmate doesn't get interleaved with another conversation.
+       PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-PARTNER-COUNT
+           MOVE WS-PARTNER-NAME(J) TO WS-CURRENT-PARTNER
+           MOVE SPACES TO WS-DISPLAY-LINE
+           STRING "Conversation with " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CURRENT-PARTNER) DELIMITED BY SIZE
+                  INTO WS-DISPLAY-LINE
+           PERFORM DISPLAY-AND-LOG
+           MOVE "---" TO WS-DISPLAY-LINE
+           PERFORM DISPLAY-AND-LOG
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-MSG-COUNT
+               PERFORM DISPLAY-CONVERSATION-MESSAGE
+           END-PERFORM
+       END-PERFORM.
+
+      *> After both passes, check if we ever found a message
        IF WS-MSG-FOUND-FLAG = 'Y'
            MOVE 'S' TO LS-RETURN-CODE
+      *> Persist the READ flags back to messages.txt
+           OPEN OUTPUT MESSAGES-FILE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-MSG-COUNT
+               WRITE MESSAGE-RECORD FROM WS-MSG-TEMP-RECORD(I)
+           END-PERFORM
+           CLOSE MESSAGES-FILE
        ELSE
-      * File was read, but no messages matched the user
+      *> File was read, but no messages matched the user
            MOVE "You have no messages at this time." TO WS-DISPLAY-LINE
            PERFORM DISPLAY-AND-LOG
            MOVE 'F' TO LS-RETURN-CODE
@@ -117,31 +233,184 @@
        CLOSE OUTPUT-FILE.
        GOBACK.
 
-      * This paragraph parses one line from messages.txt
-       PROCESS-MESSAGE-RECORD SECTION.
+      *> Removes one of the caller's own sent messages from messages.txt,
+      *> keyed by recipient + timestamp since messages have no other
+      *> unique identifier. Same read-into-memory/rewrite-minus-one-line
+      *> shape as UNSAVE-JOB and WITHDRAW-APPLICATION.
+       DELETE-MESSAGE SECTION.
+       MOVE 0 TO WS-DEL-COUNT
+       MOVE 'N' TO WS-DEL-CAP-WARNED
+       MOVE 'N' TO WS-EOF-FLAG
+       MOVE 'N' TO WS-MSG-FOUND-FLAG.
+
+       OPEN INPUT MESSAGES-FILE
+       IF WS-MESSAGES-STATUS = "35"
+           MOVE 'F' TO LS-RETURN-CODE
+           GOBACK
+       END-IF.
+       IF WS-MESSAGES-STATUS NOT = "00"
+           MOVE 'X' TO LS-RETURN-CODE
+           CLOSE MESSAGES-FILE
+           GOBACK
+       END-IF.
+
+       PERFORM UNTIL WS-EOF-FLAG = 'Y'
+           READ MESSAGES-FILE INTO WS-STORED-LINE
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+               NOT AT END
+                   INITIALIZE WS-SENDER, WS-RECIPIENT, WS-MESSAGE-CONTENT,
+                              WS-TIMESTAMP, WS-READ-STATUS,
+                              WS-SENDER-RECIPIENT
+                   *> Split on ">>" first so the ":" inside the timestamp
+                   *> (h:mm am/pm-MM/DD) can't be mistaken for the
+                   *> sender/recipient separator.
+                   UNSTRING WS-STORED-LINE DELIMITED BY ">>"
+                       INTO WS-SENDER-RECIPIENT, WS-MESSAGE-CONTENT,
+                            WS-TIMESTAMP, WS-READ-STATUS
+                   END-UNSTRING
+                   UNSTRING WS-SENDER-RECIPIENT DELIMITED BY ":"
+                       INTO WS-SENDER, WS-RECIPIENT
+                   END-UNSTRING
+                   IF FUNCTION TRIM(WS-SENDER) = FUNCTION TRIM(LS-CURRENT-USER)
+                      AND FUNCTION TRIM(WS-RECIPIENT) = FUNCTION TRIM(LS-PARTNER)
+                      AND FUNCTION TRIM(WS-TIMESTAMP) = FUNCTION TRIM(LS-TIMESTAMP)
+                       MOVE 'Y' TO WS-MSG-FOUND-FLAG
+                   ELSE
+                       IF WS-DEL-COUNT < 500
+                           ADD 1 TO WS-DEL-COUNT
+                           MOVE WS-STORED-LINE TO WS-DEL-TEMP-RECORD(WS-DEL-COUNT)
+                       ELSE
+                           IF WS-DEL-CAP-WARNED = 'N'
+                               MOVE "Message table capped at 500 entries; some messages were not preserved."
+                                   TO WS-DISPLAY-LINE
+                               PERFORM DISPLAY-AND-LOG
+                               MOVE 'Y' TO WS-DEL-CAP-WARNED
+                           END-IF
+                       END-IF
+                   END-IF
+           END-READ
+       END-PERFORM.
+       CLOSE MESSAGES-FILE.
+
+       IF WS-MSG-FOUND-FLAG NOT = 'Y'
+           MOVE 'F' TO LS-RETURN-CODE
+           GOBACK
+       END-IF.
+
+       OPEN OUTPUT MESSAGES-FILE
+       IF WS-MESSAGES-STATUS NOT = "00"
+           MOVE 'X' TO LS-RETURN-CODE
+           CLOSE MESSAGES-FILE
+           GOBACK
+       END-IF.
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-DEL-COUNT
+           WRITE MESSAGE-RECORD FROM WS-DEL-TEMP-RECORD(I)
+       END-PERFORM.
+       CLOSE MESSAGES-FILE.
+
+       MOVE 'S' TO LS-RETURN-CODE.
+       GOBACK.
+
+      *> This paragraph parses the table entry at index I from messages.txt
+       PARSE-MSG-RECORD SECTION.
+           MOVE WS-MSG-TEMP-RECORD(I) TO WS-STORED-LINE.
            INITIALIZE WS-SENDER, WS-RECIPIENT, WS-MESSAGE-CONTENT,
-                      WS-TIMESTAMP, WS-REST-OF-LINE.
+                      WS-TIMESTAMP, WS-READ-STATUS, WS-SENDER-RECIPIENT.
 
-      * Parse the record based on the format from SEND-MESSAGE
-      * Format: Sender:Recipient>>Message>>Timestamp
-           UNSTRING WS-STORED-LINE DELIMITED BY ":"
-               INTO WS-SENDER, WS-REST-OF-LINE
+      *> Parse the record based on the format from SEND-MESSAGE
+      *> Format: Sender:Recipient>>Message>>Timestamp>>ReadStatus --
+      *> split on ">>" first so the ":" inside the timestamp (h:mm
+      *> am/pm-MM/DD) can't be mistaken for the sender/recipient
+      *> separator.
+           UNSTRING WS-STORED-LINE DELIMITED BY ">>"
+               INTO WS-SENDER-RECIPIENT, WS-MESSAGE-CONTENT, WS-TIMESTAMP,
+                    WS-READ-STATUS
            END-UNSTRING.
 
-           UNSTRING WS-REST-OF-LINE DELIMITED BY ">>"
-               INTO WS-RECIPIENT, WS-MESSAGE-CONTENT, WS-TIMESTAMP
+           UNSTRING WS-SENDER-RECIPIENT DELIMITED BY ":"
+               INTO WS-SENDER, WS-RECIPIENT
            END-UNSTRING.
 
-      * Check if this message is for the current user
-           IF FUNCTION TRIM(WS-RECIPIENT) = FUNCTION TRIM(LS-CURRENT-USER)
-      * This is a message for them, set flag
+      *> Messages stored before this flag existed have no ReadStatus --
+      *> treat those as already READ rather than retroactively flagging
+      *> old history as new.
+           IF FUNCTION TRIM(WS-READ-STATUS) = SPACES
+               MOVE "READ" TO WS-READ-STATUS
+           END-IF.
+           EXIT.
+
+      *> Works out which other party, if any, this record connects to
+      *> the current user, and records it in WS-PARTNER-TABLE the
+      *> first time it's seen.
+       COLLECT-PARTNERS SECTION.
+           PERFORM PARSE-MSG-RECORD.
+           MOVE SPACES TO WS-MSG-PARTNER.
+           IF FUNCTION TRIM(WS-SENDER) = FUNCTION TRIM(LS-CURRENT-USER)
+               MOVE WS-RECIPIENT TO WS-MSG-PARTNER
+           ELSE
+               IF FUNCTION TRIM(WS-RECIPIENT) = FUNCTION TRIM(LS-CURRENT-USER)
+                   MOVE WS-SENDER TO WS-MSG-PARTNER
+               END-IF
+           END-IF.
+
+           IF WS-MSG-PARTNER NOT = SPACES
                MOVE 'Y' TO WS-MSG-FOUND-FLAG
+               PERFORM ADD-PARTNER-IF-NEW
+           END-IF.
+           EXIT.
+
+      *> Adds WS-MSG-PARTNER to WS-PARTNER-TABLE unless it's already there.
+       ADD-PARTNER-IF-NEW SECTION.
+           MOVE 'N' TO WS-PARTNER-MATCH.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-PARTNER-COUNT
+               IF FUNCTION TRIM(WS-PARTNER-NAME(J)) =
+                  FUNCTION TRIM(WS-MSG-PARTNER)
+                   MOVE 'Y' TO WS-PARTNER-MATCH
+               END-IF
+           END-PERFORM.
 
-      * Display formatted message as per requirements
+           IF WS-PARTNER-MATCH = 'N' AND WS-PARTNER-COUNT < 50
+               ADD 1 TO WS-PARTNER-COUNT
+               MOVE WS-MSG-PARTNER TO WS-PARTNER-NAME(WS-PARTNER-COUNT)
+           END-IF.
+           EXIT.
+
+      *> Displays the table entry at index I if it belongs to the
+      *> thread with WS-CURRENT-PARTNER, marking it READ in the
+      *> in-memory table once shown.
+       DISPLAY-CONVERSATION-MESSAGE SECTION.
+           PERFORM PARSE-MSG-RECORD.
+           MOVE 'N' TO WS-PARTNER-MATCH.
+           IF FUNCTION TRIM(WS-SENDER) = FUNCTION TRIM(LS-CURRENT-USER)
+               AND FUNCTION TRIM(WS-RECIPIENT) =
+                   FUNCTION TRIM(WS-CURRENT-PARTNER)
+               MOVE 'Y' TO WS-PARTNER-MATCH
+           END-IF.
+           IF FUNCTION TRIM(WS-RECIPIENT) = FUNCTION TRIM(LS-CURRENT-USER)
+               AND FUNCTION TRIM(WS-SENDER) =
+                   FUNCTION TRIM(WS-CURRENT-PARTNER)
+               MOVE 'Y' TO WS-PARTNER-MATCH
+           END-IF.
+
+           IF WS-PARTNER-MATCH = 'Y'
+      *> Display formatted message as per requirements
                MOVE SPACES TO WS-DISPLAY-LINE
-               STRING "From: " DELIMITED BY SIZE
-                      FUNCTION TRIM(WS-SENDER) DELIMITED BY SIZE
-                      INTO WS-DISPLAY-LINE
+               IF FUNCTION TRIM(WS-RECIPIENT) = FUNCTION TRIM(LS-CURRENT-USER)
+                   IF FUNCTION TRIM(WS-READ-STATUS) = "UNREAD"
+                       STRING "[NEW] From: " DELIMITED BY SIZE
+                              FUNCTION TRIM(WS-SENDER) DELIMITED BY SIZE
+                              INTO WS-DISPLAY-LINE
+                   ELSE
+                       STRING "From: " DELIMITED BY SIZE
+                              FUNCTION TRIM(WS-SENDER) DELIMITED BY SIZE
+                              INTO WS-DISPLAY-LINE
+                   END-IF
+               ELSE
+                   STRING "To: " DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-RECIPIENT) DELIMITED BY SIZE
+                          INTO WS-DISPLAY-LINE
+               END-IF
                PERFORM DISPLAY-AND-LOG
 
                MOVE SPACES TO WS-DISPLAY-LINE
@@ -150,7 +419,7 @@
                       INTO WS-DISPLAY-LINE
                PERFORM DISPLAY-AND-LOG
 
-      * Display timestamp if it exists
+      *> Display timestamp if it exists
                IF WS-TIMESTAMP > SPACES
                    MOVE SPACES TO WS-DISPLAY-LINE
                    STRING "(Sent: " DELIMITED BY SIZE
@@ -160,16 +429,34 @@
                    PERFORM DISPLAY-AND-LOG
                END-IF
 
-      * Blank linebetween messages
+      *> Blank linebetween messages
                MOVE " " TO WS-DISPLAY-LINE
                PERFORM DISPLAY-AND-LOG
+
+      *> Now that it's been shown, mark it READ in the in-memory table
+      *> if it was an incoming unread message
+               IF FUNCTION TRIM(WS-RECIPIENT) = FUNCTION TRIM(LS-CURRENT-USER)
+                   AND FUNCTION TRIM(WS-READ-STATUS) = "UNREAD"
+                   INITIALIZE WS-STORED-LINE
+                   STRING FUNCTION TRIM(WS-SENDER) DELIMITED BY SIZE
+                          ":" DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-RECIPIENT) DELIMITED BY SIZE
+                          ">>" DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-MESSAGE-CONTENT) DELIMITED BY SIZE
+                          ">>" DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-TIMESTAMP) DELIMITED BY SIZE
+                          ">>" DELIMITED BY SIZE
+                          "READ" DELIMITED BY SIZE
+                          INTO WS-STORED-LINE
+                   MOVE WS-STORED-LINE TO WS-MSG-TEMP-RECORD(I)
+               END-IF
            END-IF.
            EXIT.
 
-      * This needs its own log routine
-      * to write to both screen and file.
+      *> This needs its own log routine
+      *> to write to both screen and file.
        DISPLAY-AND-LOG SECTION.
            DISPLAY WS-DISPLAY-LINE.
            MOVE WS-DISPLAY-LINE TO OUTPUT-RECORD.
            WRITE OUTPUT-RECORD.
-           EXIT.
\ No newline at end of file
+           EXIT.
