@@ -20,7 +20,7 @@
        DATA DIVISION.
        FILE SECTION.
        FD  CONNECTIONS-FILE.
-       01  CONNECTION-RECORD    PIC X(100).
+       01  CONNECTION-RECORD    PIC X(150).
 
        FD  OUTPUT-FILE EXTERNAL.
        01  OUTPUT-RECORD        PIC X(350).
@@ -31,8 +31,14 @@
        WORKING-STORAGE SECTION.
        01  WS-PROFILES-STATUS       PIC X(2).
        01  WS-NET-COUNT             PIC 9(3) VALUE 0.
+       01  WS-NET-CAP-WARNED        PIC X VALUE 'N'.
        01  WS-NET-LIST.
-           05 WS-NET-USER OCCURS 100 TIMES PIC X(20).
+           05 WS-NET-USER OCCURS 300 TIMES PIC X(20).
+       01  WS-NET2-COUNT            PIC 9(3) VALUE 0.
+       01  WS-NET2-CAP-WARNED       PIC X VALUE 'N'.
+       01  WS-NET2-LIST.
+           05 WS-NET2-USER OCCURS 300 TIMES PIC X(20).
+       01  WS-MUTUAL-WORK           PIC 9(3).
        01  WS-FOUND-FLAG            PIC X VALUE 'N'.
        01  WS-IN-PROFILE-BLOCK      PIC X VALUE 'N'.
        01  WS-U                     PIC X(20).
@@ -44,29 +50,68 @@
        01  WS-FROM-USER         PIC X(20).
        01  WS-TO-USER           PIC X(20).
        01  WS-STATUS            PIC X(10).
+       01  WS-NOTE              PIC X(80).
+      *> WITH POINTER mark for pulling the note (the free-text last
+      *> field of a FROM:TO:STATUS:NOTE record) out whole, instead of
+      *> via UNSTRING's own DELIMITED BY ":" -- a note containing a
+      *> ":" would otherwise cut the note short at that character.
+       01  WS-NOTE-PTR           PIC 9(3).
        01  WS-MESSAGE           PIC X(80).
        01  WS-PENDING-COUNT     PIC 9(3) VALUE 0.
        01  WS-LAST-INDEX        PIC 9(3) VALUE 0.
 
        01  I                    PIC 9(3).
        01  J                    PIC 9(3).
+       01  WS-TEMP-CAP-WARNED   PIC X VALUE 'N'.
        01  WS-TEMP-TABLE.
            *> In-memory storage for file read/write operations
-           05 WS-TEMP-RECORD OCCURS 200 TIMES PIC X(100).
+           05 WS-TEMP-RECORD OCCURS 500 TIMES PIC X(150).
 
        01  WS-ALREADY-CONNECTED PIC X VALUE 'N'.
        01  WS-PENDING-EXISTS    PIC X VALUE 'N'.
 
+       *> "People you may know" working storage
+       01  WS-REQ-UNIV          PIC X(100).
+       01  WS-REQ-MAJOR         PIC X(50).
+       01  WS-CAND-UNIV         PIC X(100).
+       01  WS-CAND-MAJOR        PIC X(50).
+       01  WS-EXCLUDE-COUNT     PIC 9(3) VALUE 0.
+       01  WS-EXCLUDE-CAP-WARNED PIC X VALUE 'N'.
+       01  WS-EXCLUDE-LIST.
+           05 WS-EXCLUDE-USER   OCCURS 500 TIMES PIC X(20).
+       01  WS-SUGGEST-COUNT     PIC 9(3) VALUE 0.
+       01  WS-SUGGEST-CAP-WARNED PIC X VALUE 'N'.
+       01  WS-SUGGEST-LIST.
+           05 WS-SUGGEST-USER   OCCURS 50 TIMES PIC X(20).
+
        LINKAGE SECTION.
        01  LS-ACTION            PIC X(10).  *> Action: SEND, VIEW, ACCEPT
        01  LS-USERNAME          PIC X(20).
        01  LS-TARGET-USERNAME   PIC X(20).
        01  LS-RETURN-CODE       PIC X.     *> S=Success, F=Failure, X=Error
 
+       *> Optional short note attached to a SEND request, e.g. "We met at
+       *> the CS career fair" -- blank for every other action.
+       01  LS-NOTE              PIC X(80).
+
+       *> Out param for the "MUTUAL" action -- how many connections
+       *> LS-USERNAME and LS-TARGET-USERNAME have in common.
+       01  LS-MUTUAL-COUNT      PIC 9(3).
+
        01  WS-TARGET-FOUND          PIC X VALUE 'N'.
 
+       *> Out params for the "NETWORK" action -- every CONNECTED peer of
+       *> LS-USERNAME, so a caller (e.g. the broadcast-a-message flow)
+       *> can act on the whole list instead of just getting it printed.
+       *> Unused/untouched for every other action.
+       01  LS-NETWORK-LIST.
+           05 LS-NETWORK-USER       OCCURS 300 TIMES PIC X(20).
+       01  LS-NETWORK-COUNT         PIC 9(3).
 
-       PROCEDURE DIVISION USING LS-ACTION, LS-USERNAME, LS-TARGET-USERNAME, LS-RETURN-CODE.
+
+       PROCEDURE DIVISION USING LS-ACTION, LS-USERNAME, LS-TARGET-USERNAME,
+                                 LS-RETURN-CODE, LS-NOTE, LS-MUTUAL-COUNT,
+                                 LS-NETWORK-LIST, LS-NETWORK-COUNT.
 
            MOVE 'S' TO LS-RETURN-CODE.
 
@@ -76,12 +121,22 @@
                    PERFORM SEND-CONNECTION-REQUEST
                WHEN "VIEW"
                    PERFORM VIEW-PENDING-CONNECTIONS
+               WHEN "SENT"
+                   PERFORM VIEW-SENT-CONNECTIONS
                WHEN "ACCEPT"
                    PERFORM ACCEPT-CONNECTION-REQUEST
                WHEN "REJECT"
                    PERFORM REJECT-CONNECTION-REQUEST
+               WHEN "REMOVE"
+                   PERFORM REMOVE-CONNECTION
                WHEN "NETWORK"
                    PERFORM VIEW-MY-NETWORK
+               WHEN "SUGGEST"
+                   PERFORM SUGGEST-CONNECTIONS
+               WHEN "STATUS"
+                   PERFORM CHECK-CONNECTED-STATUS
+               WHEN "MUTUAL"
+                   PERFORM MUTUAL-CONNECTIONS-COUNT
                WHEN OTHER
                    MOVE 'E' TO LS-RETURN-CODE
            END-EVALUATE.
@@ -205,11 +260,54 @@
            CLOSE CONNECTIONS-FILE.
            EXIT.
 
+       CHECK-CONNECTED-STATUS SECTION.
+           *> Used by VIEW-PROFILE to decide whether a connections-only
+           *> profile may be shown to LS-USERNAME -- a plain yes/no on
+           *> whether LS-USERNAME and LS-TARGET-USERNAME are connected,
+           *> with none of CHECK-EXISTING-CONNECTIONS' pending-request codes.
+           MOVE 'F' TO LS-RETURN-CODE.
+           MOVE 'N' TO WS-EOF-FLAG.
+
+           OPEN INPUT CONNECTIONS-FILE.
+           IF WS-CONNECTIONS-STATUS = "35"
+               CLOSE CONNECTIONS-FILE
+               EXIT SECTION
+           END-IF.
+           IF WS-CONNECTIONS-STATUS NOT = "00"
+               MOVE 'X' TO LS-RETURN-CODE
+               CLOSE CONNECTIONS-FILE
+               EXIT SECTION
+           END-IF.
+
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ CONNECTIONS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       UNSTRING CONNECTION-RECORD DELIMITED BY ":"
+                           INTO WS-FROM-USER, WS-TO-USER, WS-STATUS
+
+                       IF ((FUNCTION TRIM(WS-FROM-USER) = FUNCTION TRIM(LS-USERNAME)
+                            AND FUNCTION TRIM(WS-TO-USER) = FUNCTION TRIM(LS-TARGET-USERNAME))
+                           OR
+                           (FUNCTION TRIM(WS-FROM-USER) = FUNCTION TRIM(LS-TARGET-USERNAME)
+                            AND FUNCTION TRIM(WS-TO-USER) = FUNCTION TRIM(LS-USERNAME)))
+                          AND FUNCTION TRIM(WS-STATUS) = "CONNECTED"
+                           MOVE 'S' TO LS-RETURN-CODE
+                           MOVE 'Y' TO WS-EOF-FLAG
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE CONNECTIONS-FILE.
+           EXIT.
+
        ADD-CONNECTION-REQUEST SECTION.
             MOVE 0 TO I
             MOVE 'N' TO WS-EOF-FLAG
+            MOVE 'N' TO WS-TEMP-CAP-WARNED
             *> Initialize the temp record table to avoid garbage
-            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 200
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 500
                 MOVE SPACES TO WS-TEMP-RECORD(I)
             END-PERFORM
             MOVE 0 TO I
@@ -235,10 +333,16 @@
                     AT END
                         MOVE 'Y' TO WS-EOF-FLAG
                     NOT AT END
-                        ADD 1 TO I
-                        IF I <= 200
+                        IF I < 500
+                            ADD 1 TO I
                             MOVE CONNECTION-RECORD TO WS-TEMP-RECORD(I)
                         ELSE
+                            IF WS-TEMP-CAP-WARNED = 'N'
+                                MOVE "Connection table capped at 500 entries; some connections were not loaded."
+                                    TO WS-MESSAGE
+                                PERFORM DISPLAY-AND-LOG
+                                MOVE 'Y' TO WS-TEMP-CAP-WARNED
+                            END-IF
                             MOVE 'Y' TO WS-EOF-FLAG
                         END-IF
                 END-READ
@@ -246,13 +350,15 @@
             CLOSE CONNECTIONS-FILE
             *> Add the new "PENDING" record
             ADD 1 TO I
-            IF I <= 200
+            IF I <= 500
                 INITIALIZE CONNECTION-RECORD
                 STRING FUNCTION TRIM(LS-USERNAME) DELIMITED BY SIZE
                     ":" DELIMITED BY SIZE
                     FUNCTION TRIM(LS-TARGET-USERNAME) DELIMITED BY SIZE
                     ":" DELIMITED BY SIZE
                     "PENDING" DELIMITED BY SIZE
+                    ":" DELIMITED BY SIZE
+                    FUNCTION TRIM(LS-NOTE) DELIMITED BY SIZE
                     INTO CONNECTION-RECORD
                 MOVE CONNECTION-RECORD TO WS-TEMP-RECORD(I)
             ELSE
@@ -286,6 +392,7 @@
            MOVE 'F' TO LS-RETURN-CODE.
            MOVE 'N' TO WS-EOF-FLAG.
            MOVE 0 TO WS-PENDING-COUNT.
+           MOVE 'N' TO WS-TEMP-CAP-WARNED.
 
            OPEN INPUT CONNECTIONS-FILE.
            *> Check for file error during open
@@ -301,9 +408,17 @@
                    AT END
                        MOVE 'Y' TO WS-EOF-FLAG
                    NOT AT END
-                       ADD 1 TO WS-PENDING-COUNT
-                       IF WS-PENDING-COUNT <= 200
+                       IF WS-PENDING-COUNT < 500
+                           ADD 1 TO WS-PENDING-COUNT
                            MOVE CONNECTION-RECORD TO WS-TEMP-RECORD(WS-PENDING-COUNT)
+                       ELSE
+                           IF WS-TEMP-CAP-WARNED = 'N'
+                               MOVE "Connection table capped at 500 entries; some connections were not loaded."
+                                   TO WS-MESSAGE
+                               PERFORM DISPLAY-AND-LOG
+                               MOVE 'Y' TO WS-TEMP-CAP-WARNED
+                           END-IF
+                           MOVE 'Y' TO WS-EOF-FLAG
                        END-IF
                END-READ
            END-PERFORM.
@@ -312,20 +427,30 @@
            *> Search the in-memory table for the specific PENDING request
            IF WS-PENDING-COUNT > 0
                PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-PENDING-COUNT
+                   MOVE SPACES TO WS-NOTE
+                   MOVE 1 TO WS-NOTE-PTR
                    UNSTRING WS-TEMP-RECORD(I) DELIMITED BY ":"
                        INTO WS-FROM-USER, WS-TO-USER, WS-STATUS
+                       WITH POINTER WS-NOTE-PTR
+                   END-UNSTRING
+                   IF WS-NOTE-PTR <= FUNCTION LENGTH(WS-TEMP-RECORD(I))
+                       MOVE WS-TEMP-RECORD(I)(WS-NOTE-PTR:) TO WS-NOTE
+                   END-IF
 
                    *> Check if the record is the request to be accepted
                    IF FUNCTION TRIM(WS-FROM-USER) = FUNCTION TRIM(LS-TARGET-USERNAME) AND
                       FUNCTION TRIM(WS-TO-USER) = FUNCTION TRIM(LS-USERNAME) AND
                       FUNCTION TRIM(WS-STATUS) = "PENDING"
-                       *> Update status from PENDING to CONNECTED
+                       *> Update status from PENDING to CONNECTED, keeping
+                       *> the original note for the record
                        INITIALIZE WS-TEMP-RECORD(I)
                        STRING FUNCTION TRIM(LS-TARGET-USERNAME) DELIMITED BY SIZE
                               ":" DELIMITED BY SIZE
                               FUNCTION TRIM(LS-USERNAME) DELIMITED BY SIZE
                               ":" DELIMITED BY SIZE
                               "CONNECTED" DELIMITED BY SIZE
+                              ":" DELIMITED BY SIZE
+                              FUNCTION TRIM(WS-NOTE) DELIMITED BY SIZE
                               INTO WS-TEMP-RECORD(I)
                        MOVE 'S' TO LS-RETURN-CODE
                        EXIT PERFORM
@@ -383,15 +508,57 @@
                     AT END
                         MOVE 'Y' TO WS-EOF-FLAG
                     NOT AT END
+                        MOVE SPACES TO WS-NOTE
+                        MOVE 1 TO WS-NOTE-PTR
                         UNSTRING CONNECTION-RECORD DELIMITED BY ":"
                             INTO WS-FROM-USER WS-TO-USER WS-STATUS
+                            WITH POINTER WS-NOTE-PTR
+                        END-UNSTRING
+                        IF WS-NOTE-PTR <= FUNCTION LENGTH(CONNECTION-RECORD)
+                            MOVE CONNECTION-RECORD(WS-NOTE-PTR:) TO WS-NOTE
+                        END-IF
                         IF WS-TO-USER = LS-USERNAME AND WS-STATUS = "PENDING"
                             ADD 1 TO WS-PENDING-COUNT
+                            MOVE FUNCTION TRIM(WS-FROM-USER) TO WS-U
+                            PERFORM LOOKUP-PROFILE-DETAILS
+
+                            *> Lead with name/school/major when the
+                            *> requester has a profile, so accepting or
+                            *> rejecting isn't a blind guess based on
+                            *> username alone.
                             INITIALIZE WS-MESSAGE
-                            STRING "- " DELIMITED BY SIZE
-                                FUNCTION TRIM(WS-FROM-USER) DELIMITED BY SPACE
-                                " wants to connect with you" DELIMITED BY SIZE
-                                INTO WS-MESSAGE
+                            IF WS-FNAME > SPACES OR WS-LNAME > SPACES
+                                STRING "- " DELIMITED BY SIZE
+                                    FUNCTION TRIM(WS-FNAME) DELIMITED BY SIZE
+                                    " " DELIMITED BY SIZE
+                                    FUNCTION TRIM(WS-LNAME) DELIMITED BY SIZE
+                                    " (" DELIMITED BY SIZE
+                                    FUNCTION TRIM(WS-FROM-USER) DELIMITED BY SPACE
+                                    ")" DELIMITED BY SIZE
+                                    INTO WS-MESSAGE
+                            ELSE
+                                STRING "- " DELIMITED BY SIZE
+                                    FUNCTION TRIM(WS-FROM-USER) DELIMITED BY SPACE
+                                    INTO WS-MESSAGE
+                            END-IF
+                            IF WS-CAND-UNIV > SPACES OR WS-CAND-MAJOR > SPACES
+                                STRING FUNCTION TRIM(WS-MESSAGE) DELIMITED BY SIZE
+                                    " - " DELIMITED BY SIZE
+                                    FUNCTION TRIM(WS-CAND-UNIV) DELIMITED BY SIZE
+                                    ", " DELIMITED BY SIZE
+                                    FUNCTION TRIM(WS-CAND-MAJOR) DELIMITED BY SIZE
+                                    INTO WS-MESSAGE
+                            END-IF
+                            IF FUNCTION TRIM(WS-NOTE) > SPACES
+                                STRING FUNCTION TRIM(WS-MESSAGE) DELIMITED BY SIZE
+                                    " wants to connect with you: " DELIMITED BY SIZE
+                                    FUNCTION TRIM(WS-NOTE) DELIMITED BY SIZE
+                                    INTO WS-MESSAGE
+                            ELSE
+                                STRING FUNCTION TRIM(WS-MESSAGE) DELIMITED BY SIZE
+                                    " wants to connect with you" DELIMITED BY SIZE
+                                    INTO WS-MESSAGE
+                            END-IF
                             PERFORM DISPLAY-AND-LOG
                         END-IF
                 END-READ
@@ -410,6 +577,129 @@
             CLOSE CONNECTIONS-FILE
             EXIT.
 
+       *> Fills WS-FNAME/WS-LNAME/WS-CAND-UNIV/WS-CAND-MAJOR from the
+       *> profiles.txt block for WS-U, the same FNAM:/LNAM:/UNIV:/MAJR:
+       *> lookup VIEW-MY-NETWORK and SUGGEST-CONNECTIONS already do --
+       *> all blank if WS-U has no profile.
+       LOOKUP-PROFILE-DETAILS SECTION.
+           MOVE SPACES TO WS-FNAME.
+           MOVE SPACES TO WS-LNAME.
+           MOVE SPACES TO WS-CAND-UNIV.
+           MOVE SPACES TO WS-CAND-MAJOR.
+
+           OPEN INPUT PROFILES-FILE.
+           IF WS-PROFILES-STATUS NOT = "00" AND WS-PROFILES-STATUS NOT = "35"
+               CLOSE PROFILES-FILE
+               EXIT SECTION
+           END-IF.
+
+           MOVE 'N' TO WS-EOF-FLAG.
+           MOVE 'N' TO WS-IN-PROFILE-BLOCK.
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ PROFILES-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       IF PROFILES-RECORD(1:5) = "USER:"
+                          AND FUNCTION TRIM(PROFILES-RECORD(6:20)) = WS-U
+                           MOVE 'Y' TO WS-IN-PROFILE-BLOCK
+                       END-IF
+                       IF WS-IN-PROFILE-BLOCK = 'Y'
+                           IF PROFILES-RECORD(1:5) = "FNAM:"
+                               MOVE FUNCTION TRIM(PROFILES-RECORD(6:50)) TO WS-FNAME
+                           END-IF
+                           IF PROFILES-RECORD(1:5) = "LNAM:"
+                               MOVE FUNCTION TRIM(PROFILES-RECORD(6:50)) TO WS-LNAME
+                           END-IF
+                           IF PROFILES-RECORD(1:5) = "UNIV:"
+                               MOVE FUNCTION TRIM(PROFILES-RECORD(6:100)) TO WS-CAND-UNIV
+                           END-IF
+                           IF PROFILES-RECORD(1:5) = "MAJR:"
+                               MOVE FUNCTION TRIM(PROFILES-RECORD(6:50)) TO WS-CAND-MAJOR
+                           END-IF
+                           IF PROFILES-RECORD(1:10) = "ENDPROFILE"
+                               MOVE 'Y' TO WS-EOF-FLAG
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE PROFILES-FILE.
+           EXIT.
+
+       *> Companion to VIEW-PENDING-CONNECTIONS -- lists requests LS-USERNAME
+       *> has sent that are still awaiting a response, instead of only the
+       *> incoming ones.
+       VIEW-SENT-CONNECTIONS SECTION.
+           MOVE 0 TO WS-PENDING-COUNT.
+
+           OPEN INPUT CONNECTIONS-FILE.
+
+           IF WS-CONNECTIONS-STATUS = "35"
+               MOVE "You have no outstanding sent requests." TO WS-MESSAGE
+               PERFORM DISPLAY-AND-LOG
+               MOVE 'F' TO LS-RETURN-CODE
+               CLOSE CONNECTIONS-FILE
+               EXIT SECTION
+           END-IF
+
+           IF WS-CONNECTIONS-STATUS NOT = "00"
+               MOVE "Error accessing connections file." TO WS-MESSAGE
+               PERFORM DISPLAY-AND-LOG
+               MOVE 'X' TO LS-RETURN-CODE
+               CLOSE CONNECTIONS-FILE
+               EXIT SECTION
+           END-IF
+
+           MOVE "Your Sent Connection Requests:" TO WS-MESSAGE.
+           PERFORM DISPLAY-AND-LOG.
+
+           MOVE 'N' TO WS-EOF-FLAG.
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ CONNECTIONS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       MOVE SPACES TO WS-NOTE
+                       MOVE 1 TO WS-NOTE-PTR
+                       UNSTRING CONNECTION-RECORD DELIMITED BY ":"
+                           INTO WS-FROM-USER WS-TO-USER WS-STATUS
+                           WITH POINTER WS-NOTE-PTR
+                       END-UNSTRING
+                       IF WS-NOTE-PTR <= FUNCTION LENGTH(CONNECTION-RECORD)
+                           MOVE CONNECTION-RECORD(WS-NOTE-PTR:) TO WS-NOTE
+                       END-IF
+                       IF WS-FROM-USER = LS-USERNAME AND WS-STATUS = "PENDING"
+                           ADD 1 TO WS-PENDING-COUNT
+                           INITIALIZE WS-MESSAGE
+                           IF FUNCTION TRIM(WS-NOTE) > SPACES
+                               STRING "- Waiting to hear back from " DELIMITED BY SIZE
+                                   FUNCTION TRIM(WS-TO-USER) DELIMITED BY SPACE
+                                   ": " DELIMITED BY SIZE
+                                   FUNCTION TRIM(WS-NOTE) DELIMITED BY SIZE
+                                   INTO WS-MESSAGE
+                           ELSE
+                               STRING "- Waiting to hear back from " DELIMITED BY SIZE
+                                   FUNCTION TRIM(WS-TO-USER) DELIMITED BY SIZE
+                                   INTO WS-MESSAGE
+                           END-IF
+                           PERFORM DISPLAY-AND-LOG
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           IF WS-PENDING-COUNT = 0
+               MOVE "You have no outstanding sent requests." TO WS-MESSAGE
+               PERFORM DISPLAY-AND-LOG
+               MOVE 'F' TO LS-RETURN-CODE
+               CLOSE CONNECTIONS-FILE
+               EXIT SECTION
+           ELSE
+               MOVE 'S' TO LS-RETURN-CODE
+           END-IF.
+
+           CLOSE CONNECTIONS-FILE.
+           EXIT.
+
 
 
        DISPLAY-AND-LOG SECTION.
@@ -422,6 +712,7 @@
            MOVE 'F' TO LS-RETURN-CODE.
            MOVE 'N' TO WS-EOF-FLAG.
            MOVE 0   TO WS-PENDING-COUNT.
+           MOVE 'N' TO WS-TEMP-CAP-WARNED.
 
            *> Load existing records into memory
            OPEN INPUT CONNECTIONS-FILE.
@@ -436,8 +727,18 @@
                    AT END
                        MOVE 'Y' TO WS-EOF-FLAG
                    NOT AT END
-                       ADD 1 TO WS-PENDING-COUNT
-                       MOVE CONNECTION-RECORD TO WS-TEMP-RECORD(WS-PENDING-COUNT)
+                       IF WS-PENDING-COUNT < 500
+                           ADD 1 TO WS-PENDING-COUNT
+                           MOVE CONNECTION-RECORD TO WS-TEMP-RECORD(WS-PENDING-COUNT)
+                       ELSE
+                           IF WS-TEMP-CAP-WARNED = 'N'
+                               MOVE "Connection table capped at 500 entries; some connections were not loaded."
+                                   TO WS-MESSAGE
+                               PERFORM DISPLAY-AND-LOG
+                               MOVE 'Y' TO WS-TEMP-CAP-WARNED
+                           END-IF
+                           MOVE 'Y' TO WS-EOF-FLAG
+                       END-IF
                END-READ
            END-PERFORM
            CLOSE CONNECTIONS-FILE.
@@ -446,8 +747,15 @@
            MOVE 0 TO I
            MOVE 0 TO J
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-PENDING-COUNT
+               MOVE SPACES TO WS-NOTE
+               MOVE 1 TO WS-NOTE-PTR
                UNSTRING WS-TEMP-RECORD(I) DELIMITED BY ":"
                    INTO WS-FROM-USER WS-TO-USER WS-STATUS
+                   WITH POINTER WS-NOTE-PTR
+               END-UNSTRING
+               IF WS-NOTE-PTR <= FUNCTION LENGTH(WS-TEMP-RECORD(I))
+                   MOVE WS-TEMP-RECORD(I)(WS-NOTE-PTR:) TO WS-NOTE
+               END-IF
                IF FUNCTION TRIM(WS-FROM-USER) = FUNCTION TRIM(LS-TARGET-USERNAME)
                   AND FUNCTION TRIM(WS-TO-USER) = FUNCTION TRIM(LS-USERNAME)
                   AND FUNCTION TRIM(WS-STATUS) = "PENDING"
@@ -477,8 +785,91 @@
 
            EXIT SECTION.
 
+       *> Lets a user disconnect from someone they're already CONNECTED
+       *> to -- same in-memory rewrite shape as REJECT-CONNECTION-REQUEST,
+       *> but matches a CONNECTED record in either direction since either
+       *> party could have been the original sender.
+       REMOVE-CONNECTION SECTION.
+           MOVE 'F' TO LS-RETURN-CODE.
+           MOVE 'N' TO WS-EOF-FLAG.
+           MOVE 0   TO WS-PENDING-COUNT.
+           MOVE 'N' TO WS-TEMP-CAP-WARNED.
+
+           OPEN INPUT CONNECTIONS-FILE.
+           IF WS-CONNECTIONS-STATUS NOT = "00" AND WS-CONNECTIONS-STATUS NOT = "35"
+               MOVE 'X' TO LS-RETURN-CODE
+               CLOSE CONNECTIONS-FILE
+               EXIT SECTION
+           END-IF
+
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ CONNECTIONS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       IF WS-PENDING-COUNT < 500
+                           ADD 1 TO WS-PENDING-COUNT
+                           MOVE CONNECTION-RECORD TO WS-TEMP-RECORD(WS-PENDING-COUNT)
+                       ELSE
+                           IF WS-TEMP-CAP-WARNED = 'N'
+                               MOVE "Connection table capped at 500 entries; some connections were not loaded."
+                                   TO WS-MESSAGE
+                               PERFORM DISPLAY-AND-LOG
+                               MOVE 'Y' TO WS-TEMP-CAP-WARNED
+                           END-IF
+                           MOVE 'Y' TO WS-EOF-FLAG
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CONNECTIONS-FILE.
+
+           *> Copy all records except the matching CONNECTED relationship
+           MOVE 0 TO I
+           MOVE 0 TO J
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-PENDING-COUNT
+               MOVE SPACES TO WS-NOTE
+               MOVE 1 TO WS-NOTE-PTR
+               UNSTRING WS-TEMP-RECORD(I) DELIMITED BY ":"
+                   INTO WS-FROM-USER WS-TO-USER WS-STATUS
+                   WITH POINTER WS-NOTE-PTR
+               END-UNSTRING
+               IF WS-NOTE-PTR <= FUNCTION LENGTH(WS-TEMP-RECORD(I))
+                   MOVE WS-TEMP-RECORD(I)(WS-NOTE-PTR:) TO WS-NOTE
+               END-IF
+               IF ((FUNCTION TRIM(WS-FROM-USER) = FUNCTION TRIM(LS-USERNAME) AND
+                    FUNCTION TRIM(WS-TO-USER) = FUNCTION TRIM(LS-TARGET-USERNAME)) OR
+                   (FUNCTION TRIM(WS-FROM-USER) = FUNCTION TRIM(LS-TARGET-USERNAME) AND
+                    FUNCTION TRIM(WS-TO-USER) = FUNCTION TRIM(LS-USERNAME)))
+                  AND FUNCTION TRIM(WS-STATUS) = "CONNECTED"
+                   MOVE 'S' TO LS-RETURN-CODE
+               ELSE
+                   ADD 1 TO J
+                   MOVE WS-TEMP-RECORD(I) TO WS-TEMP-RECORD(J)
+               END-IF
+           END-PERFORM.
+
+           *> Rewrite file without the removed connection
+           IF LS-RETURN-CODE = 'S'
+               OPEN OUTPUT CONNECTIONS-FILE
+               IF WS-CONNECTIONS-STATUS NOT = "00"
+                   MOVE 'X' TO LS-RETURN-CODE
+                   CLOSE CONNECTIONS-FILE
+                   EXIT SECTION
+               END-IF
+
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > J
+                   IF WS-TEMP-RECORD(I) NOT = SPACES AND WS-TEMP-RECORD(I) NOT = LOW-VALUES
+                       WRITE CONNECTION-RECORD FROM WS-TEMP-RECORD(I)
+                   END-IF
+               END-PERFORM
+               CLOSE CONNECTIONS-FILE
+           END-IF
+
+           EXIT SECTION.
+
        VIEW-MY-NETWORK SECTION.
            MOVE 0 TO WS-NET-COUNT.
+           MOVE 'N' TO WS-NET-CAP-WARNED.
 
            *> Read all connections and collect peers connected to LS-USERNAME
            OPEN INPUT CONNECTIONS-FILE
@@ -528,9 +919,16 @@
                            END-PERFORM
 
                            IF WS-FOUND-FLAG = 'N'
-                               ADD 1 TO WS-NET-COUNT
-                               IF WS-NET-COUNT <= 100
+                               IF WS-NET-COUNT < 300
+                                   ADD 1 TO WS-NET-COUNT
                                    MOVE WS-U TO WS-NET-USER(WS-NET-COUNT)
+                               ELSE
+                                   IF WS-NET-CAP-WARNED = 'N'
+                                       MOVE "Network list capped at 300 entries; some connections were not loaded."
+                                           TO WS-MESSAGE
+                                       PERFORM DISPLAY-AND-LOG
+                                       MOVE 'Y' TO WS-NET-CAP-WARNED
+                                   END-IF
                                END-IF
                            END-IF
                        END-IF
@@ -538,6 +936,13 @@
            END-PERFORM
            CLOSE CONNECTIONS-FILE
 
+           *> Hand the same list back to the caller, not just to the
+           *> printed "Your Network:" display below.
+           MOVE WS-NET-COUNT TO LS-NETWORK-COUNT.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-NET-COUNT
+               MOVE WS-NET-USER(I) TO LS-NETWORK-USER(I)
+           END-PERFORM.
+
            IF WS-NET-COUNT = 0
                MOVE "You have no connections yet." TO WS-MESSAGE
                PERFORM DISPLAY-AND-LOG
@@ -626,4 +1031,326 @@
            MOVE 'S' TO LS-RETURN-CODE
            EXIT SECTION.
 
+       *> "People you may know" -- looks up the requester's own University
+       *> and Major in profiles.txt, then surfaces other users who share
+       *> one of those fields and aren't already connected to or pending
+       *> with the requester.
+       SUGGEST-CONNECTIONS SECTION.
+           MOVE 0 TO WS-EXCLUDE-COUNT.
+           MOVE 0 TO WS-SUGGEST-COUNT.
+           MOVE 'N' TO WS-EXCLUDE-CAP-WARNED.
+           MOVE 'N' TO WS-SUGGEST-CAP-WARNED.
+           MOVE SPACES TO WS-REQ-UNIV.
+           MOVE SPACES TO WS-REQ-MAJOR.
+
+           *> Build the exclude list: the requester themselves, plus
+           *> everyone already connected or with a pending request.
+           ADD 1 TO WS-EXCLUDE-COUNT.
+           MOVE FUNCTION TRIM(LS-USERNAME) TO WS-EXCLUDE-USER(WS-EXCLUDE-COUNT).
+
+           OPEN INPUT CONNECTIONS-FILE.
+           IF WS-CONNECTIONS-STATUS NOT = "00" AND WS-CONNECTIONS-STATUS NOT = "35"
+               MOVE "Error accessing connections file." TO WS-MESSAGE
+               PERFORM DISPLAY-AND-LOG
+               MOVE 'X' TO LS-RETURN-CODE
+               CLOSE CONNECTIONS-FILE
+               EXIT SECTION
+           END-IF.
+           IF WS-CONNECTIONS-STATUS = "00"
+               MOVE 'N' TO WS-EOF-FLAG
+               PERFORM UNTIL WS-EOF-FLAG = 'Y'
+                   READ CONNECTIONS-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-FLAG
+                       NOT AT END
+                           UNSTRING CONNECTION-RECORD DELIMITED BY ":"
+                               INTO WS-FROM-USER WS-TO-USER WS-STATUS
+
+                           IF (FUNCTION TRIM(WS-STATUS) = "CONNECTED" OR
+                               FUNCTION TRIM(WS-STATUS) = "PENDING")
+                              AND FUNCTION TRIM(WS-FROM-USER) = FUNCTION TRIM(LS-USERNAME)
+                               IF WS-EXCLUDE-COUNT < 500
+                                   ADD 1 TO WS-EXCLUDE-COUNT
+                                   MOVE FUNCTION TRIM(WS-TO-USER)
+                                       TO WS-EXCLUDE-USER(WS-EXCLUDE-COUNT)
+                               ELSE
+                                   PERFORM WARN-EXCLUDE-CAP-HIT
+                               END-IF
+                           END-IF
+                           IF (FUNCTION TRIM(WS-STATUS) = "CONNECTED" OR
+                               FUNCTION TRIM(WS-STATUS) = "PENDING")
+                              AND FUNCTION TRIM(WS-TO-USER) = FUNCTION TRIM(LS-USERNAME)
+                               IF WS-EXCLUDE-COUNT < 500
+                                   ADD 1 TO WS-EXCLUDE-COUNT
+                                   MOVE FUNCTION TRIM(WS-FROM-USER)
+                                       TO WS-EXCLUDE-USER(WS-EXCLUDE-COUNT)
+                               ELSE
+                                   PERFORM WARN-EXCLUDE-CAP-HIT
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE CONNECTIONS-FILE.
+
+           *> Look up the requester's own University/Major
+           OPEN INPUT PROFILES-FILE.
+           IF WS-PROFILES-STATUS NOT = "00"
+               MOVE "Error accessing profiles file." TO WS-MESSAGE
+               PERFORM DISPLAY-AND-LOG
+               MOVE 'X' TO LS-RETURN-CODE
+               CLOSE PROFILES-FILE
+               EXIT SECTION
+           END-IF.
+
+           MOVE 'N' TO WS-EOF-FLAG.
+           MOVE 'N' TO WS-IN-PROFILE-BLOCK.
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ PROFILES-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       IF PROFILES-RECORD(1:5) = "USER:"
+                          AND FUNCTION TRIM(PROFILES-RECORD(6:20)) = FUNCTION TRIM(LS-USERNAME)
+                           MOVE 'Y' TO WS-IN-PROFILE-BLOCK
+                       END-IF
+                       IF WS-IN-PROFILE-BLOCK = 'Y'
+                           IF PROFILES-RECORD(1:5) = "UNIV:"
+                               MOVE FUNCTION TRIM(PROFILES-RECORD(6:100)) TO WS-REQ-UNIV
+                           END-IF
+                           IF PROFILES-RECORD(1:5) = "MAJR:"
+                               MOVE FUNCTION TRIM(PROFILES-RECORD(6:50)) TO WS-REQ-MAJOR
+                           END-IF
+                           IF PROFILES-RECORD(1:10) = "ENDPROFILE"
+                               MOVE 'Y' TO WS-EOF-FLAG
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE PROFILES-FILE.
+
+           IF WS-REQ-UNIV = SPACES AND WS-REQ-MAJOR = SPACES
+               MOVE "Fill out your University and Major to get suggestions."
+                   TO WS-MESSAGE
+               PERFORM DISPLAY-AND-LOG
+               MOVE 'F' TO LS-RETURN-CODE
+               EXIT SECTION
+           END-IF.
+
+           *> Scan every profile, collecting candidates that share the
+           *> requester's University or Major and aren't already excluded.
+           OPEN INPUT PROFILES-FILE.
+           MOVE 'N' TO WS-EOF-FLAG.
+           MOVE 'N' TO WS-IN-PROFILE-BLOCK.
+           MOVE SPACES TO WS-U.
+           MOVE SPACES TO WS-CAND-UNIV.
+           MOVE SPACES TO WS-CAND-MAJOR.
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ PROFILES-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                       PERFORM EVALUATE-SUGGESTION-CANDIDATE
+                   NOT AT END
+                       IF PROFILES-RECORD(1:5) = "USER:"
+                           PERFORM EVALUATE-SUGGESTION-CANDIDATE
+                           MOVE FUNCTION TRIM(PROFILES-RECORD(6:20)) TO WS-U
+                           MOVE SPACES TO WS-CAND-UNIV
+                           MOVE SPACES TO WS-CAND-MAJOR
+                       END-IF
+                       IF PROFILES-RECORD(1:5) = "UNIV:"
+                           MOVE FUNCTION TRIM(PROFILES-RECORD(6:100)) TO WS-CAND-UNIV
+                       END-IF
+                       IF PROFILES-RECORD(1:5) = "MAJR:"
+                           MOVE FUNCTION TRIM(PROFILES-RECORD(6:50)) TO WS-CAND-MAJOR
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE PROFILES-FILE.
+
+           IF WS-SUGGEST-COUNT = 0
+               MOVE "No suggestions right now -- check back once more classmates join."
+                   TO WS-MESSAGE
+               PERFORM DISPLAY-AND-LOG
+               MOVE 'F' TO LS-RETURN-CODE
+               EXIT SECTION
+           END-IF.
+
+           MOVE "People You May Know:" TO WS-MESSAGE.
+           PERFORM DISPLAY-AND-LOG.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-SUGGEST-COUNT
+               INITIALIZE WS-MESSAGE
+               STRING "- " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-SUGGEST-USER(I)) DELIMITED BY SIZE
+                      INTO WS-MESSAGE
+               PERFORM DISPLAY-AND-LOG
+           END-PERFORM.
+
+           MOVE 'S' TO LS-RETURN-CODE.
+           EXIT SECTION.
+
+       *> Logs (once per call) that WS-NET-LIST/WS-NET2-LIST filled up
+       *> during a mutual-connections count, so the reported count may
+       *> be a lower bound rather than exact.
+       WARN-NET-CAP-HIT SECTION.
+           IF WS-NET-CAP-WARNED = 'N'
+               MOVE "Network list capped at 300 entries; mutual count may be understated."
+                   TO WS-MESSAGE
+               PERFORM DISPLAY-AND-LOG
+               MOVE 'Y' TO WS-NET-CAP-WARNED
+           END-IF.
+           EXIT.
+
+       WARN-NET2-CAP-HIT SECTION.
+           IF WS-NET2-CAP-WARNED = 'N'
+               MOVE "Network list capped at 300 entries; mutual count may be understated."
+                   TO WS-MESSAGE
+               PERFORM DISPLAY-AND-LOG
+               MOVE 'Y' TO WS-NET2-CAP-WARNED
+           END-IF.
+           EXIT.
+
+       *> Logs (once per SUGGEST-CONNECTIONS call) that WS-EXCLUDE-LIST
+       *> filled up and some connected/pending peers could not be added,
+       *> so they won't be filtered out of the suggestion list below.
+       WARN-EXCLUDE-CAP-HIT SECTION.
+           IF WS-EXCLUDE-CAP-WARNED = 'N'
+               MOVE "Exclude list capped at 500 entries; suggestions may include some you already know."
+                   TO WS-MESSAGE
+               PERFORM DISPLAY-AND-LOG
+               MOVE 'Y' TO WS-EXCLUDE-CAP-WARNED
+           END-IF.
+           EXIT.
+
+       *> Checks the profile block just finished (WS-U/WS-CAND-UNIV/
+       *> WS-CAND-MAJOR) against the requester's own fields and the
+       *> exclude list, adding it to WS-SUGGEST-LIST if it qualifies.
+       EVALUATE-SUGGESTION-CANDIDATE SECTION.
+           IF WS-U = SPACES
+               EXIT SECTION
+           END-IF.
+           IF WS-SUGGEST-COUNT >= 50
+               IF WS-SUGGEST-CAP-WARNED = 'N'
+                   MOVE "Suggestion list capped at 50 entries; more matches exist."
+                       TO WS-MESSAGE
+                   PERFORM DISPLAY-AND-LOG
+                   MOVE 'Y' TO WS-SUGGEST-CAP-WARNED
+               END-IF
+               EXIT SECTION
+           END-IF.
+
+           MOVE 'N' TO WS-FOUND-FLAG.
+           PERFORM VARYING J FROM 1 BY 1
+                   UNTIL J > WS-EXCLUDE-COUNT OR WS-FOUND-FLAG = 'Y'
+               IF FUNCTION TRIM(WS-EXCLUDE-USER(J)) = FUNCTION TRIM(WS-U)
+                   MOVE 'Y' TO WS-FOUND-FLAG
+               END-IF
+           END-PERFORM.
+           IF WS-FOUND-FLAG = 'Y'
+               EXIT SECTION
+           END-IF.
+
+           IF (WS-REQ-UNIV > SPACES AND WS-CAND-UNIV = WS-REQ-UNIV) OR
+              (WS-REQ-MAJOR > SPACES AND WS-CAND-MAJOR = WS-REQ-MAJOR)
+               ADD 1 TO WS-SUGGEST-COUNT
+               MOVE WS-U TO WS-SUGGEST-USER(WS-SUGGEST-COUNT)
+           END-IF.
+           EXIT.
+
+       *> How many connections LS-USERNAME and LS-TARGET-USERNAME have in
+       *> common -- builds each person's CONNECTED peer list the same way
+       *> VIEW-MY-NETWORK does, then counts the overlap into LS-MUTUAL-COUNT.
+       MUTUAL-CONNECTIONS-COUNT SECTION.
+           MOVE 0 TO LS-MUTUAL-COUNT.
+           MOVE 0 TO WS-NET-COUNT.
+           MOVE 0 TO WS-NET2-COUNT.
+           MOVE 'N' TO WS-NET-CAP-WARNED.
+           MOVE 'N' TO WS-NET2-CAP-WARNED.
+
+           OPEN INPUT CONNECTIONS-FILE.
+           IF WS-CONNECTIONS-STATUS = "35"
+               MOVE 'S' TO LS-RETURN-CODE
+               CLOSE CONNECTIONS-FILE
+               EXIT SECTION
+           END-IF.
+           IF WS-CONNECTIONS-STATUS NOT = "00"
+               MOVE 'X' TO LS-RETURN-CODE
+               CLOSE CONNECTIONS-FILE
+               EXIT SECTION
+           END-IF.
+
+           MOVE 'N' TO WS-EOF-FLAG.
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ CONNECTIONS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       UNSTRING CONNECTION-RECORD DELIMITED BY ":"
+                           INTO WS-FROM-USER WS-TO-USER WS-STATUS
+
+                       IF FUNCTION TRIM(WS-STATUS) = "CONNECTED"
+                          AND (FUNCTION TRIM(WS-FROM-USER) = FUNCTION TRIM(LS-USERNAME)
+                               OR FUNCTION TRIM(WS-TO-USER) = FUNCTION TRIM(LS-USERNAME))
+                           IF FUNCTION TRIM(WS-FROM-USER) = FUNCTION TRIM(LS-USERNAME)
+                               MOVE FUNCTION TRIM(WS-TO-USER) TO WS-U
+                           ELSE
+                               MOVE FUNCTION TRIM(WS-FROM-USER) TO WS-U
+                           END-IF
+                           MOVE 'N' TO WS-FOUND-FLAG
+                           PERFORM VARYING I FROM 1 BY 1
+                                   UNTIL I > WS-NET-COUNT OR WS-FOUND-FLAG = 'Y'
+                               IF FUNCTION TRIM(WS-NET-USER(I)) = WS-U
+                                   MOVE 'Y' TO WS-FOUND-FLAG
+                               END-IF
+                           END-PERFORM
+                           IF WS-FOUND-FLAG = 'N'
+                               IF WS-NET-COUNT < 300
+                                   ADD 1 TO WS-NET-COUNT
+                                   MOVE WS-U TO WS-NET-USER(WS-NET-COUNT)
+                               ELSE
+                                   PERFORM WARN-NET-CAP-HIT
+                               END-IF
+                           END-IF
+                       END-IF
+
+                       IF FUNCTION TRIM(WS-STATUS) = "CONNECTED"
+                          AND (FUNCTION TRIM(WS-FROM-USER) = FUNCTION TRIM(LS-TARGET-USERNAME)
+                               OR FUNCTION TRIM(WS-TO-USER) = FUNCTION TRIM(LS-TARGET-USERNAME))
+                           IF FUNCTION TRIM(WS-FROM-USER) = FUNCTION TRIM(LS-TARGET-USERNAME)
+                               MOVE FUNCTION TRIM(WS-TO-USER) TO WS-U
+                           ELSE
+                               MOVE FUNCTION TRIM(WS-FROM-USER) TO WS-U
+                           END-IF
+                           MOVE 'N' TO WS-FOUND-FLAG
+                           PERFORM VARYING J FROM 1 BY 1
+                                   UNTIL J > WS-NET2-COUNT OR WS-FOUND-FLAG = 'Y'
+                               IF FUNCTION TRIM(WS-NET2-USER(J)) = WS-U
+                                   MOVE 'Y' TO WS-FOUND-FLAG
+                               END-IF
+                           END-PERFORM
+                           IF WS-FOUND-FLAG = 'N'
+                               IF WS-NET2-COUNT < 300
+                                   ADD 1 TO WS-NET2-COUNT
+                                   MOVE WS-U TO WS-NET2-USER(WS-NET2-COUNT)
+                               ELSE
+                                   PERFORM WARN-NET2-CAP-HIT
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE CONNECTIONS-FILE.
+
+           MOVE 0 TO WS-MUTUAL-WORK.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-NET-COUNT
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-NET2-COUNT
+                   IF FUNCTION TRIM(WS-NET-USER(I)) = FUNCTION TRIM(WS-NET2-USER(J))
+                       ADD 1 TO WS-MUTUAL-WORK
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           MOVE WS-MUTUAL-WORK TO LS-MUTUAL-COUNT.
+           MOVE 'S' TO LS-RETURN-CODE.
+           EXIT SECTION.
+
 
