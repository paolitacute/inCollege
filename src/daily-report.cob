@@ -0,0 +1,349 @@
+       >>SOURCE FREE
+       *> Standalone nightly batch job: reads every data file once and
+       *> writes a single InCollege-DailyReport.txt with adoption counts,
+       *> so the platform's day-to-day activity can be checked without
+       *> grepping accounts.dat/profiles.txt/etc. by hand. Not called from
+       *> the interactive menu -- this is meant to be run on its own, the
+       *> way a nightly cron/batch step would be.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILY-REPORT.
+       AUTHOR. Paola
+       DATE-WRITTEN. 08/09/2026
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE ASSIGN TO "accounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNTS-USERNAME
+               FILE STATUS IS WS-ACCOUNTS-STATUS.
+
+           SELECT PROFILES-FILE ASSIGN TO "profiles.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROFILES-STATUS.
+
+           SELECT CONNECTIONS-FILE ASSIGN TO "connections.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONNECTIONS-STATUS.
+
+           SELECT JOBS-FILE ASSIGN TO "jobs.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBS-STATUS.
+
+           SELECT APPLICATIONS-FILE ASSIGN TO "applications.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APPLICATIONS-STATUS.
+
+           SELECT MESSAGES-FILE ASSIGN TO "messages.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MESSAGES-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "InCollege-DailyReport.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNTS-FILE.
+       01  ACCOUNTS-RECORD-DATA.
+           05  ACCOUNTS-USERNAME        PIC X(20).
+           05  ACCOUNTS-PASSWORD        PIC X(20).
+           05  ACCOUNTS-RECOVERY-EMAIL  PIC X(50).
+           05  ACCOUNTS-ACCOUNT-TYPE    PIC X(8).
+            05  ACCOUNTS-CREATED-DATE  PIC X(8).
+
+       FD  PROFILES-FILE.
+       01  PROFILES-RECORD          PIC X(350).
+
+       FD  CONNECTIONS-FILE.
+       01  CONNECTIONS-RECORD       PIC X(150).
+
+       FD  JOBS-FILE.
+       01  JOBS-RECORD              PIC X(500).
+
+       FD  APPLICATIONS-FILE.
+       01  APPLICATIONS-RECORD      PIC X(250).
+
+       FD  MESSAGES-FILE.
+       01  MESSAGES-RECORD          PIC X(500).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCOUNTS-STATUS       PIC X(2).
+       01  WS-PROFILES-STATUS       PIC X(2).
+       01  WS-CONNECTIONS-STATUS    PIC X(2).
+       01  WS-JOBS-STATUS           PIC X(2).
+       01  WS-APPLICATIONS-STATUS   PIC X(2).
+       01  WS-MESSAGES-STATUS       PIC X(2).
+       01  WS-EOF-FLAG              PIC X VALUE 'N'.
+
+       01  WS-ACCOUNT-COUNT         PIC 9(5) VALUE 0.
+       01  WS-PROFILE-COUNT         PIC 9(5) VALUE 0.
+       01  WS-PENDING-COUNT         PIC 9(5) VALUE 0.
+       01  WS-CONNECTED-COUNT       PIC 9(5) VALUE 0.
+       01  WS-OPEN-JOB-COUNT        PIC 9(5) VALUE 0.
+       01  WS-JOB-TOTAL-COUNT       PIC 9(5) VALUE 0.
+       01  WS-APPLICATION-COUNT     PIC 9(5) VALUE 0.
+       01  WS-MESSAGE-COUNT         PIC 9(5) VALUE 0.
+
+       01  WS-FROM-USER             PIC X(20).
+       01  WS-TO-USER               PIC X(20).
+       01  WS-CONN-STATUS           PIC X(20).
+
+       01  WS-JOB-FIELDS.
+           05 WS-JOB-POSTER         PIC X(20).
+           05 WS-JOB-TITLE          PIC X(50).
+           05 WS-JOB-DESC           PIC X(200).
+           05 WS-JOB-EMPLOYER       PIC X(50).
+           05 WS-JOB-LOCATION       PIC X(50).
+           05 WS-JOB-SALARY         PIC X(50).
+           05 WS-JOB-POSTED-ON      PIC X(8).
+           05 WS-JOB-STATUS         PIC X(10).
+           05 WS-JOB-TYPE           PIC X(20).
+
+       01  WS-REPORT-DATE           PIC X(21).
+       01  WS-COUNT-TEXT            PIC Z(4)9.
+
+       PROCEDURE DIVISION.
+
+           OPEN OUTPUT REPORT-FILE.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-REPORT-DATE.
+
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "InCollege Daily Report - " WS-REPORT-DATE(1:8)
+               DELIMITED BY SIZE INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE "----------------------------------------" TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           PERFORM COUNT-ACCOUNTS.
+           PERFORM COUNT-PROFILES.
+           PERFORM COUNT-CONNECTIONS.
+           PERFORM COUNT-JOBS.
+           PERFORM COUNT-APPLICATIONS.
+           PERFORM COUNT-MESSAGES.
+
+           MOVE WS-ACCOUNT-COUNT TO WS-COUNT-TEXT.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "Accounts created: " WS-COUNT-TEXT
+               DELIMITED BY SIZE INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-PROFILE-COUNT TO WS-COUNT-TEXT.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "Profiles completed: " WS-COUNT-TEXT
+               DELIMITED BY SIZE INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-PENDING-COUNT TO WS-COUNT-TEXT.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "Pending connection requests: " WS-COUNT-TEXT
+               DELIMITED BY SIZE INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-CONNECTED-COUNT TO WS-COUNT-TEXT.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "Connected relationships: " WS-COUNT-TEXT
+               DELIMITED BY SIZE INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-OPEN-JOB-COUNT TO WS-COUNT-TEXT.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "Open job postings: " WS-COUNT-TEXT
+               " (of " DELIMITED BY SIZE INTO REPORT-RECORD.
+           MOVE WS-JOB-TOTAL-COUNT TO WS-COUNT-TEXT.
+           STRING FUNCTION TRIM(REPORT-RECORD)
+               FUNCTION TRIM(WS-COUNT-TEXT) " total)"
+               DELIMITED BY SIZE INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-APPLICATION-COUNT TO WS-COUNT-TEXT.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "Applications submitted: " WS-COUNT-TEXT
+               DELIMITED BY SIZE INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-MESSAGE-COUNT TO WS-COUNT-TEXT.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "Messages sent: " WS-COUNT-TEXT
+               DELIMITED BY SIZE INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           CLOSE REPORT-FILE.
+           STOP RUN.
+
+      *> Walks accounts.dat's index from the beginning to get a total
+      *> record count, the same way CREATE-ACCOUNT-FLOW enforces its
+      *> enrollment cap.
+       COUNT-ACCOUNTS SECTION.
+           MOVE 0 TO WS-ACCOUNT-COUNT.
+           MOVE 'N' TO WS-EOF-FLAG.
+
+           OPEN INPUT ACCOUNTS-FILE.
+           IF WS-ACCOUNTS-STATUS NOT = "00" AND WS-ACCOUNTS-STATUS NOT = "05"
+               CLOSE ACCOUNTS-FILE
+               EXIT SECTION
+           END-IF.
+
+           MOVE LOW-VALUES TO ACCOUNTS-USERNAME.
+           START ACCOUNTS-FILE KEY IS NOT LESS THAN ACCOUNTS-USERNAME
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF-FLAG
+           END-START.
+
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ ACCOUNTS-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-ACCOUNT-COUNT
+               END-READ
+           END-PERFORM.
+           CLOSE ACCOUNTS-FILE.
+           EXIT SECTION.
+
+      *> A profile counts as "completed" once it has a USER: block
+      *> written to profiles.txt by PROFILE-CREATION-FLOW.
+       COUNT-PROFILES SECTION.
+           MOVE 0 TO WS-PROFILE-COUNT.
+           MOVE 'N' TO WS-EOF-FLAG.
+
+           OPEN INPUT PROFILES-FILE.
+           IF WS-PROFILES-STATUS = "35"
+               CLOSE PROFILES-FILE
+               EXIT SECTION
+           END-IF.
+
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ PROFILES-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       IF PROFILES-RECORD(1:5) = "USER:"
+                           ADD 1 TO WS-PROFILE-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE PROFILES-FILE.
+           EXIT SECTION.
+
+      *> Same FROM_USER:TO_USER:STATUS layout CONNECTIONS.cob parses.
+       COUNT-CONNECTIONS SECTION.
+           MOVE 0 TO WS-PENDING-COUNT.
+           MOVE 0 TO WS-CONNECTED-COUNT.
+           MOVE 'N' TO WS-EOF-FLAG.
+
+           OPEN INPUT CONNECTIONS-FILE.
+           IF WS-CONNECTIONS-STATUS = "35"
+               CLOSE CONNECTIONS-FILE
+               EXIT SECTION
+           END-IF.
+
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ CONNECTIONS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       UNSTRING CONNECTIONS-RECORD DELIMITED BY ":"
+                           INTO WS-FROM-USER, WS-TO-USER, WS-CONN-STATUS
+                       IF FUNCTION TRIM(WS-CONN-STATUS) = "PENDING"
+                           ADD 1 TO WS-PENDING-COUNT
+                       END-IF
+                       IF FUNCTION TRIM(WS-CONN-STATUS) = "CONNECTED"
+                           ADD 1 TO WS-CONNECTED-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE CONNECTIONS-FILE.
+
+      *> CONNECTED rows are written once per pair of users, so each
+      *> connection is counted twice (once from each side); halve it
+      *> to report relationships rather than raw rows.
+           DIVIDE WS-CONNECTED-COUNT BY 2 GIVING WS-CONNECTED-COUNT.
+           EXIT SECTION.
+
+      *> poster~title~desc~employer~location~salary~posted-date~status~type
+       COUNT-JOBS SECTION.
+           MOVE 0 TO WS-OPEN-JOB-COUNT.
+           MOVE 0 TO WS-JOB-TOTAL-COUNT.
+           MOVE 'N' TO WS-EOF-FLAG.
+
+           OPEN INPUT JOBS-FILE.
+           IF WS-JOBS-STATUS = "35"
+               CLOSE JOBS-FILE
+               EXIT SECTION
+           END-IF.
+
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ JOBS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-JOB-TOTAL-COUNT
+                       PERFORM EXTRACT-JOB-STATUS
+                       IF FUNCTION TRIM(WS-JOB-STATUS) = "OPEN"
+                           ADD 1 TO WS-OPEN-JOB-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE JOBS-FILE.
+           EXIT SECTION.
+
+      *> Splits a job row out to get at its status field; the other
+      *> eight fields are unpacked too since UNSTRING has no way to
+      *> skip positions, but only WS-JOB-STATUS is actually used.
+       EXTRACT-JOB-STATUS SECTION.
+           MOVE SPACES TO WS-JOB-FIELDS.
+           UNSTRING JOBS-RECORD DELIMITED BY "~"
+               INTO WS-JOB-POSTER, WS-JOB-TITLE, WS-JOB-DESC,
+                    WS-JOB-EMPLOYER, WS-JOB-LOCATION, WS-JOB-SALARY,
+                    WS-JOB-POSTED-ON, WS-JOB-STATUS, WS-JOB-TYPE.
+           EXIT SECTION.
+
+      *> user~jobnum~title~employer~location -- one row per application,
+      *> so a plain line count is all that's needed.
+       COUNT-APPLICATIONS SECTION.
+           MOVE 0 TO WS-APPLICATION-COUNT.
+           MOVE 'N' TO WS-EOF-FLAG.
+
+           OPEN INPUT APPLICATIONS-FILE.
+           IF WS-APPLICATIONS-STATUS = "35"
+               CLOSE APPLICATIONS-FILE
+               EXIT SECTION
+           END-IF.
+
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ APPLICATIONS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-APPLICATION-COUNT
+               END-READ
+           END-PERFORM.
+           CLOSE APPLICATIONS-FILE.
+           EXIT SECTION.
+
+      *> One row per message sent, same as applications above.
+       COUNT-MESSAGES SECTION.
+           MOVE 0 TO WS-MESSAGE-COUNT.
+           MOVE 'N' TO WS-EOF-FLAG.
+
+           OPEN INPUT MESSAGES-FILE.
+           IF WS-MESSAGES-STATUS = "35"
+               CLOSE MESSAGES-FILE
+               EXIT SECTION
+           END-IF.
+
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ MESSAGES-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-MESSAGE-COUNT
+               END-READ
+           END-PERFORM.
+           CLOSE MESSAGES-FILE.
+           EXIT SECTION.
