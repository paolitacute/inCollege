@@ -13,6 +13,9 @@
            SELECT APPLICATIONS-FILE ASSIGN TO "applications.txt"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-APP-STATUS.
+           SELECT SAVED-JOBS-FILE ASSIGN TO "saved_jobs.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SAVED-STATUS.
            SELECT OUTPUT-FILE ASSIGN TO "InCollege-Output.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
@@ -21,12 +24,15 @@
        01  JOB-RECORD        PIC X(500).
        FD  APPLICATIONS-FILE.
        01  APPLICATION-RECORD PIC X(500).
+       FD  SAVED-JOBS-FILE.
+       01  SAVED-JOB-RECORD  PIC X(500).
 
        FD  OUTPUT-FILE.
        01  OUTPUT-RECORD     PIC X(350).
        WORKING-STORAGE SECTION.
        01  WS-JOBS-STATUS    PIC XX.
        01  WS-APP-STATUS     PIC XX.
+       01  WS-SAVED-STATUS   PIC XX.
        01  WS-EOF            PIC X VALUE 'N'.
        01  WS-COUNT          PIC 9(1) VALUE 0.
 
@@ -41,6 +47,19 @@
        01  WS-JOB-LOCATION   PIC X(50).
        01  WS-JOB-SALARY     PIC X(50).
        01  WS-JOB-POSTER     PIC X(50).
+       01  WS-JOB-POSTED-DATE PIC X(8).
+       01  WS-JOB-STATUS     PIC X(10).
+       01  WS-JOB-TYPE       PIC X(20).
+       01  WS-JOB-UNIVERSITY PIC X(100).
+       01  WS-TODAY          PIC X(21).
+       01  WS-POSTED-DATE-NUM PIC 9(8).
+       01  WS-CURRENT-DATE-NUM PIC 9(8).
+       01  WS-POSTED-INT     PIC 9(8) COMP.
+       01  WS-CURRENT-INT    PIC 9(8) COMP.
+       01  WS-AGE-DAYS       PIC S9(8) COMP.
+       01  WS-JOB-EXPIRE-DAYS PIC 9(3) VALUE 60.
+       01  WS-JOB-STILL-ACTIVE PIC X VALUE 'Y'.
+       01  WS-EOF-SKIP-LINE  PIC X VALUE 'N'.
 
        *> --- NEW VARIABLES FOR DUPLICATE CHECK ---
        01  WS-CHECK-VARS.
@@ -51,13 +70,58 @@
            05 WS-CHECK-LOCATION  PIC X(50).
        *> --- END OF NEW VARIABLES ---
 
+       *> Titles posted by the caller, used by VIEW-APPLICANTS to pick out
+       *> which applications.txt rows belong to their own postings.
+       01  WS-POSTER-JOB-COUNT  PIC 9(3) VALUE 0.
+       01  WS-POSTER-TITLES.
+           05 WS-POSTER-TITLE OCCURS 50 TIMES PIC X(50).
+       01  WS-TITLE-MATCH       PIC X VALUE 'N'.
+       01  K                    PIC 9(3).
+
+       *> JOB-LIST's optional keyword/location filtering
+       01  WS-KEYWORD-MATCH     PIC X VALUE 'Y'.
+       01  WS-LOCATION-MATCH    PIC X VALUE 'Y'.
+       01  WS-UC-TITLE          PIC X(50).
+       01  WS-UC-DESC           PIC X(200).
+       01  WS-UC-LOCATION       PIC X(50).
+       01  WS-UC-KEYWORD        PIC X(50).
+       01  WS-UC-LOC-FILTER     PIC X(50).
+       01  WS-TALLY             PIC 9(3).
+
+       *> JOB-LIST's university filter/flag -- a posting tied to a
+       *> specific school (an on-campus or work-study role) is hidden
+       *> from everyone else and tagged for the students it is for.
+       01  WS-UNIVERSITY-MATCH  PIC X VALUE 'Y'.
+       01  WS-UC-JOB-UNIV       PIC X(100).
+       01  WS-UC-USER-UNIV      PIC X(100).
+
+       *> Read-into-memory/rewrite table for UNSAVE-JOB, same shape as
+       *> CONNECTIONS' WS-TEMP-RECORD.
+       01  WS-SAVED-COUNT       PIC 9(3) VALUE 0.
+       01  WS-SAVED-CAP-WARNED  PIC X VALUE 'N'.
+       01  WS-SAVED-TEMP-TABLE.
+           05 WS-SAVED-TEMP-RECORD OCCURS 500 TIMES PIC X(500).
+       01  I                    PIC 9(3).
+
+       *> Same read-into-memory/rewrite-minus-one-line approach, applied to
+       *> applications.txt by WITHDRAW-APPLICATION.
+       01  WS-APP-COUNT         PIC 9(3) VALUE 0.
+       01  WS-APP-CAP-WARNED    PIC X VALUE 'N'.
+       01  WS-APP-TEMP-TABLE.
+           05 WS-APP-TEMP-RECORD OCCURS 500 TIMES PIC X(500).
+
        LINKAGE SECTION.
        01  LS-USERNAME       PIC X(20).
        01  LS-ACTION         PIC X(10).
        01  LS-JOB-NUM        PIC 9(1).
        01  LS-RETURN-CODE    PIC X.
+       01  LS-KEYWORD        PIC X(50).
+       01  LS-LOCATION-FILTER PIC X(50).
+       01  LS-USER-UNIVERSITY PIC X(100).
 
-       PROCEDURE DIVISION USING LS-USERNAME, LS-ACTION, LS-JOB-NUM, LS-RETURN-CODE.
+       PROCEDURE DIVISION USING LS-USERNAME, LS-ACTION, LS-JOB-NUM,
+                               LS-RETURN-CODE, LS-KEYWORD, LS-LOCATION-FILTER,
+                               LS-USER-UNIVERSITY.
        *> Default return to failure
        MOVE 'F' TO LS-RETURN-CODE.
        *> Normalize username and action
@@ -73,6 +137,16 @@
                PERFORM JOB-APPLY
            WHEN LS-ACTION = "VIEW"
                PERFORM VIEW-APPLICATIONS
+           WHEN LS-ACTION = "APPLICANTS"
+               PERFORM VIEW-APPLICANTS
+           WHEN LS-ACTION = "SAVE"
+               PERFORM SAVE-JOB
+           WHEN LS-ACTION = "UNSAVE"
+               PERFORM UNSAVE-JOB
+           WHEN LS-ACTION = "SAVED"
+               PERFORM VIEW-SAVED-JOBS
+           WHEN LS-ACTION = "WITHDRAW"
+               PERFORM WITHDRAW-APPLICATION
            WHEN OTHER
                MOVE 'X' TO LS-RETURN-CODE
        END-EVALUATE
@@ -99,11 +173,33 @@
 
                IF WS-EOF = 'N'
                    MOVE JOB-RECORD TO WS-LINE
+                   MOVE SPACES TO WS-JOB-POSTED-DATE
+                   MOVE SPACES TO WS-JOB-STATUS
+                   MOVE SPACES TO WS-JOB-TYPE
+                   MOVE SPACES TO WS-JOB-UNIVERSITY
                    UNSTRING WS-LINE DELIMITED BY "~"
                        INTO WS-JOB-POSTER WS-JOB-TITLE WS-JOB-DESC
                             WS-JOB-EMPLOYER WS-JOB-LOCATION WS-JOB-SALARY
+                            WS-JOB-POSTED-DATE WS-JOB-STATUS WS-JOB-TYPE
+                            WS-JOB-UNIVERSITY
                    END-UNSTRING
 
+                   *> Count this job only if it's not closed and not past
+                   *> the expiration window, so stale postings stop
+                   *> cluttering the list.
+                   PERFORM CHECK-JOB-STILL-ACTIVE
+                   PERFORM CHECK-KEYWORD-MATCH
+                   PERFORM CHECK-LOCATION-MATCH
+                   PERFORM CHECK-UNIVERSITY-MATCH
+                   IF WS-JOB-STILL-ACTIVE = 'N' OR WS-KEYWORD-MATCH = 'N'
+                      OR WS-LOCATION-MATCH = 'N' OR WS-UNIVERSITY-MATCH = 'N'
+                       MOVE 'Y' TO WS-EOF-SKIP-LINE
+                   ELSE
+                       MOVE 'N' TO WS-EOF-SKIP-LINE
+                   END-IF
+               END-IF
+
+               IF WS-EOF = 'N' AND WS-EOF-SKIP-LINE = 'N'
                    ADD 1 TO WS-COUNT
                    MOVE WS-COUNT TO WS-DISLPAY-NUMBER
                    INITIALIZE WS-MESSAGE
@@ -113,8 +209,15 @@
                           FUNCTION TRIM(WS-JOB-EMPLOYER)
                           " (" DELIMITED BY SIZE
                           FUNCTION TRIM(WS-JOB-LOCATION)
-                          ")" DELIMITED BY SIZE
+                          ") [" DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-JOB-TYPE)
+                          "]" DELIMITED BY SIZE
                           INTO WS-MESSAGE
+                   IF FUNCTION TRIM(WS-JOB-UNIVERSITY) > SPACES
+                       STRING FUNCTION TRIM(WS-MESSAGE)
+                              " [YOUR SCHOOL]" DELIMITED BY SIZE
+                              INTO WS-MESSAGE
+                   END-IF
                    DISPLAY WS-MESSAGE
                    MOVE WS-MESSAGE TO OUTPUT-RECORD
                    WRITE OUTPUT-RECORD
@@ -133,6 +236,77 @@
            CLOSE OUTPUT-FILE
            GOBACK.
 
+       *> A posting is active unless it was explicitly marked CLOSED or
+       *> it's older than WS-JOB-EXPIRE-DAYS -- reads WS-JOB-POSTED-DATE/
+       *> WS-JOB-STATUS set by the caller and sets WS-JOB-STILL-ACTIVE.
+       CHECK-JOB-STILL-ACTIVE.
+           MOVE 'Y' TO WS-JOB-STILL-ACTIVE.
+
+           IF FUNCTION TRIM(WS-JOB-STATUS) = "CLOSED"
+               MOVE 'N' TO WS-JOB-STILL-ACTIVE
+           END-IF
+
+           IF WS-JOB-STILL-ACTIVE = 'Y' AND FUNCTION TRIM(WS-JOB-POSTED-DATE) > SPACES
+               MOVE WS-JOB-POSTED-DATE TO WS-POSTED-DATE-NUM
+               MOVE FUNCTION CURRENT-DATE TO WS-TODAY
+               MOVE WS-TODAY(1:8) TO WS-CURRENT-DATE-NUM
+               MOVE FUNCTION INTEGER-OF-DATE(WS-POSTED-DATE-NUM) TO WS-POSTED-INT
+               MOVE FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-NUM) TO WS-CURRENT-INT
+               COMPUTE WS-AGE-DAYS = WS-CURRENT-INT - WS-POSTED-INT
+               IF WS-AGE-DAYS > WS-JOB-EXPIRE-DAYS
+                   MOVE 'N' TO WS-JOB-STILL-ACTIVE
+               END-IF
+           END-IF.
+
+       *> No filter means everything matches; otherwise a case-insensitive
+       *> substring hit on either the title or the description counts.
+       CHECK-KEYWORD-MATCH.
+           MOVE 'Y' TO WS-KEYWORD-MATCH.
+           IF FUNCTION TRIM(LS-KEYWORD) > SPACES
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-JOB-TITLE)) TO WS-UC-TITLE
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-JOB-DESC)) TO WS-UC-DESC
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(LS-KEYWORD)) TO WS-UC-KEYWORD
+               MOVE 0 TO WS-TALLY
+               INSPECT WS-UC-TITLE TALLYING WS-TALLY FOR ALL FUNCTION TRIM(WS-UC-KEYWORD)
+               IF WS-TALLY = 0
+                   MOVE 0 TO WS-TALLY
+                   INSPECT WS-UC-DESC TALLYING WS-TALLY FOR ALL FUNCTION TRIM(WS-UC-KEYWORD)
+               END-IF
+               IF WS-TALLY = 0
+                   MOVE 'N' TO WS-KEYWORD-MATCH
+               END-IF
+           END-IF.
+
+       *> Same no-filter-means-everything-matches rule, applied to location.
+       CHECK-LOCATION-MATCH.
+           MOVE 'Y' TO WS-LOCATION-MATCH.
+           IF FUNCTION TRIM(LS-LOCATION-FILTER) > SPACES
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-JOB-LOCATION)) TO WS-UC-LOCATION
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(LS-LOCATION-FILTER)) TO WS-UC-LOC-FILTER
+               MOVE 0 TO WS-TALLY
+               INSPECT WS-UC-LOCATION TALLYING WS-TALLY FOR ALL FUNCTION TRIM(WS-UC-LOC-FILTER)
+               IF WS-TALLY = 0
+                   MOVE 'N' TO WS-LOCATION-MATCH
+               END-IF
+           END-IF.
+
+       *> A posting left open to everyone (no WS-JOB-UNIVERSITY) always
+       *> matches; one tied to a specific school only matches a viewer
+       *> from that same school -- JOB-LIST tags the ones that do match
+       *> and hides the rest, so on-campus/work-study roles don't clutter
+       *> the list for students who can't actually take them.
+       CHECK-UNIVERSITY-MATCH.
+           MOVE 'Y' TO WS-UNIVERSITY-MATCH.
+           IF FUNCTION TRIM(WS-JOB-UNIVERSITY) > SPACES
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-JOB-UNIVERSITY))
+                   TO WS-UC-JOB-UNIV
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(LS-USER-UNIVERSITY))
+                   TO WS-UC-USER-UNIV
+               IF WS-UC-JOB-UNIV NOT = WS-UC-USER-UNIV
+                   MOVE 'N' TO WS-UNIVERSITY-MATCH
+               END-IF
+           END-IF.
+
        JOB-DETAIL.
            MOVE 'N' TO WS-EOF
            MOVE 0 TO WS-COUNT
@@ -154,14 +328,34 @@
                END-READ
 
                IF WS-EOF = 'N'
-                   ADD 1 TO WS-COUNT
-                   MOVE WS-COUNT TO WS-DISLPAY-NUMBER
                    MOVE JOB-RECORD TO WS-LINE
+                   MOVE SPACES TO WS-JOB-POSTED-DATE
+                   MOVE SPACES TO WS-JOB-STATUS
+                   MOVE SPACES TO WS-JOB-TYPE
+                   MOVE SPACES TO WS-JOB-UNIVERSITY
                    UNSTRING WS-LINE DELIMITED BY "~"
                        INTO WS-JOB-POSTER WS-JOB-TITLE WS-JOB-DESC
                             WS-JOB-EMPLOYER WS-JOB-LOCATION WS-JOB-SALARY
+                            WS-JOB-POSTED-DATE WS-JOB-STATUS WS-JOB-TYPE
+                            WS-JOB-UNIVERSITY
                    END-UNSTRING
 
+                   *> Number active postings the same way JOB-LIST does so
+                   *> the number a student picked there still lines up here
+                   *> -- same four checks, same order, or a filtered list
+                   *> picks a different job than the one the student saw.
+                   PERFORM CHECK-JOB-STILL-ACTIVE
+                   PERFORM CHECK-KEYWORD-MATCH
+                   PERFORM CHECK-LOCATION-MATCH
+                   PERFORM CHECK-UNIVERSITY-MATCH
+               END-IF
+
+               IF WS-EOF = 'N' AND WS-JOB-STILL-ACTIVE = 'Y'
+                  AND WS-KEYWORD-MATCH = 'Y' AND WS-LOCATION-MATCH = 'Y'
+                  AND WS-UNIVERSITY-MATCH = 'Y'
+                   ADD 1 TO WS-COUNT
+                   MOVE WS-COUNT TO WS-DISLPAY-NUMBER
+
                    IF WS-COUNT = LS-JOB-NUM
                        *> Display full details
                        INITIALIZE WS-MESSAGE
@@ -192,6 +386,15 @@
                        MOVE WS-MESSAGE TO OUTPUT-RECORD
                        WRITE OUTPUT-RECORD
 
+                       IF FUNCTION TRIM(WS-JOB-TYPE) > SPACES
+                           INITIALIZE WS-MESSAGE
+                           STRING "Job Type: " FUNCTION TRIM(WS-JOB-TYPE)
+                                  INTO WS-MESSAGE
+                           DISPLAY WS-MESSAGE
+                           MOVE WS-MESSAGE TO OUTPUT-RECORD
+                           WRITE OUTPUT-RECORD
+                       END-IF
+
                        IF FUNCTION TRIM(WS-JOB-SALARY) > SPACES
                            INITIALIZE WS-MESSAGE
                            STRING "Salary: " FUNCTION TRIM(WS-JOB-SALARY)
@@ -201,6 +404,16 @@
                            WRITE OUTPUT-RECORD
                        END-IF
 
+                       IF FUNCTION TRIM(WS-JOB-POSTED-DATE) > SPACES
+                           INITIALIZE WS-MESSAGE
+                           STRING "Posted: " FUNCTION TRIM(WS-JOB-POSTED-DATE)
+                                  "   Status: " FUNCTION TRIM(WS-JOB-STATUS)
+                                  INTO WS-MESSAGE
+                           DISPLAY WS-MESSAGE
+                           MOVE WS-MESSAGE TO OUTPUT-RECORD
+                           WRITE OUTPUT-RECORD
+                       END-IF
+
                        MOVE 'S' TO LS-RETURN-CODE
                        MOVE 'Y' TO WS-EOF *> stop loop
                    END-IF
@@ -236,15 +449,30 @@
                        MOVE 'N' TO WS-EOF
                END-READ
                IF WS-EOF = 'N'
-                   ADD 1 TO WS-COUNT
                    MOVE JOB-RECORD TO WS-LINE
+                   MOVE SPACES TO WS-JOB-POSTED-DATE
+                   MOVE SPACES TO WS-JOB-STATUS
+                   MOVE SPACES TO WS-JOB-TYPE
+                   MOVE SPACES TO WS-JOB-UNIVERSITY
                    UNSTRING WS-LINE DELIMITED BY "~"
                        INTO WS-JOB-POSTER WS-JOB-TITLE WS-JOB-DESC
                             WS-JOB-EMPLOYER WS-JOB-LOCATION WS-JOB-SALARY
+                            WS-JOB-POSTED-DATE WS-JOB-STATUS WS-JOB-TYPE
+                            WS-JOB-UNIVERSITY
                    END-UNSTRING
+                   *> Same four checks JOB-LIST numbers by, so the number
+                   *> the student picked there still lines up here.
+                   PERFORM CHECK-JOB-STILL-ACTIVE
+                   PERFORM CHECK-KEYWORD-MATCH
+                   PERFORM CHECK-LOCATION-MATCH
+                   PERFORM CHECK-UNIVERSITY-MATCH
 
-                   IF WS-COUNT = LS-JOB-NUM
-                       EXIT PERFORM
+                   IF WS-JOB-STILL-ACTIVE = 'Y' AND WS-KEYWORD-MATCH = 'Y'
+                      AND WS-LOCATION-MATCH = 'Y' AND WS-UNIVERSITY-MATCH = 'Y'
+                       ADD 1 TO WS-COUNT
+                       IF WS-COUNT = LS-JOB-NUM
+                           EXIT PERFORM
+                       END-IF
                    END-IF
                END-IF
            END-PERFORM
@@ -420,3 +648,450 @@
            CLOSE APPLICATIONS-FILE
            CLOSE OUTPUT-FILE
            GOBACK.
+
+       *> Poster-facing view: lists who applied to jobs LS-USERNAME
+       *> themselves posted, instead of VIEW-APPLICATIONS' applicant-facing
+       *> view of their own applications. Applications.txt has no poster
+       *> field, so this first collects the caller's own job titles from
+       *> jobs.txt, then filters applications.txt by title against that
+       *> list.
+       VIEW-APPLICANTS.
+           MOVE 0 TO WS-POSTER-JOB-COUNT
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT JOBS-FILE
+           OPEN EXTEND OUTPUT-FILE
+           IF WS-JOBS-STATUS NOT = "00"
+               MOVE 'X' TO LS-RETURN-CODE
+               CLOSE JOBS-FILE
+               CLOSE OUTPUT-FILE
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ JOBS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE 'N' TO WS-EOF
+               END-READ
+               IF WS-EOF = 'N'
+                   MOVE JOB-RECORD TO WS-LINE
+                   UNSTRING WS-LINE DELIMITED BY "~"
+                       INTO WS-JOB-POSTER WS-JOB-TITLE WS-JOB-DESC
+                            WS-JOB-EMPLOYER WS-JOB-LOCATION WS-JOB-SALARY
+                   END-UNSTRING
+                   IF FUNCTION TRIM(WS-JOB-POSTER) = FUNCTION TRIM(LS-USERNAME)
+                      AND WS-POSTER-JOB-COUNT < 50
+                       ADD 1 TO WS-POSTER-JOB-COUNT
+                       MOVE WS-JOB-TITLE TO WS-POSTER-TITLE(WS-POSTER-JOB-COUNT)
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE JOBS-FILE
+
+           MOVE "Applicants To Your Job Postings" TO WS-MESSAGE
+           DISPLAY WS-MESSAGE
+           MOVE WS-MESSAGE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           IF WS-POSTER-JOB-COUNT = 0
+               MOVE "You have not posted any job listings." TO WS-MESSAGE
+               DISPLAY WS-MESSAGE
+               MOVE WS-MESSAGE TO OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+               MOVE 'S' TO LS-RETURN-CODE
+               CLOSE OUTPUT-FILE
+               GOBACK
+           END-IF
+
+           MOVE 0 TO WS-COUNT
+           OPEN INPUT APPLICATIONS-FILE
+           IF WS-APP-STATUS = "00"
+               MOVE 'N' TO WS-EOF
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ APPLICATIONS-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           MOVE 'N' TO WS-EOF
+                   END-READ
+                   IF WS-EOF = 'N'
+                       MOVE APPLICATION-RECORD TO WS-LINE
+                       UNSTRING WS-LINE DELIMITED BY "~"
+                           INTO WS-USER WS-TEMP WS-JOB-TITLE WS-JOB-EMPLOYER
+                                WS-JOB-LOCATION
+                       END-UNSTRING
+
+                       MOVE 'N' TO WS-TITLE-MATCH
+                       PERFORM VARYING K FROM 1 BY 1 UNTIL K > WS-POSTER-JOB-COUNT
+                           IF FUNCTION TRIM(WS-JOB-TITLE) = FUNCTION TRIM(WS-POSTER-TITLE(K))
+                               MOVE 'Y' TO WS-TITLE-MATCH
+                           END-IF
+                       END-PERFORM
+
+                       IF WS-TITLE-MATCH = 'Y'
+                           ADD 1 TO WS-COUNT
+                           INITIALIZE WS-MESSAGE
+                           STRING "Applicant: " FUNCTION TRIM(WS-USER)
+                                  " - " FUNCTION TRIM(WS-JOB-TITLE)
+                                  " at " FUNCTION TRIM(WS-JOB-EMPLOYER)
+                                  INTO WS-MESSAGE
+                           DISPLAY WS-MESSAGE
+                           MOVE WS-MESSAGE TO OUTPUT-RECORD
+                           WRITE OUTPUT-RECORD
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF
+           CLOSE APPLICATIONS-FILE
+
+           IF WS-COUNT = 0
+               MOVE "No applicants yet." TO WS-MESSAGE
+               DISPLAY WS-MESSAGE
+               MOVE WS-MESSAGE TO OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+           END-IF
+
+           MOVE 'S' TO LS-RETURN-CODE
+           CLOSE OUTPUT-FILE
+           GOBACK.
+
+       *> Bookmarks LS-JOB-NUM for later without submitting an application
+       *> -- same job lookup as JOB-APPLY, same duplicate-check-then-append
+       *> shape, but writing to saved_jobs.txt instead of applications.txt.
+       SAVE-JOB.
+           MOVE 'N' TO WS-EOF
+           MOVE 0 TO WS-COUNT
+           OPEN INPUT JOBS-FILE
+           IF WS-JOBS-STATUS NOT = "00"
+               MOVE 'X' TO LS-RETURN-CODE
+               CLOSE JOBS-FILE
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ JOBS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE 'N' TO WS-EOF
+               END-READ
+               IF WS-EOF = 'N'
+                   MOVE JOB-RECORD TO WS-LINE
+                   MOVE SPACES TO WS-JOB-POSTED-DATE
+                   MOVE SPACES TO WS-JOB-STATUS
+                   MOVE SPACES TO WS-JOB-TYPE
+                   MOVE SPACES TO WS-JOB-UNIVERSITY
+                   UNSTRING WS-LINE DELIMITED BY "~"
+                       INTO WS-JOB-POSTER WS-JOB-TITLE WS-JOB-DESC
+                            WS-JOB-EMPLOYER WS-JOB-LOCATION WS-JOB-SALARY
+                            WS-JOB-POSTED-DATE WS-JOB-STATUS WS-JOB-TYPE
+                            WS-JOB-UNIVERSITY
+                   END-UNSTRING
+                   *> Same four checks JOB-LIST numbers by, so the number
+                   *> the student picked there still lines up here.
+                   PERFORM CHECK-JOB-STILL-ACTIVE
+                   PERFORM CHECK-KEYWORD-MATCH
+                   PERFORM CHECK-LOCATION-MATCH
+                   PERFORM CHECK-UNIVERSITY-MATCH
+
+                   IF WS-JOB-STILL-ACTIVE = 'Y' AND WS-KEYWORD-MATCH = 'Y'
+                      AND WS-LOCATION-MATCH = 'Y' AND WS-UNIVERSITY-MATCH = 'Y'
+                       ADD 1 TO WS-COUNT
+                       IF WS-COUNT = LS-JOB-NUM
+                           EXIT PERFORM
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE JOBS-FILE
+
+           IF WS-COUNT < LS-JOB-NUM OR LS-JOB-NUM = 0
+               MOVE 'F' TO LS-RETURN-CODE
+               MOVE "Job not found; cannot save." TO WS-MESSAGE
+               OPEN EXTEND OUTPUT-FILE
+               DISPLAY WS-MESSAGE
+               MOVE WS-MESSAGE TO OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+               CLOSE OUTPUT-FILE
+               GOBACK
+           END-IF
+
+           MOVE WS-COUNT TO WS-DISLPAY-NUMBER
+           OPEN INPUT SAVED-JOBS-FILE
+           IF WS-SAVED-STATUS = "00"
+               MOVE 'N' TO WS-EOF
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ SAVED-JOBS-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           MOVE 'N' TO WS-EOF
+                   END-READ
+                   IF WS-EOF = 'N'
+                       MOVE SAVED-JOB-RECORD TO WS-LINE
+                       UNSTRING WS-LINE DELIMITED BY "~"
+                           INTO WS-CHECK-USER WS-CHECK-JOB-NUM
+                                WS-CHECK-TITLE WS-CHECK-EMPLOYER
+                                WS-CHECK-LOCATION
+                       END-UNSTRING
+                       IF FUNCTION TRIM(WS-CHECK-USER) = FUNCTION TRIM(LS-USERNAME)
+                          AND FUNCTION TRIM(WS-CHECK-JOB-NUM) = FUNCTION TRIM(WS-DISLPAY-NUMBER)
+                           CLOSE SAVED-JOBS-FILE
+                           OPEN EXTEND OUTPUT-FILE
+                           MOVE "You have already saved this job." TO WS-MESSAGE
+                           DISPLAY WS-MESSAGE
+                           MOVE WS-MESSAGE TO OUTPUT-RECORD
+                           WRITE OUTPUT-RECORD
+                           CLOSE OUTPUT-FILE
+                           MOVE 'F' TO LS-RETURN-CODE
+                           GOBACK
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF
+           CLOSE SAVED-JOBS-FILE
+
+           INITIALIZE WS-LINE
+           STRING FUNCTION TRIM(LS-USERNAME) DELIMITED BY SIZE
+                  "~" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-COUNT) DELIMITED BY SIZE
+                  "~" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-JOB-TITLE) DELIMITED BY SPACE
+                  "~" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-JOB-EMPLOYER) DELIMITED BY SIZE
+                  "~" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-JOB-LOCATION) DELIMITED BY SIZE
+                  INTO WS-LINE
+
+           OPEN EXTEND SAVED-JOBS-FILE
+           IF WS-SAVED-STATUS = "35"
+               OPEN OUTPUT SAVED-JOBS-FILE
+           END-IF
+
+           IF WS-SAVED-STATUS = "00"
+               WRITE SAVED-JOB-RECORD FROM WS-LINE
+               MOVE 'S' TO LS-RETURN-CODE
+           ELSE
+               MOVE 'X' TO LS-RETURN-CODE
+           END-IF
+           CLOSE SAVED-JOBS-FILE
+
+           IF LS-RETURN-CODE = 'S'
+               OPEN EXTEND OUTPUT-FILE
+               INITIALIZE WS-MESSAGE
+               STRING "Saved " FUNCTION TRIM(WS-JOB-TITLE)
+                      " at " FUNCTION TRIM(WS-JOB-EMPLOYER)
+                      " for later."
+                      DELIMITED BY SIZE
+                      INTO WS-MESSAGE
+               DISPLAY WS-MESSAGE
+               MOVE WS-MESSAGE TO OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+               CLOSE OUTPUT-FILE
+           END-IF
+
+           GOBACK.
+
+       *> Un-bookmarks LS-JOB-NUM -- same read-into-memory/rewrite-minus-
+       *> one-line approach CONNECTIONS uses for REMOVE-CONNECTION.
+       UNSAVE-JOB.
+           MOVE 0 TO WS-SAVED-COUNT
+           MOVE 'N' TO WS-SAVED-CAP-WARNED
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT SAVED-JOBS-FILE
+           IF WS-SAVED-STATUS = "35"
+               MOVE 'F' TO LS-RETURN-CODE
+               CLOSE SAVED-JOBS-FILE
+               GOBACK
+           END-IF
+           IF WS-SAVED-STATUS NOT = "00"
+               MOVE 'X' TO LS-RETURN-CODE
+               CLOSE SAVED-JOBS-FILE
+               GOBACK
+           END-IF
+
+           MOVE LS-JOB-NUM TO WS-DISLPAY-NUMBER
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ SAVED-JOBS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       UNSTRING SAVED-JOB-RECORD DELIMITED BY "~"
+                           INTO WS-CHECK-USER WS-CHECK-JOB-NUM
+                                WS-CHECK-TITLE WS-CHECK-EMPLOYER
+                                WS-CHECK-LOCATION
+                       END-UNSTRING
+                       IF FUNCTION TRIM(WS-CHECK-USER) = FUNCTION TRIM(LS-USERNAME)
+                          AND FUNCTION TRIM(WS-CHECK-JOB-NUM) = FUNCTION TRIM(WS-DISLPAY-NUMBER)
+                           MOVE 'S' TO LS-RETURN-CODE
+                       ELSE
+                           IF WS-SAVED-COUNT < 500
+                               ADD 1 TO WS-SAVED-COUNT
+                               MOVE SAVED-JOB-RECORD TO WS-SAVED-TEMP-RECORD(WS-SAVED-COUNT)
+                           ELSE
+                               IF WS-SAVED-CAP-WARNED = 'N'
+                                   MOVE "Saved-job table capped at 500 entries; some saved jobs were not preserved."
+                                       TO WS-MESSAGE
+                                   DISPLAY WS-MESSAGE
+                                   MOVE 'Y' TO WS-SAVED-CAP-WARNED
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE SAVED-JOBS-FILE
+
+           IF LS-RETURN-CODE NOT = 'S'
+               MOVE 'F' TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT SAVED-JOBS-FILE
+           IF WS-SAVED-STATUS NOT = "00"
+               MOVE 'X' TO LS-RETURN-CODE
+               CLOSE SAVED-JOBS-FILE
+               GOBACK
+           END-IF
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-SAVED-COUNT
+               WRITE SAVED-JOB-RECORD FROM WS-SAVED-TEMP-RECORD(I)
+           END-PERFORM
+           CLOSE SAVED-JOBS-FILE
+
+           MOVE 'S' TO LS-RETURN-CODE
+           GOBACK.
+
+       *> Lists the caller's saved jobs, same shape as VIEW-APPLICATIONS.
+       VIEW-SAVED-JOBS.
+           MOVE 0 TO WS-COUNT
+           OPEN INPUT SAVED-JOBS-FILE
+           OPEN EXTEND OUTPUT-FILE
+           IF WS-SAVED-STATUS NOT = "00"
+               MOVE "Your Saved Jobs" TO WS-MESSAGE
+               DISPLAY WS-MESSAGE
+               MOVE WS-MESSAGE TO OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+               MOVE "Total saved jobs: 0" TO WS-MESSAGE
+               DISPLAY WS-MESSAGE
+               MOVE WS-MESSAGE TO OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+               MOVE 'S' TO LS-RETURN-CODE
+               CLOSE OUTPUT-FILE
+               GOBACK
+           END-IF
+
+           MOVE "Your Saved Jobs" TO WS-MESSAGE
+           DISPLAY WS-MESSAGE
+           MOVE WS-MESSAGE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ SAVED-JOBS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE 'N' TO WS-EOF
+               END-READ
+               IF WS-EOF = 'N'
+                   MOVE SAVED-JOB-RECORD TO WS-LINE
+                   UNSTRING WS-LINE DELIMITED BY "~"
+                       INTO WS-USER WS-TEMP WS-JOB-TITLE WS-JOB-EMPLOYER WS-JOB-LOCATION
+                   END-UNSTRING
+
+                   IF FUNCTION TRIM(WS-USER) = FUNCTION TRIM(LS-USERNAME)
+                       ADD 1 TO WS-COUNT
+                       INITIALIZE WS-MESSAGE
+                       STRING "Job " FUNCTION TRIM(WS-TEMP) ": "
+                              FUNCTION TRIM(WS-JOB-TITLE) " at "
+                              FUNCTION TRIM(WS-JOB-EMPLOYER) " ("
+                              FUNCTION TRIM(WS-JOB-LOCATION) ")"
+                              INTO WS-MESSAGE
+                       DISPLAY WS-MESSAGE
+                       MOVE WS-MESSAGE TO OUTPUT-RECORD
+                       WRITE OUTPUT-RECORD
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           INITIALIZE WS-MESSAGE
+           MOVE WS-COUNT TO WS-DISLPAY-NUMBER
+           STRING "Total saved jobs: " FUNCTION TRIM(WS-DISLPAY-NUMBER)
+                  INTO WS-MESSAGE
+           DISPLAY WS-MESSAGE
+           MOVE WS-MESSAGE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE 'S' TO LS-RETURN-CODE
+           CLOSE SAVED-JOBS-FILE
+           CLOSE OUTPUT-FILE
+           GOBACK.
+
+       *> Lets the caller pull their own application to LS-JOB-NUM back out
+       *> of applications.txt -- same read-into-memory/rewrite-minus-one-
+       *> line approach as UNSAVE-JOB.
+       WITHDRAW-APPLICATION.
+           MOVE 0 TO WS-APP-COUNT
+           MOVE 'N' TO WS-APP-CAP-WARNED
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT APPLICATIONS-FILE
+           IF WS-APP-STATUS = "35"
+               MOVE 'F' TO LS-RETURN-CODE
+               CLOSE APPLICATIONS-FILE
+               GOBACK
+           END-IF
+           IF WS-APP-STATUS NOT = "00"
+               MOVE 'X' TO LS-RETURN-CODE
+               CLOSE APPLICATIONS-FILE
+               GOBACK
+           END-IF
+
+           MOVE LS-JOB-NUM TO WS-DISLPAY-NUMBER
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ APPLICATIONS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       UNSTRING APPLICATION-RECORD DELIMITED BY "~"
+                           INTO WS-CHECK-USER WS-CHECK-JOB-NUM
+                                WS-CHECK-TITLE WS-CHECK-EMPLOYER
+                                WS-CHECK-LOCATION
+                       END-UNSTRING
+                       IF FUNCTION TRIM(WS-CHECK-USER) = FUNCTION TRIM(LS-USERNAME)
+                          AND FUNCTION TRIM(WS-CHECK-JOB-NUM) = FUNCTION TRIM(WS-DISLPAY-NUMBER)
+                           MOVE 'S' TO LS-RETURN-CODE
+                       ELSE
+                           IF WS-APP-COUNT < 500
+                               ADD 1 TO WS-APP-COUNT
+                               MOVE APPLICATION-RECORD TO WS-APP-TEMP-RECORD(WS-APP-COUNT)
+                           ELSE
+                               IF WS-APP-CAP-WARNED = 'N'
+                                   MOVE "Application table capped at 500 entries; some applications were not preserved."
+                                       TO WS-MESSAGE
+                                   DISPLAY WS-MESSAGE
+                                   MOVE 'Y' TO WS-APP-CAP-WARNED
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE APPLICATIONS-FILE
+
+           IF LS-RETURN-CODE NOT = 'S'
+               MOVE 'F' TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT APPLICATIONS-FILE
+           IF WS-APP-STATUS NOT = "00"
+               MOVE 'X' TO LS-RETURN-CODE
+               CLOSE APPLICATIONS-FILE
+               GOBACK
+           END-IF
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-APP-COUNT
+               WRITE APPLICATION-RECORD FROM WS-APP-TEMP-RECORD(I)
+           END-PERFORM
+           CLOSE APPLICATIONS-FILE
+
+           MOVE 'S' TO LS-RETURN-CODE
+           GOBACK.
