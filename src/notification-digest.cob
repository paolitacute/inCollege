@@ -0,0 +1,273 @@
+        >>SOURCE FREE
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. NOTIFICATION-DIGEST.
+        AUTHOR. Paola
+        DATE-WRITTEN. 11/24/2025
+
+        *> Gives WELCOME-SCREEN a one-shot summary of what has piled up
+        *> since a student's last visit, so they don't have to separately
+        *> run VIEW-MESSAGE, CONNECTIONS' pending-requests action, and a
+        *> job search just to find out. Scans messages.txt, connections.txt
+        *> and applications.txt read-only -- nothing here is ever rewritten.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT MESSAGES-FILE ASSIGN TO "messages.txt"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-MESSAGES-STATUS.
+            SELECT CONNECTIONS-FILE ASSIGN TO "connections.txt"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CONNECTIONS-STATUS.
+            SELECT APPLICATIONS-FILE ASSIGN TO "applications.txt"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-APPLICATIONS-STATUS.
+            SELECT JOBS-FILE ASSIGN TO "jobs.txt"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-JOBS-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  MESSAGES-FILE.
+        01  MESSAGE-RECORD        PIC X(500).
+
+        FD  CONNECTIONS-FILE.
+        01  CONNECTION-RECORD     PIC X(150).
+
+        FD  APPLICATIONS-FILE.
+        01  APPLICATION-RECORD    PIC X(500).
+
+        FD  JOBS-FILE.
+        01  JOB-RECORD            PIC X(500).
+
+        WORKING-STORAGE SECTION.
+        01  WS-MESSAGES-STATUS     PIC X(2).
+        01  WS-CONNECTIONS-STATUS  PIC X(2).
+        01  WS-APPLICATIONS-STATUS PIC X(2).
+        01  WS-JOBS-STATUS         PIC X(2).
+        01  WS-EOF-FLAG            PIC X VALUE 'N'.
+
+      *> Message parsing -- sender:recipient>>content>>timestamp>>status
+        01  WS-STORED-LINE         PIC X(500).
+        01  WS-SENDER              PIC X(20).
+        01  WS-RECIPIENT           PIC X(20).
+        01  WS-SENDER-RECIPIENT    PIC X(41).
+        01  WS-MESSAGE-CONTENT     PIC X(200).
+        01  WS-TIMESTAMP           PIC X(30).
+        01  WS-READ-STATUS         PIC X(10).
+        01  WS-REST-OF-LINE        PIC X(480).
+
+      *> Connection parsing -- from-user:to-user:status:note
+        01  WS-FROM-USER           PIC X(20).
+        01  WS-TO-USER             PIC X(20).
+        01  WS-CONN-STATUS         PIC X(10).
+        01  WS-NOTE                PIC X(80).
+
+      *> Application parsing -- user~jobnum~title~employer~location
+        01  WS-APP-USER            PIC X(20).
+        01  WS-APP-JOBNUM          PIC X(10).
+        01  WS-APP-TITLE           PIC X(50).
+        01  WS-APP-EMPLOYER        PIC X(50).
+        01  WS-APP-LOCATION        PIC X(50).
+
+      *> Job parsing, for checking whether an applied-to posting is still
+      *> active -- poster~title~desc~employer~location~salary~posted-date~
+      *> status~type~university
+        01  WS-JOB-POSTER          PIC X(20).
+        01  WS-JOB-TITLE           PIC X(50).
+        01  WS-JOB-DESC            PIC X(100).
+        01  WS-JOB-EMPLOYER        PIC X(50).
+        01  WS-JOB-LOCATION        PIC X(50).
+        01  WS-JOB-SALARY          PIC X(20).
+        01  WS-JOB-POSTED-ON       PIC X(8).
+        01  WS-JOB-STATUS          PIC X(10).
+        01  WS-JOB-TYPE            PIC X(20).
+        01  WS-JOB-UNIVERSITY      PIC X(100).
+
+      *> Active-job lookup table so an application can be checked against
+      *> every current posting without re-reading jobs.txt per row.
+        01  WS-JOB-COUNT           PIC 9(3) VALUE 0.
+        01  WS-JOB-CAP-WARNED      PIC X VALUE 'N'.
+        01  WS-JOB-TABLE.
+            05 WS-JOB-ENTRY OCCURS 500 TIMES.
+                10 WS-JOB-ENTRY-TITLE    PIC X(50).
+                10 WS-JOB-ENTRY-EMPLOYER PIC X(50).
+        01  WS-JOB-STILL-ACTIVE    PIC X VALUE 'N'.
+        01  I                      PIC 9(3).
+
+        LINKAGE SECTION.
+        01  LS-USERNAME            PIC X(20).
+        01  LS-MESSAGE-COUNT       PIC 9(3).
+        01  LS-CONNECTION-COUNT    PIC 9(3).
+        01  LS-APPLICATION-COUNT   PIC 9(3).
+        01  LS-RETURN-CODE         PIC X.
+
+        PROCEDURE DIVISION USING LS-USERNAME, LS-MESSAGE-COUNT,
+                                  LS-CONNECTION-COUNT, LS-APPLICATION-COUNT,
+                                  LS-RETURN-CODE.
+        0000-MAINLINE SECTION.
+            MOVE 0 TO LS-MESSAGE-COUNT.
+            MOVE 0 TO LS-CONNECTION-COUNT.
+            MOVE 0 TO LS-APPLICATION-COUNT.
+            MOVE 'S' TO LS-RETURN-CODE.
+
+            PERFORM COUNT-UNREAD-MESSAGES.
+            PERFORM COUNT-PENDING-CONNECTIONS.
+            PERFORM COUNT-APPLICATION-UPDATES.
+            GOBACK.
+
+      *> Unread messages addressed to LS-USERNAME.
+        COUNT-UNREAD-MESSAGES SECTION.
+            MOVE 'N' TO WS-EOF-FLAG.
+            OPEN INPUT MESSAGES-FILE.
+            IF WS-MESSAGES-STATUS NOT = "00"
+                CLOSE MESSAGES-FILE
+                EXIT SECTION
+            END-IF.
+
+            PERFORM UNTIL WS-EOF-FLAG = 'Y'
+                READ MESSAGES-FILE INTO WS-STORED-LINE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-FLAG
+                    NOT AT END
+                        INITIALIZE WS-SENDER, WS-RECIPIENT,
+                                   WS-SENDER-RECIPIENT,
+                                   WS-MESSAGE-CONTENT, WS-TIMESTAMP,
+                                   WS-READ-STATUS, WS-REST-OF-LINE
+                        *> Split on ">>" first so the ":" inside the
+                        *> timestamp (h:mm am/pm-MM/DD) can't be mistaken
+                        *> for the sender/recipient separator.
+                        UNSTRING WS-STORED-LINE DELIMITED BY ">>"
+                            INTO WS-SENDER-RECIPIENT, WS-MESSAGE-CONTENT,
+                                 WS-TIMESTAMP, WS-READ-STATUS
+                        END-UNSTRING
+                        UNSTRING WS-SENDER-RECIPIENT DELIMITED BY ":"
+                            INTO WS-SENDER, WS-RECIPIENT
+                        END-UNSTRING
+                        IF FUNCTION TRIM(WS-RECIPIENT) =
+                           FUNCTION TRIM(LS-USERNAME)
+                           AND FUNCTION TRIM(WS-READ-STATUS) = "UNREAD"
+                            ADD 1 TO LS-MESSAGE-COUNT
+                        END-IF
+                END-READ
+            END-PERFORM.
+            CLOSE MESSAGES-FILE.
+            EXIT SECTION.
+
+      *> Incoming connection requests still awaiting a response.
+        COUNT-PENDING-CONNECTIONS SECTION.
+            MOVE 'N' TO WS-EOF-FLAG.
+            OPEN INPUT CONNECTIONS-FILE.
+            IF WS-CONNECTIONS-STATUS NOT = "00"
+                CLOSE CONNECTIONS-FILE
+                EXIT SECTION
+            END-IF.
+
+            PERFORM UNTIL WS-EOF-FLAG = 'Y'
+                READ CONNECTIONS-FILE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-FLAG
+                    NOT AT END
+                        MOVE SPACES TO WS-NOTE
+                        UNSTRING CONNECTION-RECORD DELIMITED BY ":"
+                            INTO WS-FROM-USER, WS-TO-USER, WS-CONN-STATUS,
+                                 WS-NOTE
+                        END-UNSTRING
+                        IF FUNCTION TRIM(WS-TO-USER) =
+                           FUNCTION TRIM(LS-USERNAME)
+                           AND FUNCTION TRIM(WS-CONN-STATUS) = "PENDING"
+                            ADD 1 TO LS-CONNECTION-COUNT
+                        END-IF
+                END-READ
+            END-PERFORM.
+            CLOSE CONNECTIONS-FILE.
+            EXIT SECTION.
+
+      *> applications.txt carries no status field of its own, so an
+      *> "update" is inferred the only way the data supports: a posting
+      *> the student applied to that is no longer on jobs.txt (filled or
+      *> taken down since they applied). First loads every currently
+      *> active posting, then flags applications that no longer match one.
+        COUNT-APPLICATION-UPDATES SECTION.
+            PERFORM LOAD-ACTIVE-JOBS.
+
+            MOVE 'N' TO WS-EOF-FLAG.
+            OPEN INPUT APPLICATIONS-FILE.
+            IF WS-APPLICATIONS-STATUS NOT = "00"
+                CLOSE APPLICATIONS-FILE
+                EXIT SECTION
+            END-IF.
+
+            PERFORM UNTIL WS-EOF-FLAG = 'Y'
+                READ APPLICATIONS-FILE INTO WS-STORED-LINE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-FLAG
+                    NOT AT END
+                        UNSTRING WS-STORED-LINE DELIMITED BY "~"
+                            INTO WS-APP-USER, WS-APP-JOBNUM, WS-APP-TITLE,
+                                 WS-APP-EMPLOYER, WS-APP-LOCATION
+                        END-UNSTRING
+                        IF FUNCTION TRIM(WS-APP-USER) =
+                           FUNCTION TRIM(LS-USERNAME)
+                            PERFORM CHECK-JOB-STILL-ACTIVE
+                            IF WS-JOB-STILL-ACTIVE = 'N'
+                                ADD 1 TO LS-APPLICATION-COUNT
+                            END-IF
+                        END-IF
+                END-READ
+            END-PERFORM.
+            CLOSE APPLICATIONS-FILE.
+            EXIT SECTION.
+
+      *> Builds WS-JOB-TABLE from every row currently in jobs.txt.
+        LOAD-ACTIVE-JOBS SECTION.
+            MOVE 0 TO WS-JOB-COUNT.
+            MOVE 'N' TO WS-JOB-CAP-WARNED.
+            MOVE 'N' TO WS-EOF-FLAG.
+            OPEN INPUT JOBS-FILE.
+            IF WS-JOBS-STATUS NOT = "00"
+                CLOSE JOBS-FILE
+                EXIT SECTION
+            END-IF.
+
+            PERFORM UNTIL WS-EOF-FLAG = 'Y'
+                READ JOBS-FILE INTO WS-STORED-LINE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-FLAG
+                    NOT AT END
+                        UNSTRING WS-STORED-LINE DELIMITED BY "~"
+                            INTO WS-JOB-POSTER, WS-JOB-TITLE, WS-JOB-DESC,
+                                 WS-JOB-EMPLOYER, WS-JOB-LOCATION,
+                                 WS-JOB-SALARY, WS-JOB-POSTED-ON,
+                                 WS-JOB-STATUS, WS-JOB-TYPE,
+                                 WS-JOB-UNIVERSITY
+                        END-UNSTRING
+                        IF WS-JOB-COUNT < 500
+                            ADD 1 TO WS-JOB-COUNT
+                            MOVE WS-JOB-TITLE
+                                TO WS-JOB-ENTRY-TITLE(WS-JOB-COUNT)
+                            MOVE WS-JOB-EMPLOYER
+                                TO WS-JOB-ENTRY-EMPLOYER(WS-JOB-COUNT)
+                        ELSE
+                            IF WS-JOB-CAP-WARNED = 'N'
+                                DISPLAY "Active job table capped at 500 entries; some postings were not checked."
+                                MOVE 'Y' TO WS-JOB-CAP-WARNED
+                            END-IF
+                        END-IF
+                END-READ
+            END-PERFORM.
+            CLOSE JOBS-FILE.
+            EXIT SECTION.
+
+      *> Sets WS-JOB-STILL-ACTIVE from WS-APP-TITLE/WS-APP-EMPLOYER
+      *> against the table LOAD-ACTIVE-JOBS built.
+        CHECK-JOB-STILL-ACTIVE SECTION.
+            MOVE 'N' TO WS-JOB-STILL-ACTIVE.
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-JOB-COUNT
+                IF FUNCTION TRIM(WS-JOB-ENTRY-TITLE(I)) =
+                   FUNCTION TRIM(WS-APP-TITLE)
+                   AND FUNCTION TRIM(WS-JOB-ENTRY-EMPLOYER(I)) =
+                       FUNCTION TRIM(WS-APP-EMPLOYER)
+                    MOVE 'Y' TO WS-JOB-STILL-ACTIVE
+                END-IF
+            END-PERFORM.
+            EXIT SECTION.
