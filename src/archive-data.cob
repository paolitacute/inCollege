@@ -0,0 +1,296 @@
+       >>SOURCE FREE
+       *> Standalone nightly batch job: copies each data file into a
+       *> dated snapshot (e.g. profiles-20260809.txt) before the day's
+       *> processing starts, so a bad run or a corrupted line has a
+       *> rollback point. Not called from the interactive menu, the same
+       *> way DAILY-REPORT and RECONCILE-ACCOUNTS aren't.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHIVE-DATA.
+       AUTHOR. Paola
+       DATE-WRITTEN. 08/09/2026
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE ASSIGN TO "accounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNTS-USERNAME
+               FILE STATUS IS WS-SRC-STATUS.
+           SELECT ACCOUNTS-SNAPSHOT ASSIGN TO WS-ACCOUNTS-SNAPSHOT-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SNAP-ACCOUNTS-USERNAME
+               FILE STATUS IS WS-DEST-STATUS.
+
+           SELECT PROFILES-FILE ASSIGN TO "profiles.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SRC-STATUS.
+           SELECT PROFILES-SNAPSHOT ASSIGN TO WS-PROFILES-SNAPSHOT-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEST-STATUS.
+
+           SELECT CONNECTIONS-FILE ASSIGN TO "connections.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SRC-STATUS.
+           SELECT CONNECTIONS-SNAPSHOT ASSIGN TO WS-CONNECTIONS-SNAPSHOT-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEST-STATUS.
+
+           SELECT JOBS-FILE ASSIGN TO "jobs.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SRC-STATUS.
+           SELECT JOBS-SNAPSHOT ASSIGN TO WS-JOBS-SNAPSHOT-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEST-STATUS.
+
+           SELECT APPLICATIONS-FILE ASSIGN TO "applications.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SRC-STATUS.
+           SELECT APPLICATIONS-SNAPSHOT ASSIGN TO WS-APPLICATIONS-SNAPSHOT-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEST-STATUS.
+
+           SELECT MESSAGES-FILE ASSIGN TO "messages.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SRC-STATUS.
+           SELECT MESSAGES-SNAPSHOT ASSIGN TO WS-MESSAGES-SNAPSHOT-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNTS-FILE.
+       01  ACCOUNTS-RECORD-DATA.
+           05  ACCOUNTS-USERNAME        PIC X(20).
+           05  ACCOUNTS-PASSWORD        PIC X(20).
+           05  ACCOUNTS-RECOVERY-EMAIL  PIC X(50).
+           05  ACCOUNTS-ACCOUNT-TYPE    PIC X(8).
+           05  ACCOUNTS-CREATED-DATE    PIC X(8).
+       FD  ACCOUNTS-SNAPSHOT.
+       01  SNAP-ACCOUNTS-RECORD-DATA.
+           05  SNAP-ACCOUNTS-USERNAME        PIC X(20).
+           05  SNAP-ACCOUNTS-PASSWORD        PIC X(20).
+           05  SNAP-ACCOUNTS-RECOVERY-EMAIL  PIC X(50).
+           05  SNAP-ACCOUNTS-ACCOUNT-TYPE    PIC X(8).
+           05  SNAP-ACCOUNTS-CREATED-DATE    PIC X(8).
+
+       FD  PROFILES-FILE.
+       01  PROFILES-RECORD          PIC X(350).
+       FD  PROFILES-SNAPSHOT.
+       01  PROFILES-SNAPSHOT-RECORD PIC X(350).
+
+       FD  CONNECTIONS-FILE.
+       01  CONNECTIONS-RECORD          PIC X(150).
+       FD  CONNECTIONS-SNAPSHOT.
+       01  CONNECTIONS-SNAPSHOT-RECORD PIC X(150).
+
+       FD  JOBS-FILE.
+       01  JOBS-RECORD          PIC X(500).
+       FD  JOBS-SNAPSHOT.
+       01  JOBS-SNAPSHOT-RECORD PIC X(500).
+
+       FD  APPLICATIONS-FILE.
+       01  APPLICATIONS-RECORD          PIC X(500).
+       FD  APPLICATIONS-SNAPSHOT.
+       01  APPLICATIONS-SNAPSHOT-RECORD PIC X(500).
+
+       FD  MESSAGES-FILE.
+       01  MESSAGES-RECORD          PIC X(500).
+       FD  MESSAGES-SNAPSHOT.
+       01  MESSAGES-SNAPSHOT-RECORD PIC X(500).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SRC-STATUS                 PIC X(2).
+       01  WS-DEST-STATUS                PIC X(2).
+       01  WS-EOF-FLAG                   PIC X VALUE 'N'.
+
+       01  WS-DATE-STAMP                 PIC X(8).
+
+       01  WS-ACCOUNTS-SNAPSHOT-NAME     PIC X(40).
+       01  WS-PROFILES-SNAPSHOT-NAME     PIC X(40).
+       01  WS-CONNECTIONS-SNAPSHOT-NAME  PIC X(40).
+       01  WS-JOBS-SNAPSHOT-NAME         PIC X(40).
+       01  WS-APPLICATIONS-SNAPSHOT-NAME PIC X(40).
+       01  WS-MESSAGES-SNAPSHOT-NAME     PIC X(40).
+
+       PROCEDURE DIVISION.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-STAMP.
+
+           MOVE SPACES TO WS-ACCOUNTS-SNAPSHOT-NAME.
+           STRING "accounts-" WS-DATE-STAMP ".dat"
+               DELIMITED BY SIZE INTO WS-ACCOUNTS-SNAPSHOT-NAME.
+           MOVE SPACES TO WS-PROFILES-SNAPSHOT-NAME.
+           STRING "profiles-" WS-DATE-STAMP ".txt"
+               DELIMITED BY SIZE INTO WS-PROFILES-SNAPSHOT-NAME.
+           MOVE SPACES TO WS-CONNECTIONS-SNAPSHOT-NAME.
+           STRING "connections-" WS-DATE-STAMP ".txt"
+               DELIMITED BY SIZE INTO WS-CONNECTIONS-SNAPSHOT-NAME.
+           MOVE SPACES TO WS-JOBS-SNAPSHOT-NAME.
+           STRING "jobs-" WS-DATE-STAMP ".txt"
+               DELIMITED BY SIZE INTO WS-JOBS-SNAPSHOT-NAME.
+           MOVE SPACES TO WS-APPLICATIONS-SNAPSHOT-NAME.
+           STRING "applications-" WS-DATE-STAMP ".txt"
+               DELIMITED BY SIZE INTO WS-APPLICATIONS-SNAPSHOT-NAME.
+           MOVE SPACES TO WS-MESSAGES-SNAPSHOT-NAME.
+           STRING "messages-" WS-DATE-STAMP ".txt"
+               DELIMITED BY SIZE INTO WS-MESSAGES-SNAPSHOT-NAME.
+
+           PERFORM ARCHIVE-ACCOUNTS.
+           PERFORM ARCHIVE-PROFILES.
+           PERFORM ARCHIVE-CONNECTIONS.
+           PERFORM ARCHIVE-JOBS.
+           PERFORM ARCHIVE-APPLICATIONS.
+           PERFORM ARCHIVE-MESSAGES.
+
+           STOP RUN.
+
+      *> Walks accounts.dat's index from the beginning (same idiom used
+      *> elsewhere to scan the whole file) and writes every record into
+      *> a same-shaped indexed snapshot file.
+       ARCHIVE-ACCOUNTS SECTION.
+           MOVE 'N' TO WS-EOF-FLAG.
+           OPEN INPUT ACCOUNTS-FILE.
+           IF WS-SRC-STATUS NOT = "00" AND WS-SRC-STATUS NOT = "05"
+               CLOSE ACCOUNTS-FILE
+               EXIT SECTION
+           END-IF.
+
+           OPEN OUTPUT ACCOUNTS-SNAPSHOT.
+
+           MOVE LOW-VALUES TO ACCOUNTS-USERNAME.
+           START ACCOUNTS-FILE KEY IS NOT LESS THAN ACCOUNTS-USERNAME
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF-FLAG
+           END-START.
+
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ ACCOUNTS-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       MOVE ACCOUNTS-USERNAME TO SNAP-ACCOUNTS-USERNAME
+                       MOVE ACCOUNTS-PASSWORD TO SNAP-ACCOUNTS-PASSWORD
+                       MOVE ACCOUNTS-RECOVERY-EMAIL
+                           TO SNAP-ACCOUNTS-RECOVERY-EMAIL
+                       MOVE ACCOUNTS-ACCOUNT-TYPE
+                           TO SNAP-ACCOUNTS-ACCOUNT-TYPE
+                       MOVE ACCOUNTS-CREATED-DATE
+                           TO SNAP-ACCOUNTS-CREATED-DATE
+                       WRITE SNAP-ACCOUNTS-RECORD-DATA
+               END-READ
+           END-PERFORM.
+           CLOSE ACCOUNTS-FILE.
+           CLOSE ACCOUNTS-SNAPSHOT.
+           EXIT SECTION.
+
+       ARCHIVE-PROFILES SECTION.
+           MOVE 'N' TO WS-EOF-FLAG.
+           OPEN INPUT PROFILES-FILE.
+           IF WS-SRC-STATUS = "35"
+               CLOSE PROFILES-FILE
+               EXIT SECTION
+           END-IF.
+
+           OPEN OUTPUT PROFILES-SNAPSHOT.
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ PROFILES-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       MOVE PROFILES-RECORD TO PROFILES-SNAPSHOT-RECORD
+                       WRITE PROFILES-SNAPSHOT-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE PROFILES-FILE.
+           CLOSE PROFILES-SNAPSHOT.
+           EXIT SECTION.
+
+       ARCHIVE-CONNECTIONS SECTION.
+           MOVE 'N' TO WS-EOF-FLAG.
+           OPEN INPUT CONNECTIONS-FILE.
+           IF WS-SRC-STATUS = "35"
+               CLOSE CONNECTIONS-FILE
+               EXIT SECTION
+           END-IF.
+
+           OPEN OUTPUT CONNECTIONS-SNAPSHOT.
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ CONNECTIONS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       MOVE CONNECTIONS-RECORD TO CONNECTIONS-SNAPSHOT-RECORD
+                       WRITE CONNECTIONS-SNAPSHOT-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE CONNECTIONS-FILE.
+           CLOSE CONNECTIONS-SNAPSHOT.
+           EXIT SECTION.
+
+       ARCHIVE-JOBS SECTION.
+           MOVE 'N' TO WS-EOF-FLAG.
+           OPEN INPUT JOBS-FILE.
+           IF WS-SRC-STATUS = "35"
+               CLOSE JOBS-FILE
+               EXIT SECTION
+           END-IF.
+
+           OPEN OUTPUT JOBS-SNAPSHOT.
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ JOBS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       MOVE JOBS-RECORD TO JOBS-SNAPSHOT-RECORD
+                       WRITE JOBS-SNAPSHOT-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE JOBS-FILE.
+           CLOSE JOBS-SNAPSHOT.
+           EXIT SECTION.
+
+       ARCHIVE-APPLICATIONS SECTION.
+           MOVE 'N' TO WS-EOF-FLAG.
+           OPEN INPUT APPLICATIONS-FILE.
+           IF WS-SRC-STATUS = "35"
+               CLOSE APPLICATIONS-FILE
+               EXIT SECTION
+           END-IF.
+
+           OPEN OUTPUT APPLICATIONS-SNAPSHOT.
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ APPLICATIONS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       MOVE APPLICATIONS-RECORD TO APPLICATIONS-SNAPSHOT-RECORD
+                       WRITE APPLICATIONS-SNAPSHOT-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE APPLICATIONS-FILE.
+           CLOSE APPLICATIONS-SNAPSHOT.
+           EXIT SECTION.
+
+       ARCHIVE-MESSAGES SECTION.
+           MOVE 'N' TO WS-EOF-FLAG.
+           OPEN INPUT MESSAGES-FILE.
+           IF WS-SRC-STATUS = "35"
+               CLOSE MESSAGES-FILE
+               EXIT SECTION
+           END-IF.
+
+           OPEN OUTPUT MESSAGES-SNAPSHOT.
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ MESSAGES-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       MOVE MESSAGES-RECORD TO MESSAGES-SNAPSHOT-RECORD
+                       WRITE MESSAGES-SNAPSHOT-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE MESSAGES-FILE.
+           CLOSE MESSAGES-SNAPSHOT.
+           EXIT SECTION.
