@@ -0,0 +1,196 @@
+       >>SOURCE FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORT-PROFILE.
+       AUTHOR. Paola
+       DATE-WRITTEN. 08/09/2026
+
+       *> Writes a standalone "<username>-profile.txt" file with the same
+       *> Name/University/Major/Graduation Year/About Me/Experience/
+       *> Education block VIEW-PROFILE's PROFILE-DISPLAY writes to the
+       *> shared InCollege-Output.txt session transcript, so a student can
+       *> hand a clean copy of just their own profile to someone else.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXPORT-FILE ASSIGN TO WS-EXPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXPORT-FILE.
+       01  EXPORT-RECORD        PIC X(350).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS       PIC X(2).
+       01  WS-EXPORT-FILENAME   PIC X(40).
+       01  I                    PIC 9.
+       01  J                    PIC 9.
+
+       LINKAGE SECTION.
+       01  LS-USERNAME          PIC X(20).
+
+       01  LS-PROFILE-DATA.
+           05 LS-FIRST-NAME     PIC X(50).
+           05 LS-LAST-NAME      PIC X(50).
+           05 LS-UNIVERSITY     PIC X(100).
+           05 LS-MAJOR          PIC X(50).
+           05 LS-GRAD-YEAR      PIC X(4).
+           05 LS-ABOUT-ME       PIC X(200).
+           05 LS-VISIBILITY     PIC X(11).
+           05 LS-EXPERIENCE-TABLE.
+              10 LS-EXPERIENCE OCCURS 9 TIMES INDEXED BY EXP-IDX.
+                 15 LS-EXP-TITLE    PIC X(50).
+                 15 LS-EXP-COMPANY  PIC X(50).
+                 15 LS-EXP-DATES    PIC X(50).
+                 15 LS-EXP-DESC     PIC X(100).
+           05 LS-EXP-COUNT      PIC 9.
+           05 LS-EDUCATION-TABLE.
+              10 LS-EDUCATION OCCURS 9 TIMES INDEXED BY EDU-IDX.
+                 15 LS-EDU-DEGREE   PIC X(50).
+                 15 LS-EDU-UNIV     PIC X(50).
+                 15 LS-EDU-YEARS    PIC X(50).
+           05 LS-EDU-COUNT      PIC 9.
+           05 LS-SKILLS-TABLE.
+              10 LS-SKILL PIC X(30) OCCURS 9 TIMES INDEXED BY SKL-IDX.
+           05 LS-SKILL-COUNT    PIC 9.
+
+       01  LS-RETURN-CODE       PIC X.
+
+       PROCEDURE DIVISION USING LS-USERNAME, LS-PROFILE-DATA, LS-RETURN-CODE.
+
+           MOVE 'S' TO LS-RETURN-CODE.
+           MOVE FUNCTION TRIM(LS-USERNAME) TO LS-USERNAME.
+
+           STRING FUNCTION TRIM(LS-USERNAME) "-profile.txt"
+               INTO WS-EXPORT-FILENAME.
+
+           OPEN OUTPUT EXPORT-FILE.
+           IF WS-FILE-STATUS NOT = "00"
+               MOVE 'E' TO LS-RETURN-CODE
+               GOBACK
+           END-IF.
+
+           PERFORM WRITE-PROFILE-LINES.
+
+           CLOSE EXPORT-FILE.
+           GOBACK.
+
+       WRITE-PROFILE-LINES SECTION.
+           INITIALIZE EXPORT-RECORD.
+           STRING "Name: " FUNCTION TRIM(LS-FIRST-NAME) " "
+                  FUNCTION TRIM(LS-LAST-NAME)
+                  INTO EXPORT-RECORD
+           END-STRING.
+           WRITE EXPORT-RECORD.
+
+           INITIALIZE EXPORT-RECORD.
+           STRING "University: " FUNCTION TRIM(LS-UNIVERSITY)
+               INTO EXPORT-RECORD
+           END-STRING.
+           WRITE EXPORT-RECORD.
+
+           INITIALIZE EXPORT-RECORD.
+           STRING "Major: " FUNCTION TRIM(LS-MAJOR)
+               INTO EXPORT-RECORD
+           END-STRING.
+           WRITE EXPORT-RECORD.
+
+           INITIALIZE EXPORT-RECORD.
+           STRING "Graduation Year: " FUNCTION TRIM(LS-GRAD-YEAR)
+               INTO EXPORT-RECORD
+           END-STRING.
+           WRITE EXPORT-RECORD.
+
+           INITIALIZE EXPORT-RECORD.
+           STRING "About Me: " FUNCTION TRIM(LS-ABOUT-ME)
+               INTO EXPORT-RECORD
+           END-STRING.
+           WRITE EXPORT-RECORD.
+
+           IF LS-EXP-COUNT = 0
+               INITIALIZE EXPORT-RECORD
+               MOVE "Experience: None" TO EXPORT-RECORD
+               WRITE EXPORT-RECORD
+           ELSE
+               INITIALIZE EXPORT-RECORD
+               MOVE "Experience:" TO EXPORT-RECORD
+               WRITE EXPORT-RECORD
+
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > LS-EXP-COUNT
+                   INITIALIZE EXPORT-RECORD
+                   STRING " Title: " FUNCTION TRIM(LS-EXP-TITLE(I))
+                       INTO EXPORT-RECORD
+                   END-STRING
+                   WRITE EXPORT-RECORD
+
+                   INITIALIZE EXPORT-RECORD
+                   STRING " Company: " FUNCTION TRIM(LS-EXP-COMPANY(I))
+                       INTO EXPORT-RECORD
+                   END-STRING
+                   WRITE EXPORT-RECORD
+
+                   INITIALIZE EXPORT-RECORD
+                   STRING " Dates: " FUNCTION TRIM(LS-EXP-DATES(I))
+                       INTO EXPORT-RECORD
+                   END-STRING
+                   WRITE EXPORT-RECORD
+
+                   INITIALIZE EXPORT-RECORD
+                   STRING " Description: " FUNCTION TRIM(LS-EXP-DESC(I))
+                       INTO EXPORT-RECORD
+                   END-STRING
+                   WRITE EXPORT-RECORD
+               END-PERFORM
+           END-IF.
+
+           IF LS-EDU-COUNT = 0
+               INITIALIZE EXPORT-RECORD
+               MOVE "Education: None" TO EXPORT-RECORD
+               WRITE EXPORT-RECORD
+           ELSE
+               INITIALIZE EXPORT-RECORD
+               MOVE "Education:" TO EXPORT-RECORD
+               WRITE EXPORT-RECORD
+
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > LS-EDU-COUNT
+                   INITIALIZE EXPORT-RECORD
+                   STRING " Degree: " FUNCTION TRIM(LS-EDU-DEGREE(J))
+                       INTO EXPORT-RECORD
+                   END-STRING
+                   WRITE EXPORT-RECORD
+
+                   INITIALIZE EXPORT-RECORD
+                   STRING " University: " FUNCTION TRIM(LS-EDU-UNIV(J))
+                       INTO EXPORT-RECORD
+                   END-STRING
+                   WRITE EXPORT-RECORD
+
+                   INITIALIZE EXPORT-RECORD
+                   STRING " Years: " FUNCTION TRIM(LS-EDU-YEARS(J))
+                       INTO EXPORT-RECORD
+                   END-STRING
+                   WRITE EXPORT-RECORD
+               END-PERFORM
+           END-IF.
+
+           IF LS-SKILL-COUNT = 0
+               INITIALIZE EXPORT-RECORD
+               MOVE "Skills: None" TO EXPORT-RECORD
+               WRITE EXPORT-RECORD
+           ELSE
+               INITIALIZE EXPORT-RECORD
+               MOVE "Skills:" TO EXPORT-RECORD
+               WRITE EXPORT-RECORD
+
+               PERFORM VARYING SKL-IDX FROM 1 BY 1
+                       UNTIL SKL-IDX > LS-SKILL-COUNT
+                   INITIALIZE EXPORT-RECORD
+                   STRING " - " FUNCTION TRIM(LS-SKILL(SKL-IDX))
+                       INTO EXPORT-RECORD
+                   END-STRING
+                   WRITE EXPORT-RECORD
+               END-PERFORM
+           END-IF.
+           EXIT.
