@@ -0,0 +1,182 @@
+       >>SOURCE FREE
+       *> Standalone batch step: cross-checks accounts.dat against the
+       *> USER: blocks in profiles.txt and writes out any accounts with
+       *> no profile and any profile with no matching account, so data
+       *> drift (a bug, a manual file edit) gets caught before it
+       *> confuses SEARCH or CONNECTIONS. Not called from the
+       *> interactive menu, the same way DAILY-REPORT isn't.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE-ACCOUNTS.
+       AUTHOR. Paola
+       DATE-WRITTEN. 08/09/2026
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE ASSIGN TO "accounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNTS-USERNAME
+               FILE STATUS IS WS-ACCOUNTS-STATUS.
+
+           SELECT PROFILES-FILE ASSIGN TO "profiles.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROFILES-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "InCollege-Reconciliation.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNTS-FILE.
+       01  ACCOUNTS-RECORD-DATA.
+           05  ACCOUNTS-USERNAME        PIC X(20).
+           05  ACCOUNTS-PASSWORD        PIC X(20).
+           05  ACCOUNTS-RECOVERY-EMAIL  PIC X(50).
+           05  ACCOUNTS-ACCOUNT-TYPE    PIC X(8).
+            05  ACCOUNTS-CREATED-DATE  PIC X(8).
+
+       FD  PROFILES-FILE.
+       01  PROFILES-RECORD          PIC X(350).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCOUNTS-STATUS       PIC X(2).
+       01  WS-PROFILES-STATUS       PIC X(2).
+       01  WS-EOF-FLAG              PIC X VALUE 'N'.
+
+       01  WS-PROFILE-USERS.
+           05 WS-PROFILE-USER OCCURS 600 TIMES PIC X(20).
+       01  WS-PROFILE-USER-COUNT    PIC 9(4) VALUE 0.
+
+       01  WS-ORPHAN-COUNT          PIC 9(4) VALUE 0.
+       01  WS-PROFILE-LESS-COUNT    PIC 9(4) VALUE 0.
+       01  WS-FOUND-FLAG            PIC X VALUE 'N'.
+       01  K                        PIC 9(4).
+
+       PROCEDURE DIVISION.
+
+           OPEN OUTPUT REPORT-FILE.
+           MOVE "InCollege Account/Profile Reconciliation" TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE "------------------------------------------" TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           PERFORM LOAD-PROFILE-USERS.
+           PERFORM FIND-PROFILE-LESS-ACCOUNTS.
+           PERFORM FIND-ORPHANED-PROFILES.
+
+           IF WS-ORPHAN-COUNT = 0 AND WS-PROFILE-LESS-COUNT = 0
+               MOVE "No discrepancies found." TO REPORT-RECORD
+               WRITE REPORT-RECORD
+           END-IF.
+
+           CLOSE REPORT-FILE.
+           STOP RUN.
+
+      *> Collects every USER: username out of profiles.txt into memory
+      *> so both lookup passes below can run against it.
+       LOAD-PROFILE-USERS SECTION.
+           MOVE 0 TO WS-PROFILE-USER-COUNT.
+           MOVE 'N' TO WS-EOF-FLAG.
+
+           OPEN INPUT PROFILES-FILE.
+           IF WS-PROFILES-STATUS = "35"
+               CLOSE PROFILES-FILE
+               EXIT SECTION
+           END-IF.
+
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ PROFILES-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       IF PROFILES-RECORD(1:5) = "USER:"
+                           AND WS-PROFILE-USER-COUNT < 600
+                           ADD 1 TO WS-PROFILE-USER-COUNT
+                           MOVE PROFILES-RECORD(6:20)
+                               TO WS-PROFILE-USER(WS-PROFILE-USER-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE PROFILES-FILE.
+           EXIT SECTION.
+
+      *> Walks accounts.dat's index from the beginning (same idiom
+      *> CREATE-ACCOUNT-FLOW uses for its enrollment-cap count) and
+      *> flags any account whose username never appears in the
+      *> profile-user table just loaded.
+       FIND-PROFILE-LESS-ACCOUNTS SECTION.
+           MOVE 0 TO WS-PROFILE-LESS-COUNT.
+           MOVE 'N' TO WS-EOF-FLAG.
+
+           OPEN INPUT ACCOUNTS-FILE.
+           IF WS-ACCOUNTS-STATUS NOT = "00" AND WS-ACCOUNTS-STATUS NOT = "05"
+               CLOSE ACCOUNTS-FILE
+               EXIT SECTION
+           END-IF.
+
+           MOVE LOW-VALUES TO ACCOUNTS-USERNAME.
+           START ACCOUNTS-FILE KEY IS NOT LESS THAN ACCOUNTS-USERNAME
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF-FLAG
+           END-START.
+
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ ACCOUNTS-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM CHECK-ACCOUNT-HAS-PROFILE
+               END-READ
+           END-PERFORM.
+           CLOSE ACCOUNTS-FILE.
+           EXIT SECTION.
+
+       CHECK-ACCOUNT-HAS-PROFILE SECTION.
+           MOVE 'N' TO WS-FOUND-FLAG.
+           PERFORM VARYING K FROM 1 BY 1
+                   UNTIL K > WS-PROFILE-USER-COUNT
+               IF WS-PROFILE-USER(K) = ACCOUNTS-USERNAME
+                   MOVE 'Y' TO WS-FOUND-FLAG
+               END-IF
+           END-PERFORM.
+
+           IF WS-FOUND-FLAG = 'N'
+               ADD 1 TO WS-PROFILE-LESS-COUNT
+               MOVE SPACES TO REPORT-RECORD
+               STRING "Profile-less account: "
+                   FUNCTION TRIM(ACCOUNTS-USERNAME)
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+           END-IF.
+           EXIT SECTION.
+
+      *> For every profile username collected above, a keyed read
+      *> against accounts.dat tells us whether the account still exists.
+       FIND-ORPHANED-PROFILES SECTION.
+           MOVE 0 TO WS-ORPHAN-COUNT.
+
+           OPEN INPUT ACCOUNTS-FILE.
+           IF WS-ACCOUNTS-STATUS NOT = "00" AND WS-ACCOUNTS-STATUS NOT = "05"
+               CLOSE ACCOUNTS-FILE
+               EXIT SECTION
+           END-IF.
+
+           PERFORM VARYING K FROM 1 BY 1
+                   UNTIL K > WS-PROFILE-USER-COUNT
+               MOVE WS-PROFILE-USER(K) TO ACCOUNTS-USERNAME
+               READ ACCOUNTS-FILE KEY IS ACCOUNTS-USERNAME
+                   INVALID KEY
+                       ADD 1 TO WS-ORPHAN-COUNT
+                       MOVE SPACES TO REPORT-RECORD
+                       STRING "Orphaned profile: "
+                           FUNCTION TRIM(WS-PROFILE-USER(K))
+                           DELIMITED BY SIZE INTO REPORT-RECORD
+                       WRITE REPORT-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE ACCOUNTS-FILE.
+           EXIT SECTION.
