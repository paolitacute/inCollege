@@ -0,0 +1,78 @@
+       >>SOURCE FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOOKUP-VALIDATE.
+       AUTHOR. Paola
+       DATE-WRITTEN. 08/09/2026
+
+       *> Checks a candidate University or Major value against its
+       *> maintained reference list (universities.txt/majors.txt) so
+       *> PROFILE-CREATION-FLOW stores one canonical spelling per school
+       *> or field of study instead of whatever free text a student
+       *> happened to type. The comparison is case-insensitive and
+       *> ignores leading/trailing spaces; "Other" is always accepted as
+       *> an escape hatch for a school or major not yet on the list.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOOKUP-FILE ASSIGN TO WS-LOOKUP-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOOKUP-FILE.
+       01  LOOKUP-RECORD        PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS       PIC X(2).
+       01  WS-EOF-FLAG          PIC X VALUE 'N'.
+       01  WS-LOOKUP-FILENAME   PIC X(20).
+
+       LINKAGE SECTION.
+       01  LS-LOOKUP-TYPE       PIC X(4).
+       01  LS-CANDIDATE         PIC X(100).
+       01  LS-RETURN-CODE       PIC X.
+
+       PROCEDURE DIVISION USING LS-LOOKUP-TYPE, LS-CANDIDATE,
+                                 LS-RETURN-CODE.
+
+           MOVE 'F' TO LS-RETURN-CODE.
+           MOVE 'N' TO WS-EOF-FLAG.
+
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(LS-CANDIDATE)) = "OTHER"
+               MOVE 'S' TO LS-RETURN-CODE
+               GOBACK
+           END-IF.
+
+           EVALUATE FUNCTION TRIM(LS-LOOKUP-TYPE)
+               WHEN "UNIV"
+                   MOVE "universities.txt" TO WS-LOOKUP-FILENAME
+               WHEN "MAJR"
+                   MOVE "majors.txt" TO WS-LOOKUP-FILENAME
+               WHEN OTHER
+                   MOVE 'X' TO LS-RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
+
+           OPEN INPUT LOOKUP-FILE.
+           IF WS-FILE-STATUS NOT = "00"
+               MOVE 'X' TO LS-RETURN-CODE
+               GOBACK
+           END-IF.
+
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ LOOKUP-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       IF FUNCTION UPPER-CASE(FUNCTION TRIM(LOOKUP-RECORD))
+                          = FUNCTION UPPER-CASE(FUNCTION TRIM(LS-CANDIDATE))
+                           MOVE 'S' TO LS-RETURN-CODE
+                           MOVE 'Y' TO WS-EOF-FLAG
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE LOOKUP-FILE.
+           GOBACK.
