@@ -0,0 +1,65 @@
+       >>SOURCE FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDIT-LOG.
+       AUTHOR. Paola
+       DATE-WRITTEN. 08/09/2026
+
+       *> Appends one timestamped line to audit_log.txt for every account
+       *> or login event callers care to record, so there is a permanent
+       *> trail to check when someone disputes an account/login outcome.
+       *> Called from both CREATE-ACCOUNT (a subprogram) and incollege.cob
+       *> (the MAIN program) itself, so this lives as its own small
+       *> CALLed unit rather than being duplicated in both places.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "audit_log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS   PIC X(2).
+       01  WS-CURR-DATE-TXT  PIC X(30).
+       01  WS-TIMESTAMP      PIC X(14).
+
+       LINKAGE SECTION.
+       01  LS-USERNAME     PIC X(20).
+       01  LS-EVENT        PIC X(20).
+       01  LS-OUTCOME      PIC X.
+       01  LS-RETURN-CODE  PIC X.
+
+       PROCEDURE DIVISION USING LS-USERNAME, LS-EVENT, LS-OUTCOME,
+                                 LS-RETURN-CODE.
+
+           MOVE 'S' TO LS-RETURN-CODE.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATE-TXT.
+           MOVE WS-CURR-DATE-TXT(1:14) TO WS-TIMESTAMP.
+
+           INITIALIZE AUDIT-RECORD.
+           STRING FUNCTION TRIM(LS-USERNAME) DELIMITED BY SIZE
+                  ":" DELIMITED BY SIZE
+                  FUNCTION TRIM(LS-EVENT) DELIMITED BY SIZE
+                  ":" DELIMITED BY SIZE
+                  LS-OUTCOME DELIMITED BY SIZE
+                  ":" DELIMITED BY SIZE
+                  WS-TIMESTAMP DELIMITED BY SIZE
+                  INTO AUDIT-RECORD
+           END-STRING.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS NOT = "00"
+               MOVE 'X' TO LS-RETURN-CODE
+               GOBACK
+           END-IF.
+
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+
+           GOBACK.
