@@ -4,8 +4,11 @@
         AUTHOR. Paola
         DATE-WRITTEN. 10/19/2025
 
-        *> This program appends a new job posting to the jobs.txt file,
-        *> after checking for duplicates.
+        *> This program manages a job poster's own listings in jobs.txt:
+        *> POST appends a new one (after checking for duplicates), EDIT
+        *> updates the description on one already posted, and DELETE pulls
+        *> it entirely -- both EDIT and DELETE only act on a posting whose
+        *> WS-JOB-POSTER matches the calling LS-USERNAME.
         ENVIRONMENT DIVISION.
         INPUT-OUTPUT SECTION.
         FILE-CONTROL.
@@ -22,8 +25,11 @@
         01  WS-JOBS-STATUS       PIC XX.
         01  WS-JOB-LINE          PIC X(500).
         01  WS-EOF               PIC X VALUE 'N'.
+        01  WS-TODAY              PIC X(21).
+        01  WS-POSTED-DATE        PIC X(8).
 
-        *> Fields to read existing job data for duplicate check
+        *> Fields to read existing job data for duplicate check and for the
+        *> EDIT/DELETE in-memory read/rewrite
         01  WS-READ-JOB-DATA.
             05 WS-JOB-POSTER      PIC X(20).
             05 WS-JOB-TITLE       PIC X(50).
@@ -31,24 +37,55 @@
             05 WS-JOB-EMPLOYER    PIC X(50).
             05 WS-JOB-LOCATION    PIC X(50).
             05 WS-JOB-SALARY      PIC X(50).
+            05 WS-JOB-POSTED-ON   PIC X(8).
+            05 WS-JOB-STATUS      PIC X(10).
+            05 WS-JOB-TYPE        PIC X(20).
+            05 WS-JOB-UNIVERSITY  PIC X(100). *> blank means open to all schools
             05 WS-FILLER          PIC X(100). *> Handle extra data/line variations
 
+        01  I                    PIC 9(3).
+        01  J                    PIC 9(3).
+        01  WS-JOB-COUNT         PIC 9(3) VALUE 0.
+        01  WS-TEMP-CAP-WARNED   PIC X VALUE 'N'.
+        01  WS-MATCH-FOUND       PIC X VALUE 'N'.
+        01  WS-TEMP-TABLE.
+            05 WS-TEMP-RECORD OCCURS 500 TIMES PIC X(500).
+
         LINKAGE SECTION.
         01  LS-USERNAME          PIC X(20).
-        01  LS-JOB-TITLE         PIC X(50).
-        01  LS-JOB-DESC          PIC X(200).
+        01  LS-ACTION            PIC X(10).  *> POST, EDIT, DELETE
+        01  LS-JOB-TITLE         PIC X(50).  *> also the key for EDIT/DELETE
+        01  LS-JOB-DESC          PIC X(200). *> new description for EDIT
         01  LS-JOB-EMPLOYER      PIC X(50).
         01  LS-JOB-LOCATION      PIC X(50).
         01  LS-JOB-SALARY        PIC X(50).
+        01  LS-JOB-TYPE          PIC X(20). *> internship, part-time, full-time
+        01  LS-JOB-UNIVERSITY    PIC X(100). *> blank means open to all schools
         01  LS-RETURN-CODE       PIC X.
 
-        PROCEDURE DIVISION USING LS-USERNAME, LS-JOB-TITLE, LS-JOB-DESC,
-                                LS-JOB-EMPLOYER, LS-JOB-LOCATION,
-                                LS-JOB-SALARY, LS-RETURN-CODE.
+        PROCEDURE DIVISION USING LS-USERNAME, LS-ACTION, LS-JOB-TITLE,
+                                LS-JOB-DESC, LS-JOB-EMPLOYER, LS-JOB-LOCATION,
+                                LS-JOB-SALARY, LS-JOB-TYPE, LS-JOB-UNIVERSITY,
+                                LS-RETURN-CODE.
 
-            MOVE 'N' TO WS-EOF.
             MOVE SPACES TO LS-RETURN-CODE.
 
+            EVALUATE FUNCTION TRIM(LS-ACTION)
+                WHEN "POST"
+                    PERFORM POST-NEW-JOB
+                WHEN "EDIT"
+                    PERFORM EDIT-JOB-POSTING
+                WHEN "DELETE"
+                    PERFORM DELETE-JOB-POSTING
+                WHEN OTHER
+                    MOVE 'E' TO LS-RETURN-CODE
+            END-EVALUATE.
+
+            GOBACK.
+
+        POST-NEW-JOB SECTION.
+            MOVE 'N' TO WS-EOF.
+
             *> --- 1. CHECK FOR DUPLICATES ---
             OPEN INPUT JOBS-FILE.
 
@@ -57,14 +94,14 @@
                 CLOSE JOBS-FILE
                 PERFORM WRITE-NEW-JOB
                 MOVE 'S' TO LS-RETURN-CODE
-                GOBACK
+                EXIT SECTION
             END-IF.
 
             *> Check for other file open errors
             IF WS-JOBS-STATUS NOT = "00"
                 MOVE 'F' TO LS-RETURN-CODE
                 CLOSE JOBS-FILE
-                GOBACK
+                EXIT SECTION
             END-IF.
 
             *> Read the file to find duplicates
@@ -92,7 +129,7 @@
 
             *> --- 2. WRITE NEW JOB (if not a duplicate) ---
             IF LS-RETURN-CODE = 'D'
-                GOBACK *> Found a duplicate, return code is set
+                EXIT SECTION *> Found a duplicate, return code is set
             ELSE
                 PERFORM WRITE-NEW-JOB
                 IF LS-RETURN-CODE NOT = 'F'
@@ -100,7 +137,7 @@
                 END-IF
             END-IF.
 
-            GOBACK.
+            EXIT.
 
         WRITE-NEW-JOB SECTION.
             *> Open the file in EXTEND mode to add to the end
@@ -117,6 +154,18 @@
                 GOBACK
             END-IF.
 
+            *> Stamp the posting with today's date and default it to OPEN,
+            *> so BROWSE-JOB can filter out old or filled positions later.
+            MOVE FUNCTION CURRENT-DATE TO WS-TODAY
+            MOVE WS-TODAY(1:8) TO WS-POSTED-DATE
+
+            *> Default an unspecified job type rather than leave the field
+            *> blank, so BROWSE-JOB always has something to display.
+            MOVE FUNCTION TRIM(LS-JOB-TYPE) TO WS-JOB-TYPE
+            IF WS-JOB-TYPE = SPACES
+                MOVE "UNSPECIFIED" TO WS-JOB-TYPE
+            END-IF.
+
             *> Create a single line record, separated by ~
             INITIALIZE WS-JOB-LINE
             STRING FUNCTION TRIM(LS-USERNAME)     DELIMITED BY SIZE
@@ -130,6 +179,14 @@
                 FUNCTION TRIM(LS-JOB-LOCATION)  DELIMITED BY SIZE
                 "~"                           DELIMITED BY SIZE
                 FUNCTION TRIM(LS-JOB-SALARY)    DELIMITED BY SIZE
+                "~"                           DELIMITED BY SIZE
+                WS-POSTED-DATE                DELIMITED BY SIZE
+                "~"                           DELIMITED BY SIZE
+                "OPEN"                        DELIMITED BY SIZE
+                "~"                           DELIMITED BY SIZE
+                FUNCTION TRIM(WS-JOB-TYPE)      DELIMITED BY SIZE
+                "~"                           DELIMITED BY SIZE
+                FUNCTION TRIM(LS-JOB-UNIVERSITY) DELIMITED BY SIZE
                 INTO WS-JOB-LINE.
 
             *> Write the new job posting to the file
@@ -137,3 +194,162 @@
 
             CLOSE JOBS-FILE.
             EXIT.
+
+        *> Loads every line of jobs.txt into WS-TEMP-TABLE, the same
+        *> read-into-memory approach connections.cob uses -- shared by
+        *> EDIT-JOB-POSTING and DELETE-JOB-POSTING.
+        LOAD-ALL-JOBS SECTION.
+            MOVE 0 TO WS-JOB-COUNT.
+            MOVE 'N' TO WS-TEMP-CAP-WARNED.
+            MOVE 'N' TO WS-EOF.
+
+            OPEN INPUT JOBS-FILE.
+            IF WS-JOBS-STATUS = "35"
+                MOVE 'F' TO LS-RETURN-CODE
+                CLOSE JOBS-FILE
+                EXIT SECTION
+            END-IF.
+            IF WS-JOBS-STATUS NOT = "00"
+                MOVE 'X' TO LS-RETURN-CODE
+                CLOSE JOBS-FILE
+                EXIT SECTION
+            END-IF.
+
+            PERFORM UNTIL WS-EOF = 'Y'
+                READ JOBS-FILE
+                    AT END
+                        MOVE 'Y' TO WS-EOF
+                    NOT AT END
+                        IF WS-JOB-COUNT < 500
+                            ADD 1 TO WS-JOB-COUNT
+                            MOVE JOB-RECORD TO WS-TEMP-RECORD(WS-JOB-COUNT)
+                        ELSE
+                            IF WS-TEMP-CAP-WARNED = 'N'
+                                DISPLAY "Job table capped at 500 entries; some postings were not loaded."
+                                MOVE 'Y' TO WS-TEMP-CAP-WARNED
+                            END-IF
+                        END-IF
+                END-READ
+            END-PERFORM.
+            CLOSE JOBS-FILE.
+            EXIT.
+
+        *> Rewrites jobs.txt from WS-TEMP-RECORD(1) thru WS-TEMP-RECORD(J),
+        *> skipping blank slots left behind by DELETE-JOB-POSTING.
+        REWRITE-ALL-JOBS SECTION.
+            OPEN OUTPUT JOBS-FILE.
+            IF WS-JOBS-STATUS NOT = "00"
+                MOVE 'X' TO LS-RETURN-CODE
+                CLOSE JOBS-FILE
+                EXIT SECTION
+            END-IF.
+
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > J
+                IF WS-TEMP-RECORD(I) NOT = SPACES AND WS-TEMP-RECORD(I) NOT = LOW-VALUES
+                    WRITE JOB-RECORD FROM WS-TEMP-RECORD(I)
+                END-IF
+            END-PERFORM.
+
+            CLOSE JOBS-FILE.
+            EXIT.
+
+        *> Lets the original poster change the description of one of their
+        *> own postings, keyed by job title since that's already what
+        *> POST-NEW-JOB's duplicate check uses to identify a poster's job.
+        EDIT-JOB-POSTING SECTION.
+            MOVE 'F' TO LS-RETURN-CODE.
+            PERFORM LOAD-ALL-JOBS.
+            IF LS-RETURN-CODE = 'X'
+                EXIT SECTION
+            END-IF.
+            MOVE 'F' TO LS-RETURN-CODE.
+
+            MOVE 'N' TO WS-MATCH-FOUND.
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-JOB-COUNT
+                INITIALIZE WS-READ-JOB-DATA
+                UNSTRING WS-TEMP-RECORD(I) DELIMITED BY "~"
+                    INTO WS-JOB-POSTER WS-JOB-TITLE WS-JOB-DESC
+                         WS-JOB-EMPLOYER WS-JOB-LOCATION WS-JOB-SALARY
+                         WS-JOB-POSTED-ON WS-JOB-STATUS WS-JOB-TYPE
+                         WS-JOB-UNIVERSITY
+                END-UNSTRING
+
+                IF FUNCTION TRIM(WS-JOB-POSTER) = FUNCTION TRIM(LS-USERNAME) AND
+                   FUNCTION TRIM(WS-JOB-TITLE) = FUNCTION TRIM(LS-JOB-TITLE)
+                    INITIALIZE WS-JOB-LINE
+                    STRING FUNCTION TRIM(WS-JOB-POSTER)   DELIMITED BY SIZE
+                        "~"                            DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-JOB-TITLE)       DELIMITED BY SIZE
+                        "~"                            DELIMITED BY SIZE
+                        FUNCTION TRIM(LS-JOB-DESC)        DELIMITED BY SIZE
+                        "~"                            DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-JOB-EMPLOYER)    DELIMITED BY SIZE
+                        "~"                            DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-JOB-LOCATION)    DELIMITED BY SIZE
+                        "~"                            DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-JOB-SALARY)      DELIMITED BY SIZE
+                        "~"                            DELIMITED BY SIZE
+                        WS-JOB-POSTED-ON                 DELIMITED BY SIZE
+                        "~"                            DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-JOB-STATUS)      DELIMITED BY SIZE
+                        "~"                            DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-JOB-TYPE)        DELIMITED BY SIZE
+                        "~"                            DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-JOB-UNIVERSITY)  DELIMITED BY SIZE
+                        INTO WS-JOB-LINE
+                    MOVE WS-JOB-LINE TO WS-TEMP-RECORD(I)
+                    MOVE 'Y' TO WS-MATCH-FOUND
+                END-IF
+            END-PERFORM.
+
+            IF WS-MATCH-FOUND = 'N'
+                MOVE 'F' TO LS-RETURN-CODE
+                EXIT SECTION
+            END-IF.
+
+            MOVE WS-JOB-COUNT TO J.
+            PERFORM REWRITE-ALL-JOBS.
+            IF LS-RETURN-CODE NOT = 'X'
+                MOVE 'S' TO LS-RETURN-CODE
+            END-IF.
+            EXIT SECTION.
+
+        *> Lets the original poster pull one of their own postings from
+        *> jobs.txt entirely, keyed the same way EDIT-JOB-POSTING is.
+        DELETE-JOB-POSTING SECTION.
+            MOVE 'F' TO LS-RETURN-CODE.
+            PERFORM LOAD-ALL-JOBS.
+            IF LS-RETURN-CODE = 'X'
+                EXIT SECTION
+            END-IF.
+            MOVE 'F' TO LS-RETURN-CODE.
+
+            MOVE 0 TO J.
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-JOB-COUNT
+                INITIALIZE WS-READ-JOB-DATA
+                UNSTRING WS-TEMP-RECORD(I) DELIMITED BY "~"
+                    INTO WS-JOB-POSTER WS-JOB-TITLE WS-JOB-DESC
+                         WS-JOB-EMPLOYER WS-JOB-LOCATION WS-JOB-SALARY
+                         WS-JOB-POSTED-ON WS-JOB-STATUS WS-JOB-TYPE
+                END-UNSTRING
+
+                IF FUNCTION TRIM(WS-JOB-POSTER) = FUNCTION TRIM(LS-USERNAME) AND
+                   FUNCTION TRIM(WS-JOB-TITLE) = FUNCTION TRIM(LS-JOB-TITLE)
+                    MOVE 'S' TO LS-RETURN-CODE
+                ELSE
+                    ADD 1 TO J
+                    MOVE WS-TEMP-RECORD(I) TO WS-TEMP-RECORD(J)
+                END-IF
+            END-PERFORM.
+
+            IF LS-RETURN-CODE NOT = 'S'
+                MOVE 'F' TO LS-RETURN-CODE
+                EXIT SECTION
+            END-IF.
+
+            PERFORM REWRITE-ALL-JOBS.
+            IF LS-RETURN-CODE = 'X'
+                EXIT SECTION
+            END-IF.
+            MOVE 'S' TO LS-RETURN-CODE.
+            EXIT SECTION.
